@@ -0,0 +1,11 @@
+      ******************************************************************
+      * COPYBOOK = MODOLOTE
+      * AUTOR = LUCAS
+      * OBJETIVO = LAYOUT DO ARQUIVO DE SINALIZAÇÃO DE MODO DE EXECUÇÃO,
+      *            GRAVADO PELO LOTE NOTURNO E LIDO PELOS PROGRAMAS POR
+      *            ELE CHAMADOS, PARA INDICAR EXECUÇÃO EM LOTE SEM
+      *            DEPENDER DE PARÂMETRO DE CHAMADA
+      * DATA = 09/08/2026
+      ******************************************************************
+       01  REG-MODOLOTE.
+           02 REG-MODOLOTE-FLAG  PIC X(01).
