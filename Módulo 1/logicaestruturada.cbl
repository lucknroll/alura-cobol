@@ -1,59 +1,192 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. logicaestruturada.
-      ****************************
-      * ÁREA DE COMENTÁRIOS
-      * AUTOR = LUCAS
-      * OBJETIVO = RECEBER DUAS NOTAS, MÉDIA E MOSTRAR APROVADO OU REPROVADO
-      * DATA = 11/12/2024
-      ****************************
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NOTA-1   PIC 9(02)V9   VALUE ZEROES.
-       77 WRK-NOTA-2   PIC 9(02)V9   VALUE ZEROES.
-       77 WRK-MEDIA    PIC 9(02)V9 VALUE ZEROES.
-       77 WRK-MEDIA-ED PIC Z9,99   VALUE ZEROES.
-
-       PROCEDURE DIVISION.
-       0001-PRINCIPAL.
-           PERFORM 0100-INICIALIZAR.
-           IF WRK-NOTA-1 > 0 AND WRK-NOTA-2 > 0
-               PERFORM 0200-PROCESSAR
-           ELSE
-               DISPLAY 'UMA DAS NOTAS É ZERO'
-           END-IF.    
-           PERFORM 0300-FINALIZAR.
-           STOP RUN.
-
-       0100-INICIALIZAR.
-      * RECEBER VALORES
-           DISPLAY 'ENTRE COM A NOTA 1:'
-       	   ACCEPT WRK-NOTA-1 FROM CONSOLE.
-       	   DISPLAY 'ENTRE COM A NOTA 2:'
-           ACCEPT WRK-NOTA-2 FROM CONSOLE.
-           DISPLAY '________________________'.
-
-       0200-PROCESSAR.
-      * CALCULAR MÉDIA
-           COMPUTE WRK-MEDIA = (WRK-NOTA-1 + WRK-NOTA-2) / 2.
-           MOVE WRK-MEDIA TO WRK-MEDIA-ED.
-           DISPLAY 'MÉDIA: ' WRK-MEDIA-ED.
-      * APROVADO OU REPROVADO
-           IF WRK-MEDIA >= 7
-	       DISPLAY 'APROVADO'
-           ELSE
-               IF WRK-MEDIA >= 5
-                   DISPLAY 'EM RECUPERAÇÃO'               
-               ELSE
-                   DISPLAY 'REPROVADO'
-               END-IF
-           END-IF.
-
-       0300-FINALIZAR.
-           DISPLAY '________________________'.
-           DISPLAY 'FINAL DE PROCESSAMENTO'.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. logicaestruturada.
+      ****************************
+      * ÁREA DE COMENTÁRIOS
+      * AUTOR = LUCAS
+      * OBJETIVO = RECEBER DUAS NOTAS, MÉDIA E MOSTRAR APROVADO OU REPROVADO
+      * DATA = 11/12/2024
+      * -------------------------------------------------------- *
+      * 09/08/2026 LUCAS  INCLUIDO MODO EM LOTE, LENDO UMA TURMA
+      *                    INTEIRA DE UM ARQUIVO E PROCESSANDO ALUNO
+      *                    A ALUNO PELA MESMA REGRA DE APROVAÇÃO
+      * 09/08/2026 LUCAS  INCLUIDO RESUMO DA TURMA AO FINAL DO LOTE,
+      *                    COM QUANTIDADE E PERCENTUAL POR SITUAÇÃO
+      * 09/08/2026 LUCAS  NOTA ZERADA PASSA A SER GRAVADA NO LOG DE
+      *                    TRANSAÇÕES REJEITADAS, COMPARTILHADO COM OS
+      *                    DEMAIS PROGRAMAS QUE VALIDAM ENTRADA
+      ****************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-ALUNOS ASSIGN TO 'ALUNOS-TURMA'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-ALUNOS.
+           SELECT ARQ-REJEITADOS ASSIGN TO 'REJEITADOS-LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-REJ.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-ALUNOS.
+       01  REG-ALUNO.
+           02 REG-ALUNO-NOME   PIC X(20).
+           02 REG-ALUNO-NOTA-1 PIC 9(02)V9.
+           02 REG-ALUNO-NOTA-2 PIC 9(02)V9.
+
+       FD  ARQ-REJEITADOS.
+           COPY 'rejeitados.cbl'.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-NOTA-1   PIC 9(02)V9   VALUE ZEROES.
+       77 WRK-NOTA-2   PIC 9(02)V9   VALUE ZEROES.
+       77 WRK-MEDIA    PIC 9(02)V9 VALUE ZEROES.
+       77 WRK-MEDIA-ED PIC Z9,99   VALUE ZEROES.
+       77 WRK-NOME     PIC X(20)     VALUE SPACES.
+       77 WRK-RESULTADO PIC X(15)    VALUE SPACES.
+
+       77 WRK-MODO     PIC X(01)     VALUE 'I'.
+           88 MODO-INTERATIVO  VALUE 'I'.
+           88 MODO-LOTE        VALUE 'L'.
+
+       77 WRK-STATUS-ALUNOS PIC X(02) VALUE '00'.
+           88 ALUNOS-OK         VALUE '00'.
+       77 WRK-FIM-ARQUIVO   PIC X(01) VALUE 'N'.
+           88 FIM-ARQUIVO      VALUE 'S'.
+       77 WRK-STATUS-REJ    PIC X(02) VALUE '00'.
+           88 REJEITADOS-OK    VALUE '00'.
+
+       77 WRK-QT-TOTAL        PIC 9(04) VALUE ZEROES.
+       77 WRK-QT-APROVADO     PIC 9(04) VALUE ZEROES.
+       77 WRK-QT-RECUPERACAO  PIC 9(04) VALUE ZEROES.
+       77 WRK-QT-REPROVADO    PIC 9(04) VALUE ZEROES.
+       77 WRK-PCT-APROVADO    PIC 9(03)V99 VALUE ZEROES.
+       77 WRK-PCT-RECUPERACAO PIC 9(03)V99 VALUE ZEROES.
+       77 WRK-PCT-REPROVADO   PIC 9(03)V99 VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0090-SELECIONAR-MODO.
+           IF MODO-LOTE
+               PERFORM 0500-PROCESSAR-LOTE
+           ELSE
+               PERFORM 0100-INICIALIZAR
+               IF WRK-NOTA-1 > 0 AND WRK-NOTA-2 > 0
+                   PERFORM 0200-PROCESSAR
+               ELSE
+                   DISPLAY 'UMA DAS NOTAS É ZERO'
+                   MOVE 'NOTA ZERADA' TO REG-REJ-MOTIVO
+                   PERFORM 0195-REGISTRAR-REJEITADO
+               END-IF
+               PERFORM 0300-FINALIZAR
+           END-IF.
+           STOP RUN.
+
+       0195-REGISTRAR-REJEITADO.
+           OPEN EXTEND ARQ-REJEITADOS.
+           IF NOT REJEITADOS-OK
+               OPEN OUTPUT ARQ-REJEITADOS
+           END-IF.
+           MOVE 'LOGICAESTRUT.' TO REG-REJ-PROGRAMA.
+           MOVE WRK-NOME TO REG-REJ-CHAVE.
+           WRITE REG-REJEITADO.
+           CLOSE ARQ-REJEITADOS.
+
+       0090-SELECIONAR-MODO.
+           DISPLAY 'MODO DE ENTRADA - (I)NTERATIVO OU (L)OTE:'.
+           ACCEPT WRK-MODO FROM CONSOLE.
+
+       0100-INICIALIZAR.
+      * RECEBER VALORES
+           DISPLAY 'ENTRE COM A NOTA 1:'
+       	   ACCEPT WRK-NOTA-1 FROM CONSOLE.
+       	   DISPLAY 'ENTRE COM A NOTA 2:'
+           ACCEPT WRK-NOTA-2 FROM CONSOLE.
+           DISPLAY '________________________'.
+
+       0200-PROCESSAR.
+      * CALCULAR MÉDIA
+           COMPUTE WRK-MEDIA = (WRK-NOTA-1 + WRK-NOTA-2) / 2.
+           MOVE WRK-MEDIA TO WRK-MEDIA-ED.
+           IF WRK-NOME NOT = SPACES
+               DISPLAY WRK-NOME ' - MÉDIA: ' WRK-MEDIA-ED
+           ELSE
+               DISPLAY 'MÉDIA: ' WRK-MEDIA-ED
+           END-IF.
+      * APROVADO, RECUPERAÇÃO OU REPROVADO
+           IF WRK-MEDIA >= 7
+               MOVE 'APROVADO' TO WRK-RESULTADO
+               ADD 1 TO WRK-QT-APROVADO
+           ELSE
+               IF WRK-MEDIA >= 5
+                   MOVE 'EM RECUPERAÇÃO' TO WRK-RESULTADO
+                   ADD 1 TO WRK-QT-RECUPERACAO
+               ELSE
+                   MOVE 'REPROVADO' TO WRK-RESULTADO
+                   ADD 1 TO WRK-QT-REPROVADO
+               END-IF
+           END-IF.
+           ADD 1 TO WRK-QT-TOTAL.
+           IF WRK-NOME NOT = SPACES
+               DISPLAY WRK-NOME ' - ' WRK-RESULTADO
+           ELSE
+               DISPLAY WRK-RESULTADO
+           END-IF.
+
+       0300-FINALIZAR.
+           DISPLAY '________________________'.
+           DISPLAY 'FINAL DE PROCESSAMENTO'.
+
+       0500-PROCESSAR-LOTE.
+           OPEN INPUT ARQ-ALUNOS.
+           IF ALUNOS-OK
+               PERFORM 0510-LER-ALUNO
+               PERFORM 0520-PROCESSAR-ALUNO UNTIL FIM-ARQUIVO
+               CLOSE ARQ-ALUNOS
+               PERFORM 0530-IMPRIMIR-RESUMO
+           ELSE
+               DISPLAY 'NÃO HÁ ARQUIVO DE TURMA PARA PROCESSAMENTO '
+                   'EM LOTE'
+           END-IF.
+
+       0510-LER-ALUNO.
+           READ ARQ-ALUNOS
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       0520-PROCESSAR-ALUNO.
+           MOVE REG-ALUNO-NOME TO WRK-NOME.
+           MOVE REG-ALUNO-NOTA-1 TO WRK-NOTA-1.
+           MOVE REG-ALUNO-NOTA-2 TO WRK-NOTA-2.
+           IF WRK-NOTA-1 > 0 AND WRK-NOTA-2 > 0
+               PERFORM 0200-PROCESSAR
+           ELSE
+               DISPLAY WRK-NOME ' - UMA DAS NOTAS É ZERO'
+               MOVE 'NOTA ZERADA' TO REG-REJ-MOTIVO
+               PERFORM 0195-REGISTRAR-REJEITADO
+           END-IF.
+           PERFORM 0510-LER-ALUNO.
+
+       0530-IMPRIMIR-RESUMO.
+           IF WRK-QT-TOTAL > 0
+               COMPUTE WRK-PCT-APROVADO ROUNDED =
+                   WRK-QT-APROVADO / WRK-QT-TOTAL * 100
+               COMPUTE WRK-PCT-RECUPERACAO ROUNDED =
+                   WRK-QT-RECUPERACAO / WRK-QT-TOTAL * 100
+               COMPUTE WRK-PCT-REPROVADO ROUNDED =
+                   WRK-QT-REPROVADO / WRK-QT-TOTAL * 100
+           END-IF.
+           DISPLAY '________________________'.
+           DISPLAY 'RESUMO DA TURMA'.
+           DISPLAY 'TOTAL DE ALUNOS.......: ' WRK-QT-TOTAL.
+           DISPLAY 'APROVADOS.............: ' WRK-QT-APROVADO
+               ' (' WRK-PCT-APROVADO '%)'.
+           DISPLAY 'EM RECUPERAÇÃO........: ' WRK-QT-RECUPERACAO
+               ' (' WRK-PCT-RECUPERACAO '%)'.
+           DISPLAY 'REPROVADOS............: ' WRK-QT-REPROVADO
+               ' (' WRK-PCT-REPROVADO '%)'.
