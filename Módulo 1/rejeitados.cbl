@@ -0,0 +1,12 @@
+      ******************************************************************
+      * COPYBOOK = REJEITADOS
+      * AUTOR = LUCAS
+      * OBJETIVO = LAYOUT DO LOG DE TRANSAÇÕES REJEITADAS, COMPARTILHADO
+      *            ENTRE OS PROGRAMAS QUE VALIDAM ENTRADA DE DADOS, PARA
+      *            REUNIR NUM SÓ LUGAR TUDO O QUE FOI RECUSADO
+      * DATA = 09/08/2026
+      ******************************************************************
+       01  REG-REJEITADO.
+           02 REG-REJ-PROGRAMA  PIC X(15).
+           02 REG-REJ-CHAVE     PIC X(20).
+           02 REG-REJ-MOTIVO    PIC X(40).
