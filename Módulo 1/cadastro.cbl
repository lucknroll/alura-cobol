@@ -0,0 +1,16 @@
+      ******************************************************************
+      * COPYBOOK = CADASTRO
+      * AUTOR = LUCAS
+      * OBJETIVO = LAYOUT DO CADASTRO MESTRE DE PRODUTOS E CLIENTES,
+      *            COMPARTILHADO ENTRE OS PROGRAMAS QUE PRECISAM
+      *            LOCALIZAR UM PRODUTO OU CLIENTE PELO CÓDIGO
+      * DATA = 09/08/2026
+      ******************************************************************
+       01  REG-CADASTRO.
+           02 REG-CAD-CODIGO   PIC 9(06).
+           02 REG-CAD-TIPO     PIC X(01).
+               88 REG-CAD-PRODUTO  VALUE 'P'.
+               88 REG-CAD-CLIENTE  VALUE 'C'.
+           02 REG-CAD-NOME     PIC X(30).
+           02 REG-CAD-UF       PIC X(02).
+           02 REG-CAD-PRECO    PIC 9(08)V99.
