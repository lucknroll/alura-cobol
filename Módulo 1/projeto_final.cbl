@@ -5,6 +5,44 @@
       * AUTOR = LUCAS
       * OBJETIVO = RECEBER E IMPRIMIR DATA COM VARIÁVEL TABELA - REDEFINES
       * DATA = 12/12/2024
+      * -------------------------------------------------------- *
+      * 08/08/2026 LUCAS  INCLUIDO MODO LOTE: LE UM ARQUIVO
+      *                    SEQUENCIAL DE VALOR/MES E PROCESSA SEM
+      *                    INTERVENÇÃO DO TERMINAL (FECHAMENTO DO
+      *                    DIA)
+      * 08/08/2026 LUCAS  OS TOTAIS MENSAIS PASSAM A SER CARREGADOS
+      *                    E GRAVADOS EM ARQUIVO, PARA QUE DUAS
+      *                    EXECUÇÕES NO MESMO ANO SE ACUMULEM
+      * 08/08/2026 LUCAS  MÊS INVÁLIDO NA ENTRADA INTERATIVA VOLTA A
+      *                    PERGUNTAR SÓ O MÊS, SEM PERDER O VALOR
+      *                    JÁ DIGITADO
+      * 09/08/2026 LUCAS  EXTRATO ANUAL PASSA A SER IMPRESSO EM ARQUIVO
+      *                    DE RELATÓRIO, COM CABEÇALHO, PAGINAÇÃO E
+      *                    LINHA DE TOTAL GERAL
+      * 09/08/2026 LUCAS  RELATÓRIO PASSA A MOSTRAR O % DE CADA MÊS NO
+      *                    TOTAL DO ANO E, QUANDO EXISTIR O ARQUIVO DE
+      *                    TOTAIS DO ANO ANTERIOR, A VARIAÇÃO CONTRA O
+      *                    MESMO MÊS DO ANO ANTERIOR
+      * 09/08/2026 LUCAS  RELATÓRIO PASSA A SER IMPRESSO NA ORDEM DO
+      *                    EXERCÍCIO FISCAL (MÊS DE INÍCIO INFORMADO
+      *                    PELO USUÁRIO), COM O PERÍODO FISCAL AO
+      *                    LADO DO MÊS CALENDÁRIO
+      * 09/08/2026 LUCAS  ENTRADA INTERATIVA PASSA A LOCALIZAR O
+      *                    CLIENTE NO CADASTRO MESTRE COMPARTILHADO,
+      *                    PELO CÓDIGO
+      * 09/08/2026 LUCAS  MÊS DE VENDA PASSA A ACEITAR TAMBÉM O NOME
+      *                    POR EXTENSO, LOCALIZADO POR SEARCH ALL NUMA
+      *                    TABELA EM ORDEM ALFABÉTICA
+      * 09/08/2026 LUCAS  TROCADO STOP RUN POR GOBACK NO FIM DO
+      *                    PROGRAMA, PARA PODER SER CHAMADO PELO
+      *                    LOTE NOTURNO SEM ENCERRAR O RUN UNIT
+      * 09/08/2026 LUCAS  INCLUIDO PONTO DE RETOMADA (CHECKPOINT) NA
+      *                    ENTRADA INTERATIVA, PARA NÃO PERDER AS
+      *                    VENDAS JÁ DIGITADAS SE A SESSÃO FOR
+      *                    INTERROMPIDA ANTES DO FECHAMENTO
+      * 09/08/2026 LUCAS  MÊS INVÁLIDO PASSA A SER GRAVADO NO LOG DE
+      *                    TRANSAÇÕES REJEITADAS, COMPARTILHADO COM OS
+      *                    DEMAIS PROGRAMAS QUE VALIDAM ENTRADA
       ****************************
 
        ENVIRONMENT DIVISION.
@@ -12,35 +50,348 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-VENDAS ASSIGN TO 'VENDAS-DIA'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-VENDAS.
+           SELECT ARQ-TOTAIS ASSIGN TO 'TOTAIS-ANO'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-TOTAIS.
+           SELECT ARQ-RELATORIO ASSIGN TO 'EXTRATO-ANO'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQ-TOTAIS-ANT ASSIGN TO 'TOTAIS-ANO-ANT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-ANT.
+           SELECT ARQ-CADASTRO ASSIGN TO 'CADASTRO-MASTER'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CADASTRO.
+           SELECT ARQ-CHECKPOINT ASSIGN TO 'CHECKPOINT-PROJETO-FINAL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CKPT.
+           SELECT ARQ-REJEITADOS ASSIGN TO 'REJEITADOS-LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-REJ.
+           SELECT ARQ-MODOLOTE ASSIGN TO 'MODO-CHAMADA-LOTE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-MODOLOTE.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-VENDAS.
+       01  REG-VENDAS.
+           02 REG-VALOR     PIC S9(06)V99.
+           02 REG-MESVENDA  PIC 9(02).
+
+       FD  ARQ-TOTAIS.
+       01  REG-TOTAL-MES    PIC S9(08)V99.
+
+       FD  ARQ-RELATORIO.
+       01  REG-RELATORIO     PIC X(80).
+
+       FD  ARQ-TOTAIS-ANT.
+       01  REG-TOTAL-MES-ANT PIC S9(08)V99.
+
+       FD  ARQ-CADASTRO.
+           COPY 'cadastro.cbl'.
+
+       FD  ARQ-CHECKPOINT.
+       01  REG-CHECKPOINT.
+           02 REG-CKPT-MES PIC S9(08)V99 OCCURS 12 TIMES.
+
+       FD  ARQ-REJEITADOS.
+           COPY 'rejeitados.cbl'.
+
+       FD  ARQ-MODOLOTE.
+           COPY 'modolote.cbl'.
+
        WORKING-STORAGE SECTION.
+       77 WRK-STATUS-CKPT   PIC X(02) VALUE '00'.
+           88 CHECKPOINT-OK    VALUE '00'.
+       77 WRK-STATUS-REJ    PIC X(02) VALUE '00'.
+           88 REJEITADOS-OK    VALUE '00'.
+       77 WRK-STATUS-MODOLOTE PIC X(02) VALUE '00'.
+           88 MODOLOTE-OK        VALUE '00'.
+       77 WRK-RETOMAR        PIC X(01) VALUE 'N'.
+           88 RETOMAR-SESSAO     VALUE 'S'.
+       77 WRK-COD-CLIENTE  PIC 9(06)        VALUE ZEROES.
+       77 WRK-NOME-CLIENTE PIC X(30)        VALUE SPACES.
+       77 WRK-STATUS-CADASTRO PIC X(02)     VALUE '00'.
+           88 CADASTRO-OK      VALUE '00'.
+       77 WRK-FIM-CADASTRO PIC X(01)        VALUE 'N'.
+           88 FIM-CADASTRO      VALUE 'S'.
+       77 WRK-CLIENTE-ENCONTRADO PIC X(01)  VALUE 'N'.
+           88 CLIENTE-ENCONTRADO   VALUE 'S'.
            COPY 'book_final.cbl'.
+           COPY 'mesesord.cbl'.
+
+       77 WRK-MES-ENTRADA    PIC X(09) VALUE SPACES.
+       77 WRK-MES-ENCONTRADO PIC X(01) VALUE 'N'.
+           88 MES-ENCONTRADO    VALUE 'S'.
+
+       77 WRK-MODO           PIC X(01) VALUE 'I'.
+           88 MODO-INTERATIVO   VALUE 'I'.
+           88 MODO-LOTE         VALUE 'L'.
+       77 WRK-FIM-ARQUIVO    PIC X(01) VALUE 'N'.
+           88 FIM-ARQUIVO       VALUE 'S'.
+       77 WRK-STATUS-VENDAS  PIC X(02) VALUE '00'.
+           88 VENDAS-OK         VALUE '00'.
+       77 WRK-STATUS-TOTAIS  PIC X(02) VALUE '00'.
+           88 TOTAIS-OK         VALUE '00'.
+       77 WRK-MES-VALIDO     PIC X(01) VALUE 'N'.
+           88 MES-VALIDO        VALUE 'S'.
+       77 WRK-PAGINA          PIC 9(02) VALUE ZEROES.
+       77 WRK-PAGINA-ED       PIC Z9    VALUE ZEROES.
+       77 WRK-LINHA-PAGINA    PIC 9(02) VALUE ZEROES.
+       77 WRK-TOTAL-ANO       PIC S9(08)V99 VALUE ZEROES.
+       77 WRK-TOTAL-ANO-ED    PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROES.
+       77 WRK-STATUS-ANT      PIC X(02) VALUE '00'.
+           88 ANT-OK             VALUE '00'.
+       77 WRK-TEM-ANO-ANT     PIC X(01) VALUE 'N'.
+           88 TEM-ANO-ANT        VALUE 'S'.
+       77 WRK-PCT-MES         PIC S9(03)V99 VALUE ZEROES.
+       77 WRK-VAR-ANT         PIC S9(03)V99 VALUE ZEROES.
+       77 WRK-MES-INICIO-FISCAL PIC 9(02) VALUE 01.
+       77 WRK-PERIODO-FISCAL    PIC 9(02) VALUE ZEROES.
+       77 WRK-MES-FISCAL        PIC 9(02) VALUE ZEROES.
+
+       01  WRK-TOTAIS-ANO-ANT.
+           02 WRK-MES-ANT PIC S9(08)V99 VALUE ZEROES OCCURS 12 TIMES.
+
+       01  WRK-CABECALHO1 PIC X(40) VALUE
+           'EMPRESA XYZ COMERCIO LTDA'.
+       01  WRK-CABECALHO2 PIC X(40) VALUE
+           'EXTRATO DE VENDAS DO ANO'.
+       01  WRK-CABECALHO3 PIC X(60) VALUE
+           'PER MES            VALOR       % ANO    VAR.ANO ANTERIOR'.
+
+       01  WRK-LINRELAT.
+           02 WRK-LINRELAT-PER   PIC Z9.
+           02 FILLER             PIC X(02) VALUE SPACES.
+           02 WRK-LINRELAT-MES   PIC X(12).
+           02 FILLER             PIC X(03) VALUE SPACES.
+           02 WRK-LINRELAT-VALOR PIC $ZZZ.ZZZ.ZZ9,99.
+           02 FILLER             PIC X(03) VALUE SPACES.
+           02 WRK-LINRELAT-PCT   PIC ZZ9,99.
+           02 FILLER             PIC X(01) VALUE '%'.
+           02 FILLER             PIC X(04) VALUE SPACES.
+           02 WRK-LINRELAT-VAR   PIC -ZZZ,99.
+           02 FILLER             PIC X(01) VALUE SPACES.
 
        PROCEDURE DIVISION.
+           PERFORM 0150-SELECIONAR-MODO.
            PERFORM 0100-INICIALIZAR.
-           PERFORM 0200-PROCESSAR UNTIL WRK-VALOR = -1.
+           IF MODO-LOTE
+               PERFORM 0160-PROCESSAR-LOTE
+           ELSE
+               PERFORM 0115-VERIFICAR-CHECKPOINT
+               PERFORM 0200-PROCESSAR UNTIL WRK-VALOR = -1
+           END-IF.
            PERFORM 0300-FINALIZAR.
-           STOP RUN.
-           
+           GOBACK.
+
+       0115-VERIFICAR-CHECKPOINT.
+           OPEN INPUT ARQ-CHECKPOINT.
+           IF CHECKPOINT-OK
+               READ ARQ-CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       DISPLAY 'FOI ENCONTRADO UM PONTO DE RETOMADA DE '
+                           'UMA SESSÃO ANTERIOR. DESEJA CONTINUAR DE '
+                           'ONDE PAROU (S/N)?'
+                       ACCEPT WRK-RETOMAR FROM CONSOLE
+                       IF RETOMAR-SESSAO
+                           PERFORM VARYING WRK-MESVENDA FROM 1 BY 1
+                               UNTIL WRK-MESVENDA > 12
+                               MOVE REG-CKPT-MES(WRK-MESVENDA)
+                                   TO WRK-MES(WRK-MESVENDA)
+                           END-PERFORM
+                       END-IF
+               END-READ
+               CLOSE ARQ-CHECKPOINT
+           END-IF.
+
        0100-INICIALIZAR.
            DISPLAY ' '.
            DISPLAY '========================'.
            DISPLAY 'EXTRATO DE VENDAS DO ANO'.
            DISPLAY '========================'.
+           IF MODO-LOTE
+               MOVE 1 TO WRK-MES-INICIO-FISCAL
+           ELSE
+               DISPLAY 'MÊS DE INÍCIO DO EXERCÍCIO FISCAL (1-12):'
+               ACCEPT WRK-MES-INICIO-FISCAL FROM CONSOLE
+               IF WRK-MES-INICIO-FISCAL < 1 OR
+                   WRK-MES-INICIO-FISCAL > 12
+                   MOVE 1 TO WRK-MES-INICIO-FISCAL
+               END-IF
+           END-IF.
+           PERFORM 0110-CARREGAR-TOTAIS.
+
+       0110-CARREGAR-TOTAIS.
+           OPEN INPUT ARQ-TOTAIS.
+           IF TOTAIS-OK
+               PERFORM VARYING WRK-MESVENDA FROM 1 BY 1
+                   UNTIL WRK-MESVENDA > 12
+                   READ ARQ-TOTAIS
+                       AT END
+                           MOVE 13 TO WRK-MESVENDA
+                       NOT AT END
+                           MOVE REG-TOTAL-MES TO WRK-MES(WRK-MESVENDA)
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-TOTAIS
+           END-IF.
+
+       0150-SELECIONAR-MODO.
+      * SE O LOTE NOTURNO TIVER GRAVADO O SINALIZADOR DE MODO LOTE,
+      * SEGUE DIRETO PARA O MODO LOTE; CASO CONTRÁRIO, PERGUNTA NO
+      * CONSOLE COMO NA EXECUÇÃO INTERATIVA NORMAL
+           MOVE SPACES TO WRK-MODO.
+           OPEN INPUT ARQ-MODOLOTE.
+           IF MODOLOTE-OK
+               READ ARQ-MODOLOTE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE REG-MODOLOTE-FLAG TO WRK-MODO
+               END-READ
+               CLOSE ARQ-MODOLOTE
+           END-IF.
+           IF NOT MODO-INTERATIVO AND NOT MODO-LOTE
+               DISPLAY 'MODO DE ENTRADA - (I)NTERATIVO OU (L)OTE:'
+               ACCEPT WRK-MODO FROM CONSOLE
+           END-IF.
+
+       0160-PROCESSAR-LOTE.
+           OPEN INPUT ARQ-VENDAS.
+           IF VENDAS-OK
+               PERFORM 0170-LER-VENDAS
+               PERFORM 0180-PROCESSAR-REGISTRO UNTIL FIM-ARQUIVO
+               CLOSE ARQ-VENDAS
+           ELSE
+               DISPLAY 'NÃO HÁ ARQUIVO DE VENDAS PARA PROCESSAMENTO '
+                   'EM LOTE'
+           END-IF.
+
+       0170-LER-VENDAS.
+           READ ARQ-VENDAS
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       0180-PROCESSAR-REGISTRO.
+           MOVE REG-VALOR TO WRK-VALOR.
+           MOVE REG-MESVENDA TO WRK-MESVENDA.
+           MOVE SPACES TO WRK-NOME-CLIENTE.
+           IF WRK-MESVENDA > 0 AND WRK-MESVENDA < 13
+               PERFORM 0210-ACUMULAR-VENDA
+           ELSE
+               DISPLAY 'MÊS INVÁLIDO. DIGITE UM VALOR ENTRE 01 E 12'
+               MOVE 'MÊS INVÁLIDO' TO REG-REJ-MOTIVO
+               PERFORM 0212-REGISTRAR-REJEITADO
+           END-IF.
+           PERFORM 0170-LER-VENDAS.
 
        0200-PROCESSAR.
            DISPLAY 'INFORMAR VALOR DE VENDA:'.
            ACCEPT WRK-VALOR FROM CONSOLE.
            IF WRK-VALOR = -1
-               GO TO 0300-FINALIZAR
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE 'N' TO WRK-MES-VALIDO.
+           PERFORM 0205-PEDIR-MES UNTIL MES-VALIDO.
+           DISPLAY 'CÓDIGO DO CLIENTE (0 SE NÃO CADASTRADO):'.
+           ACCEPT WRK-COD-CLIENTE FROM CONSOLE.
+           MOVE SPACES TO WRK-NOME-CLIENTE.
+           IF WRK-COD-CLIENTE NOT = 0
+               PERFORM 0206-LOCALIZAR-CLIENTE
+           END-IF.
+           PERFORM 0210-ACUMULAR-VENDA.
+           PERFORM 0211-GRAVAR-CHECKPOINT.
+
+       0211-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           PERFORM VARYING WRK-MESVENDA FROM 1 BY 1
+               UNTIL WRK-MESVENDA > 12
+               MOVE WRK-MES(WRK-MESVENDA) TO REG-CKPT-MES(WRK-MESVENDA)
+           END-PERFORM.
+           WRITE REG-CHECKPOINT.
+           CLOSE ARQ-CHECKPOINT.
+
+       0206-LOCALIZAR-CLIENTE.
+           MOVE 'N' TO WRK-CLIENTE-ENCONTRADO.
+           MOVE 'N' TO WRK-FIM-CADASTRO.
+           OPEN INPUT ARQ-CADASTRO.
+           IF CADASTRO-OK
+               PERFORM 0207-LER-CADASTRO
+               PERFORM 0208-COMPARAR-CLIENTE UNTIL FIM-CADASTRO
+               CLOSE ARQ-CADASTRO
+           END-IF.
+           IF NOT CLIENTE-ENCONTRADO
+               DISPLAY 'CLIENTE NÃO ENCONTRADO NO CADASTRO'
+           END-IF.
+
+       0207-LER-CADASTRO.
+           READ ARQ-CADASTRO
+               AT END
+                   MOVE 'S' TO WRK-FIM-CADASTRO
+           END-READ.
+
+       0208-COMPARAR-CLIENTE.
+           IF REG-CAD-CODIGO = WRK-COD-CLIENTE AND REG-CAD-CLIENTE
+               MOVE REG-CAD-NOME TO WRK-NOME-CLIENTE
+               MOVE 'S' TO WRK-CLIENTE-ENCONTRADO
+               MOVE 'S' TO WRK-FIM-CADASTRO
+           ELSE
+               PERFORM 0207-LER-CADASTRO
+           END-IF.
+
+       0205-PEDIR-MES.
+           DISPLAY 'INFORMAR MÊS DE VENDA (MM OU NOME POR EXTENSO):'.
+           ACCEPT WRK-MES-ENTRADA FROM CONSOLE.
+           IF WRK-MES-ENTRADA(1:2) IS NUMERIC
+               MOVE WRK-MES-ENTRADA(1:2) TO WRK-MESVENDA
+           ELSE
+               PERFORM 0213-LOCALIZAR-MES-PELO-NOME
            END-IF.
-           DISPLAY 'INFORMAR MÊS DE VENDA (MM):'.
-           ACCEPT WRK-MESVENDA FROM CONSOLE.
+           IF WRK-MESVENDA > 0 AND WRK-MESVENDA < 13
+               MOVE 'S' TO WRK-MES-VALIDO
+           ELSE
+               DISPLAY 'MÊS INVÁLIDO. DIGITE UM VALOR ENTRE 01 E 12'
+               MOVE 'MÊS INVÁLIDO' TO REG-REJ-MOTIVO
+               PERFORM 0212-REGISTRAR-REJEITADO
+           END-IF.
+
+       0213-LOCALIZAR-MES-PELO-NOME.
+           MOVE 'N' TO WRK-MES-ENCONTRADO.
+           MOVE ZEROES TO WRK-MESVENDA.
+           SEARCH ALL WRK-MO-ITEM
+               WHEN WRK-MO-NOME(WRK-IDX-MES) = WRK-MES-ENTRADA
+                   MOVE 'S' TO WRK-MES-ENCONTRADO
+                   MOVE WRK-MO-NUMERO(WRK-IDX-MES) TO WRK-MESVENDA
+           END-SEARCH.
+
+       0212-REGISTRAR-REJEITADO.
+           OPEN EXTEND ARQ-REJEITADOS.
+           IF NOT REJEITADOS-OK
+               OPEN OUTPUT ARQ-REJEITADOS
+           END-IF.
+           MOVE 'PROJETO_FINAL' TO REG-REJ-PROGRAMA.
+           MOVE WRK-MESVENDA TO REG-REJ-CHAVE.
+           WRITE REG-REJEITADO.
+           CLOSE ARQ-REJEITADOS.
+
+       0210-ACUMULAR-VENDA.
            IF WRK-MESVENDA > 0 AND WRK-MESVENDA < 13
                ADD WRK-VALOR TO WRK-MES(WRK-MESVENDA)
                MOVE WRK-VALOR TO WRK-VALOR-ED
                DISPLAY 'RECEBIDO ' WRK-VALOR-ED ' EM ' WRK-MES-EXTENSO
       -    (WRK-MESVENDA)
+               IF WRK-NOME-CLIENTE NOT = SPACES
+                   DISPLAY 'CLIENTE: ' WRK-NOME-CLIENTE
+               END-IF
            ELSE
                DISPLAY 'MÊS INVÁLIDO. DIGITE UM VALOR ENTRE 01 E 12'
            END-IF.
@@ -52,5 +403,113 @@
                DISPLAY 'VALOR ' WRK-MES-EXTENSO(WRK-MESVENDA) '...' WRK-
       -    MES(WRK-MESVENDA)
            END-PERFORM.
-           DISPLAY '======================='    
+           DISPLAY '======================='
+           PERFORM 0310-GRAVAR-TOTAIS.
+           PERFORM 0320-IMPRIMIR-RELATORIO.
+           IF NOT MODO-LOTE
+               OPEN OUTPUT ARQ-CHECKPOINT
+               CLOSE ARQ-CHECKPOINT
+           END-IF.
            DISPLAY 'FINAL DE PROCESSAMENTO'.
+
+       0310-GRAVAR-TOTAIS.
+           OPEN OUTPUT ARQ-TOTAIS.
+           PERFORM VARYING WRK-MESVENDA FROM 1 BY 1
+               UNTIL WRK-MESVENDA > 12
+               MOVE WRK-MES(WRK-MESVENDA) TO REG-TOTAL-MES
+               WRITE REG-TOTAL-MES
+           END-PERFORM.
+           CLOSE ARQ-TOTAIS.
+
+       0320-IMPRIMIR-RELATORIO.
+           MOVE ZEROES TO WRK-PAGINA WRK-LINHA-PAGINA WRK-TOTAL-ANO.
+           PERFORM 0330-CARREGAR-TOTAIS-ANT.
+           PERFORM VARYING WRK-MESVENDA FROM 1 BY 1
+               UNTIL WRK-MESVENDA > 12
+               ADD WRK-MES(WRK-MESVENDA) TO WRK-TOTAL-ANO
+           END-PERFORM.
+           OPEN OUTPUT ARQ-RELATORIO.
+           PERFORM 0325-CABECALHO-RELATORIO.
+           PERFORM VARYING WRK-PERIODO-FISCAL FROM 1 BY 1
+               UNTIL WRK-PERIODO-FISCAL > 12
+               PERFORM 0327-CALCULAR-MES-FISCAL
+               IF WRK-LINHA-PAGINA > 15
+                   PERFORM 0325-CABECALHO-RELATORIO
+               END-IF
+               MOVE WRK-PERIODO-FISCAL TO WRK-LINRELAT-PER
+               MOVE WRK-MES-EXTENSO(WRK-MES-FISCAL) TO WRK-LINRELAT-MES
+               MOVE WRK-MES(WRK-MES-FISCAL) TO WRK-LINRELAT-VALOR
+               MOVE ZEROES TO WRK-PCT-MES
+               IF WRK-TOTAL-ANO NOT = ZEROES
+                   COMPUTE WRK-PCT-MES ROUNDED =
+                       WRK-MES(WRK-MES-FISCAL) / WRK-TOTAL-ANO * 100
+               END-IF
+               MOVE WRK-PCT-MES TO WRK-LINRELAT-PCT
+               IF TEM-ANO-ANT AND WRK-MES-ANT(WRK-MES-FISCAL) NOT = ZEROES
+                   COMPUTE WRK-VAR-ANT ROUNDED =
+                       (WRK-MES(WRK-MES-FISCAL) -
+                        WRK-MES-ANT(WRK-MES-FISCAL)) /
+                       WRK-MES-ANT(WRK-MES-FISCAL) * 100
+                   MOVE WRK-VAR-ANT TO WRK-LINRELAT-VAR
+               ELSE
+                   MOVE ZEROES TO WRK-LINRELAT-VAR
+               END-IF
+               MOVE WRK-LINRELAT TO REG-RELATORIO
+               WRITE REG-RELATORIO
+               ADD 1 TO WRK-LINHA-PAGINA
+           END-PERFORM.
+           MOVE SPACES TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE 'TOTAL DO ANO' TO WRK-LINRELAT-MES.
+           MOVE WRK-TOTAL-ANO TO WRK-LINRELAT-VALOR.
+           MOVE 100 TO WRK-LINRELAT-PCT.
+           MOVE ZEROES TO WRK-LINRELAT-VAR.
+           MOVE WRK-LINRELAT TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           CLOSE ARQ-RELATORIO.
+
+       0327-CALCULAR-MES-FISCAL.
+           COMPUTE WRK-MES-FISCAL =
+               WRK-MES-INICIO-FISCAL + WRK-PERIODO-FISCAL - 1.
+           IF WRK-MES-FISCAL > 12
+               SUBTRACT 12 FROM WRK-MES-FISCAL
+           END-IF.
+
+       0330-CARREGAR-TOTAIS-ANT.
+           MOVE 'N' TO WRK-TEM-ANO-ANT.
+           OPEN INPUT ARQ-TOTAIS-ANT.
+           IF ANT-OK
+               MOVE 'S' TO WRK-TEM-ANO-ANT
+               PERFORM VARYING WRK-MESVENDA FROM 1 BY 1
+                   UNTIL WRK-MESVENDA > 12
+                   READ ARQ-TOTAIS-ANT
+                       AT END
+                           MOVE 13 TO WRK-MESVENDA
+                       NOT AT END
+                           MOVE REG-TOTAL-MES-ANT
+                               TO WRK-MES-ANT(WRK-MESVENDA)
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-TOTAIS-ANT
+           END-IF.
+
+       0325-CABECALHO-RELATORIO.
+           ADD 1 TO WRK-PAGINA.
+           MOVE ZEROES TO WRK-LINHA-PAGINA.
+           IF WRK-PAGINA > 1
+               MOVE SPACES TO REG-RELATORIO
+               WRITE REG-RELATORIO
+               WRITE REG-RELATORIO
+           END-IF.
+           MOVE WRK-PAGINA TO WRK-PAGINA-ED.
+           MOVE WRK-CABECALHO1 TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE WRK-CABECALHO2 TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           STRING 'PAGINA: ' WRK-PAGINA-ED DELIMITED BY SIZE
+               INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE SPACES TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE WRK-CABECALHO3 TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
