@@ -1,44 +1,82 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. tabuada.
-      ****************************
-      * ÁREA DE COMENTÁRIOS
-      * AUTOR = LUCAS
-      * OBJETIVO = RECEBER UM NÚMERO E GERAR A TABUADA DE 1 A 10 COM PERFORM
-      * DATA = 11/12/2024
-      ****************************
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NUMERO   PIC 9(02)   VALUE ZEROES.
-       77 WRK-CONTADOR PIC 9(02)   VALUE 1.
-       77 WRK-RESUL    PIC 9(02)   VALUE ZEROES.
-
-       PROCEDURE DIVISION.
-       0001-PRINCIPAL.
-           PERFORM 0100-INICIALIZAR.
-           IF WRK-NUMERO > 0
-               PERFORM 0200-PROCESSAR
-           ELSE
-               DISPLAY 'TABUADA DE ZERO'
-           END-IF.    
-           PERFORM 0300-FINALIZAR.
-           STOP RUN.
-       0100-INICIALIZAR.
-      * RECEBER VALORES
-           DISPLAY 'ENTRE COM O NÚMERO DESEJADO:'
-       	   ACCEPT WRK-NUMERO FROM CONSOLE.
-           DISPLAY '________________________'.
-       0200-PROCESSAR.
-           PERFORM VARYING WRK-CONTADOR FROM 1 BY 1
-                   UNTIL WRK-CONTADOR > 10
-               COMPUTE WRK-RESUL = WRK-NUMERO * WRK-CONTADOR
-               DISPLAY WRK-NUMERO 'x' WRK-CONTADOR '=' WRK-RESUL
-           END-PERFORM.
-       0300-FINALIZAR.
-           DISPLAY '________________________'.
-           DISPLAY 'FINAL DE PROCESSAMENTO'.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. tabuada.
+      ****************************
+      * ÁREA DE COMENTÁRIOS
+      * AUTOR = LUCAS
+      * OBJETIVO = RECEBER UM NÚMERO E GERAR A TABUADA DE 1 A 10 COM PERFORM
+      * DATA = 11/12/2024
+      * -------------------------------------------------------- *
+      * 09/08/2026 LUCAS  INCLUIDA FAIXA CONFIGURÁVEL DE MULTIPLICADORES
+      * 09/08/2026 LUCAS  INCLUIDO ARQUIVO IMPRESSÍVEL COM A TABUADA
+      ****************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-RELATORIO ASSIGN TO 'TABUADA-IMPRESSA'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-RELATORIO.
+       01  REG-RELATORIO PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-NUMERO   PIC 9(02)   VALUE ZEROES.
+       77 WRK-CONTADOR PIC 9(02)   VALUE 1.
+       77 WRK-RESUL    PIC 9(04)   VALUE ZEROES.
+
+       77 WRK-FAIXA-INICIO PIC 9(02) VALUE 1.
+       77 WRK-FAIXA-FIM    PIC 9(02) VALUE 10.
+
+       01  WRK-LINTAB.
+           02 WRK-LT-NUMERO PIC Z9.
+           02 FILLER        PIC X(01) VALUE 'x'.
+           02 WRK-LT-CONTADOR PIC Z9.
+           02 FILLER        PIC X(01) VALUE '='.
+           02 WRK-LT-RESUL  PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           IF WRK-NUMERO > 0
+               PERFORM 0200-PROCESSAR
+           ELSE
+               DISPLAY 'TABUADA DE ZERO'
+           END-IF.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+       0100-INICIALIZAR.
+      * RECEBER VALORES
+           DISPLAY 'ENTRE COM O NÚMERO DESEJADO:'
+       	   ACCEPT WRK-NUMERO FROM CONSOLE.
+           DISPLAY 'INÍCIO DA FAIXA DE MULTIPLICADORES:'.
+           ACCEPT WRK-FAIXA-INICIO FROM CONSOLE.
+           DISPLAY 'FIM DA FAIXA DE MULTIPLICADORES:'.
+           ACCEPT WRK-FAIXA-FIM FROM CONSOLE.
+           IF WRK-FAIXA-INICIO = 0 AND WRK-FAIXA-FIM = 0
+               MOVE 1  TO WRK-FAIXA-INICIO
+               MOVE 10 TO WRK-FAIXA-FIM
+           END-IF.
+           DISPLAY '________________________'.
+           OPEN OUTPUT ARQ-RELATORIO.
+       0200-PROCESSAR.
+           PERFORM VARYING WRK-CONTADOR FROM WRK-FAIXA-INICIO BY 1
+                   UNTIL WRK-CONTADOR > WRK-FAIXA-FIM
+               COMPUTE WRK-RESUL = WRK-NUMERO * WRK-CONTADOR
+               DISPLAY WRK-NUMERO 'x' WRK-CONTADOR '=' WRK-RESUL
+               PERFORM 0210-IMPRIMIR-LINHA
+           END-PERFORM.
+       0210-IMPRIMIR-LINHA.
+           MOVE WRK-NUMERO   TO WRK-LT-NUMERO.
+           MOVE WRK-CONTADOR TO WRK-LT-CONTADOR.
+           MOVE WRK-RESUL    TO WRK-LT-RESUL.
+           WRITE REG-RELATORIO FROM WRK-LINTAB.
+       0300-FINALIZAR.
+           CLOSE ARQ-RELATORIO.
+           DISPLAY '________________________'.
+           DISPLAY 'FINAL DE PROCESSAMENTO'.
