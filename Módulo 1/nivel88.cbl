@@ -1,41 +1,280 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. freteevaluate.
-      ****************************
-      * ÁREA DE COMENTÁRIOS
-      * AUTOR = LUCAS
-      * OBJETIVO = APRENDER VARIAVEL NIVEL 88
-      * DATA = 11/12/2024
-      ****************************
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-USUARIO  PIC X(20)        VALUE SPACES.	
-       77 WRK-NIVEL    PIC 9(02)        VALUE ZEROES.
-           88 ADM     VALUE 01.
-           88 USER    VALUE 02.
-
-       PROCEDURE DIVISION.
-      ************************* RECEBER VALORES
-           DISPLAY 'ENTRE COM O NOME DO USUÁRIO:'.
-	   ACCEPT WRK-USUARIO FROM CONSOLE.
-	   DISPLAY 'ENTRE COM O NÍVEL DO USUÁRIO:'.
-           ACCEPT WRK-NIVEL FROM CONSOLE.
-
-	   IF ADM
-               DISPLAY 'NÍVEL - ADMINISTRADOR'
-           ELSE
-               IF USER
-                   DISPLAY 'NÍVEL - USUÁRIO'
-               ELSE
-                   DISPLAY 'USUÁRIO NÃO AUTORIZADO'
-               END-IF
-           END-IF.
-
-           STOP RUN.
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. freteevaluate.
+      ****************************
+      * ÁREA DE COMENTÁRIOS
+      * AUTOR = LUCAS
+      * OBJETIVO = APRENDER VARIAVEL NIVEL 88
+      * DATA = 11/12/2024
+      * -------------------------------------------------------- *
+      * 09/08/2026 LUCAS  INCLUIDOS OS NÍVEIS GERENTE E CONVIDADO E
+      *                    UMA TABELA DE PERMISSÕES POR NÍVEL (LER,
+      *                    GRAVAR, EXCLUIR, ADMINISTRAR)
+      * 09/08/2026 LUCAS  INCLUIDO REGISTRO DE AUDITORIA DE CADA
+      *                    VERIFICAÇÃO DE ACESSO EM ARQUIVO PRÓPRIO
+      * 09/08/2026 LUCAS  INCLUIDA CONFERÊNCIA DE PIN, COM BLOQUEIO
+      *                    APÓS TENTATIVAS SUCESSIVAS INCORRETAS
+      ****************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-AUDITORIA ASSIGN TO 'AUDITORIA-NIVEL88'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-AUDITORIA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-AUDITORIA.
+       01  REG-AUDITORIA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-USUARIO  PIC X(20)        VALUE SPACES.
+       77 WRK-NIVEL    PIC 9(02)        VALUE ZEROES.
+           88 ADM             VALUE 01.
+           88 USUARIO-COMUM   VALUE 02.
+           88 GERENTE         VALUE 03.
+           88 CONVIDADO       VALUE 04.
+       77 WRK-DESC-NIVEL PIC X(20) VALUE SPACES.
+
+      * TABELA DE PERMISSÕES POR NÍVEL - LER / GRAVAR / EXCLUIR / ADM
+       01  WRK-TAB-NIVEL-DADOS.
+           02 FILLER PIC X(06) VALUE '01SSSS'.
+           02 FILLER PIC X(06) VALUE '02SSNN'.
+           02 FILLER PIC X(06) VALUE '03SSSN'.
+           02 FILLER PIC X(06) VALUE '04SNNN'.
+       01  WRK-TAB-NIVEL REDEFINES WRK-TAB-NIVEL-DADOS.
+           02 WRK-TAB-NIVEL-ITEM OCCURS 4 TIMES.
+               03 WRK-TAB-NIVEL-COD     PIC 9(02).
+               03 WRK-TAB-NIVEL-LER     PIC X(01).
+               03 WRK-TAB-NIVEL-GRAVAR  PIC X(01).
+               03 WRK-TAB-NIVEL-EXCLUIR PIC X(01).
+               03 WRK-TAB-NIVEL-ADMIN   PIC X(01).
+
+       77 WRK-SUB-NIVEL          PIC 9(02) VALUE ZEROES.
+       77 WRK-NIVEL-ENCONTRADO   PIC X(01) VALUE 'N'.
+           88 NIVEL-ENCONTRADO     VALUE 'S'.
+       77 WRK-PODE-LER           PIC X(01) VALUE 'N'.
+           88 PODE-LER             VALUE 'S'.
+       77 WRK-PODE-GRAVAR        PIC X(01) VALUE 'N'.
+           88 PODE-GRAVAR          VALUE 'S'.
+       77 WRK-PODE-EXCLUIR       PIC X(01) VALUE 'N'.
+           88 PODE-EXCLUIR         VALUE 'S'.
+       77 WRK-PODE-ADMINISTRAR   PIC X(01) VALUE 'N'.
+           88 PODE-ADMINISTRAR     VALUE 'S'.
+
+      * TABELA DE PIN POR USUÁRIO
+       01  WRK-TAB-PIN-DADOS.
+           02 FILLER PIC X(24) VALUE 'ADMIN               1234'.
+           02 FILLER PIC X(24) VALUE 'GERENTE             4321'.
+           02 FILLER PIC X(24) VALUE 'USUARIO             1111'.
+           02 FILLER PIC X(24) VALUE 'CONVIDADO           0000'.
+       01  WRK-TAB-PIN REDEFINES WRK-TAB-PIN-DADOS.
+           02 WRK-TAB-PIN-ITEM OCCURS 4 TIMES.
+               03 WRK-TAB-PIN-USUARIO PIC X(20).
+               03 WRK-TAB-PIN-PIN     PIC 9(04).
+
+       77 WRK-SUB-PIN          PIC 9(02) VALUE ZEROES.
+       77 WRK-PIN-ENCONTRADO   PIC X(01) VALUE 'N'.
+           88 PIN-USUARIO-ENCONTRADO VALUE 'S'.
+
+       77 WRK-PIN             PIC 9(04) VALUE ZEROES.
+       77 WRK-PIN-CORRETO     PIC 9(04) VALUE ZEROES.
+       77 WRK-TENTATIVAS      PIC 9(01) VALUE ZEROES.
+       77 WRK-MAX-TENTATIVAS  PIC 9(01) VALUE 3.
+       77 WRK-PIN-STATUS      PIC X(01) VALUE 'N'.
+           88 PIN-CORRETO       VALUE 'S'.
+       77 WRK-BLOQUEADO       PIC X(01) VALUE 'N'.
+           88 USUARIO-BLOQUEADO VALUE 'S'.
+
+       77 WRK-RESULTADO-AUDITORIA PIC X(20) VALUE SPACES.
+       77 WRK-STATUS-AUDITORIA    PIC X(02) VALUE '00'.
+           88 AUDITORIA-OK          VALUE '00'.
+
+       01  WRK-DATA-SYS.
+           02 WRK-DS-ANO PIC 9(04).
+           02 WRK-DS-MES PIC 9(02).
+           02 WRK-DS-DIA PIC 9(02).
+       01  WRK-HORA-SYS.
+           02 WRK-HS-HH   PIC 9(02).
+           02 WRK-HS-MM   PIC 9(02).
+           02 WRK-HS-SS   PIC 9(02).
+           02 WRK-HS-CENT PIC 9(02).
+
+       01  WRK-DATA-DISPLAY.
+           02 WRK-DD PIC 99.
+           02 FILLER PIC X VALUE '/'.
+           02 WRK-MM PIC 99.
+           02 FILLER PIC X VALUE '/'.
+           02 WRK-AA PIC 9999.
+       01  WRK-HORA-DISPLAY.
+           02 WRK-HH PIC 99.
+           02 FILLER PIC X VALUE ':'.
+           02 WRK-MI PIC 99.
+           02 FILLER PIC X VALUE ':'.
+           02 WRK-SG PIC 99.
+
+       01  WRK-LINAUDIT.
+           02 WRK-LA-DATA     PIC X(10).
+           02 FILLER          PIC X(01) VALUE SPACE.
+           02 WRK-LA-HORA     PIC X(08).
+           02 FILLER          PIC X(01) VALUE SPACE.
+           02 WRK-LA-USUARIO  PIC X(20).
+           02 FILLER          PIC X(01) VALUE SPACE.
+           02 WRK-LA-NIVEL    PIC X(20).
+           02 FILLER          PIC X(01) VALUE SPACE.
+           02 WRK-LA-RESULTADO PIC X(17).
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           IF NOT PIN-USUARIO-ENCONTRADO
+               MOVE 'NEGADO' TO WRK-RESULTADO-AUDITORIA
+               DISPLAY 'USUÁRIO SEM PIN CADASTRADO - ACESSO NEGADO'
+           ELSE
+               PERFORM 0110-PEDIR-PIN
+                   UNTIL PIN-CORRETO OR USUARIO-BLOQUEADO
+               IF USUARIO-BLOQUEADO
+                   MOVE 'BLOQUEADO' TO WRK-RESULTADO-AUDITORIA
+                   DISPLAY
+                       'ACESSO BLOQUEADO - TENTATIVAS DE PIN EXCEDIDAS'
+               ELSE
+                   PERFORM 0200-VERIFICAR-NIVEL
+                   PERFORM 0210-LOCALIZAR-PERMISSOES
+                   PERFORM 0300-MOSTRAR-PERMISSOES
+               END-IF
+           END-IF.
+           PERFORM 0400-REGISTRAR-AUDITORIA.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+      ************************* RECEBER VALORES
+           DISPLAY 'ENTRE COM O NOME DO USUÁRIO:'.
+           ACCEPT WRK-USUARIO FROM CONSOLE.
+           DISPLAY 'ENTRE COM O NÍVEL DO USUÁRIO:'.
+           ACCEPT WRK-NIVEL FROM CONSOLE.
+           PERFORM 0105-LOCALIZAR-PIN.
+
+       0105-LOCALIZAR-PIN.
+           MOVE 'N' TO WRK-PIN-ENCONTRADO.
+           MOVE ZEROES TO WRK-PIN-CORRETO.
+           PERFORM VARYING WRK-SUB-PIN FROM 1 BY 1
+               UNTIL WRK-SUB-PIN > 4 OR PIN-USUARIO-ENCONTRADO
+               IF WRK-TAB-PIN-USUARIO(WRK-SUB-PIN) = WRK-USUARIO
+                   MOVE WRK-TAB-PIN-PIN(WRK-SUB-PIN) TO WRK-PIN-CORRETO
+                   MOVE 'S' TO WRK-PIN-ENCONTRADO
+               END-IF
+           END-PERFORM.
+
+       0110-PEDIR-PIN.
+           ADD 1 TO WRK-TENTATIVAS.
+           DISPLAY 'ENTRE COM O PIN DE ACESSO:'.
+           ACCEPT WRK-PIN FROM CONSOLE.
+           IF WRK-PIN = WRK-PIN-CORRETO
+               SET PIN-CORRETO TO TRUE
+           ELSE
+               DISPLAY 'PIN INCORRETO'
+               IF WRK-TENTATIVAS >= WRK-MAX-TENTATIVAS
+                   SET USUARIO-BLOQUEADO TO TRUE
+               END-IF
+           END-IF.
+
+       0200-VERIFICAR-NIVEL.
+           IF ADM
+               MOVE 'ADMINISTRADOR' TO WRK-DESC-NIVEL
+           ELSE
+               IF GERENTE
+                   MOVE 'GERENTE' TO WRK-DESC-NIVEL
+               ELSE
+                   IF USUARIO-COMUM
+                       MOVE 'USUÁRIO' TO WRK-DESC-NIVEL
+                   ELSE
+                       IF CONVIDADO
+                           MOVE 'CONVIDADO' TO WRK-DESC-NIVEL
+                       ELSE
+                           MOVE 'NÃO AUTORIZADO' TO WRK-DESC-NIVEL
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           IF WRK-DESC-NIVEL = 'NÃO AUTORIZADO'
+               DISPLAY 'USUÁRIO NÃO AUTORIZADO'
+               MOVE 'NEGADO' TO WRK-RESULTADO-AUDITORIA
+           ELSE
+               DISPLAY 'NÍVEL - ' WRK-DESC-NIVEL
+               MOVE 'AUTORIZADO' TO WRK-RESULTADO-AUDITORIA
+           END-IF.
+
+       0210-LOCALIZAR-PERMISSOES.
+           MOVE 'N' TO WRK-NIVEL-ENCONTRADO.
+           MOVE 'N' TO WRK-PODE-LER.
+           MOVE 'N' TO WRK-PODE-GRAVAR.
+           MOVE 'N' TO WRK-PODE-EXCLUIR.
+           MOVE 'N' TO WRK-PODE-ADMINISTRAR.
+           PERFORM VARYING WRK-SUB-NIVEL FROM 1 BY 1
+               UNTIL WRK-SUB-NIVEL > 4 OR NIVEL-ENCONTRADO
+               IF WRK-TAB-NIVEL-COD(WRK-SUB-NIVEL) = WRK-NIVEL
+                   MOVE WRK-TAB-NIVEL-LER(WRK-SUB-NIVEL)
+                       TO WRK-PODE-LER
+                   MOVE WRK-TAB-NIVEL-GRAVAR(WRK-SUB-NIVEL)
+                       TO WRK-PODE-GRAVAR
+                   MOVE WRK-TAB-NIVEL-EXCLUIR(WRK-SUB-NIVEL)
+                       TO WRK-PODE-EXCLUIR
+                   MOVE WRK-TAB-NIVEL-ADMIN(WRK-SUB-NIVEL)
+                       TO WRK-PODE-ADMINISTRAR
+                   MOVE 'S' TO WRK-NIVEL-ENCONTRADO
+               END-IF
+           END-PERFORM.
+
+       0300-MOSTRAR-PERMISSOES.
+           IF NIVEL-ENCONTRADO
+               DISPLAY '________________________'
+               DISPLAY 'PERMISSÕES DO NÍVEL:'
+               IF PODE-LER
+                   DISPLAY '  LEITURA........: SIM'
+               ELSE
+                   DISPLAY '  LEITURA........: NÃO'
+               END-IF
+               IF PODE-GRAVAR
+                   DISPLAY '  GRAVAÇÃO.......: SIM'
+               ELSE
+                   DISPLAY '  GRAVAÇÃO.......: NÃO'
+               END-IF
+               IF PODE-EXCLUIR
+                   DISPLAY '  EXCLUSÃO.......: SIM'
+               ELSE
+                   DISPLAY '  EXCLUSÃO.......: NÃO'
+               END-IF
+               IF PODE-ADMINISTRAR
+                   DISPLAY '  ADMINISTRAÇÃO..: SIM'
+               ELSE
+                   DISPLAY '  ADMINISTRAÇÃO..: NÃO'
+               END-IF
+           END-IF.
+
+       0400-REGISTRAR-AUDITORIA.
+           OPEN EXTEND ARQ-AUDITORIA.
+           IF NOT AUDITORIA-OK
+               OPEN OUTPUT ARQ-AUDITORIA
+           END-IF.
+           PERFORM 0410-MONTAR-LINHA-AUDITORIA.
+           WRITE REG-AUDITORIA FROM WRK-LINAUDIT.
+           CLOSE ARQ-AUDITORIA.
+
+       0410-MONTAR-LINHA-AUDITORIA.
+           ACCEPT WRK-DATA-SYS FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-SYS FROM TIME.
+           MOVE WRK-DS-DIA TO WRK-DD.
+           MOVE WRK-DS-MES TO WRK-MM.
+           MOVE WRK-DS-ANO TO WRK-AA.
+           MOVE WRK-HS-HH TO WRK-HH.
+           MOVE WRK-HS-MM TO WRK-MI.
+           MOVE WRK-HS-SS TO WRK-SG.
+           MOVE WRK-DATA-DISPLAY TO WRK-LA-DATA.
+           MOVE WRK-HORA-DISPLAY TO WRK-LA-HORA.
+           MOVE WRK-USUARIO TO WRK-LA-USUARIO.
+           MOVE WRK-DESC-NIVEL TO WRK-LA-NIVEL.
+           MOVE WRK-RESULTADO-AUDITORIA TO WRK-LA-RESULTADO.
