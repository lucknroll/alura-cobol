@@ -1,24 +1,63 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. olamundo.
-      ****************************
-      * ÁREA DE COMENTÁRIOS
-      * AUTOR = LUCAS
-      * OBJETIVO = 
-      * DATA = 11/12/2024
-      ****************************
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WRK-DATA.
-           02 WRK-ANO PIC 9(04) VALUE ZEROES.
-	   02 WRK-MES PIC 9(02) VALUE ZEROES.
-	   02 WRK-DIA PIC 9(02) VALUE ZEROES.	
-
-       PROCEDURE DIVISION.
-	   ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-           DISPLAY 'DATA: ' WRK-DIA ' DE ' WRK-MES ' DE ' WRK-ANO.
-           STOP RUN.
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. olamundo.
+      ****************************
+      * ÁREA DE COMENTÁRIOS
+      * AUTOR = LUCAS
+      * OBJETIVO =
+      * DATA = 11/12/2024
+      * -------------------------------------------------------- *
+      * 09/08/2026 LUCAS  INCLUIDO O DIA DA SEMANA JUNTO COM A DATA
+      * 09/08/2026 LUCAS  INCLUIDA SAUDAÇÃO DE ACORDO COM O HORÁRIO
+      *                    DO SISTEMA (BOM DIA / BOA TARDE / BOA NOITE)
+      ****************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WRK-DATA.
+           02 WRK-ANO PIC 9(04) VALUE ZEROES.
+	   02 WRK-MES PIC 9(02) VALUE ZEROES.
+	   02 WRK-DIA PIC 9(02) VALUE ZEROES.
+
+       77 WRK-DIA-SEMANA PIC 9(01) VALUE ZEROES.
+
+      * TABELA DE NOMES DOS DIAS DA SEMANA - 1=SEGUNDA ... 7=DOMINGO
+       01  WRK-TAB-DIA-SEMANA-DADOS.
+           02 FILLER PIC X(14) VALUE 'SEGUNDA-FEIRA'.
+           02 FILLER PIC X(14) VALUE 'TERÇA-FEIRA'.
+           02 FILLER PIC X(14) VALUE 'QUARTA-FEIRA'.
+           02 FILLER PIC X(14) VALUE 'QUINTA-FEIRA'.
+           02 FILLER PIC X(14) VALUE 'SEXTA-FEIRA'.
+           02 FILLER PIC X(14) VALUE 'SÁBADO'.
+           02 FILLER PIC X(14) VALUE 'DOMINGO'.
+       01  WRK-TAB-DIA-SEMANA REDEFINES WRK-TAB-DIA-SEMANA-DADOS.
+           02 WRK-NOME-DIA-SEMANA PIC X(14) OCCURS 7 TIMES.
+
+       01  WRK-HORA-SYS.
+           02 WRK-HS-HH   PIC 9(02).
+           02 WRK-HS-MM   PIC 9(02).
+           02 WRK-HS-SS   PIC 9(02).
+           02 WRK-HS-CENT PIC 9(02).
+
+       77 WRK-SAUDACAO PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+	   ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-DIA-SEMANA FROM DAY-OF-WEEK.
+           ACCEPT WRK-HORA-SYS FROM TIME.
+           PERFORM 0100-DEFINIR-SAUDACAO.
+           DISPLAY WRK-SAUDACAO '!'.
+           DISPLAY 'DATA: ' WRK-DIA ' DE ' WRK-MES ' DE ' WRK-ANO
+               ' (' WRK-NOME-DIA-SEMANA(WRK-DIA-SEMANA) ')'.
+           STOP RUN.
+
+       0100-DEFINIR-SAUDACAO.
+           EVALUATE TRUE
+               WHEN WRK-HS-HH < 12
+                   MOVE 'BOM DIA' TO WRK-SAUDACAO
+               WHEN WRK-HS-HH < 18
+                   MOVE 'BOA TARDE' TO WRK-SAUDACAO
+               WHEN OTHER
+                   MOVE 'BOA NOITE' TO WRK-SAUDACAO
+           END-EVALUATE.
