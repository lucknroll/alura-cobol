@@ -1,37 +1,157 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. operadores.
-      ****************************
-      * ÁREA DE COMENTÁRIOS
-      * AUTOR = LUCAS
-      * OBJETIVO = RECEBER DUAS VENDAS E OBTER SUA MÉDIA FORMATADA
-      * DATA = 11/12/2024
-      ****************************
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NUM-1 PIC 9(04)V99 VALUE ZEROES.
-       77 WRK-NUM-2 PIC 9(04)V99 VALUE ZEROES.
-       77 WRK-RESUL PIC 9(04)V99 VALUE ZEROES.
-       77 WRK-RESUL-ED PIC $ZZZ.ZZ9,99 VALUE ZEROES.
-
-       PROCEDURE DIVISION.
-      ************************* RECEBER VALORES
-	   ACCEPT WRK-NUM-1 FROM CONSOLE.
-           ACCEPT WRK-NUM-2 FROM CONSOLE.
-           DISPLAY '===================='.
-      ************************** EXECUTAR SOMA
-	   ADD WRK-NUM-1 WRK-NUM-2 TO WRK-RESUL.
-           MOVE WRK-RESUL TO WRK-RESUL-ED.
-           DISPLAY 'TOTAL: ' WRK-RESUL-ED.
-      ************************** EXECUTAR EXPRESSÃO (MÉDIA)
-           COMPUTE WRK-RESUL = WRK-RESUL / 2.
-           MOVE WRK-RESUL TO WRK-RESUL-ED.
-           DISPLAY 'MÉDIA: ' WRK-RESUL-ED.
-           STOP RUN.
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. operadores.
+      ****************************
+      * ÁREA DE COMENTÁRIOS
+      * AUTOR = LUCAS
+      * OBJETIVO = RECEBER DUAS VENDAS E OBTER SUA MÉDIA FORMATADA
+      * DATA = 11/12/2024
+      * -------------------------------------------------------- *
+      * 09/08/2026 LUCAS  TROCADAS AS DUAS VENDAS FIXAS POR UMA
+      *                    QUANTIDADE QUALQUER DE VENDAS, COM TOTAL,
+      *                    MÉDIA, MENOR E MAIOR VALOR INFORMADO
+      * 09/08/2026 LUCAS  INCLUIDO AVISO DE VENDA FORA DO PADRÃO
+      *                    (OUTLIER) COMPARANDO COM A MÉDIA PARCIAL
+      * 09/08/2026 LUCAS  INCLUIDA LOCALIZAÇÃO DO PRODUTO NO CADASTRO
+      *                    MESTRE COMPARTILHADO, PELO CÓDIGO
+      ****************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CADASTRO ASSIGN TO 'CADASTRO-MASTER'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CADASTRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-CADASTRO.
+           COPY 'cadastro.cbl'.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-COD-PRODUTO  PIC 9(06)        VALUE ZEROES.
+       77 WRK-NOME-PRODUTO PIC X(30)        VALUE SPACES.
+       77 WRK-STATUS-CADASTRO PIC X(02)     VALUE '00'.
+           88 CADASTRO-OK      VALUE '00'.
+       77 WRK-FIM-CADASTRO PIC X(01)        VALUE 'N'.
+           88 FIM-CADASTRO      VALUE 'S'.
+       77 WRK-PRODUTO-ENCONTRADO PIC X(01)  VALUE 'N'.
+           88 PRODUTO-ENCONTRADO   VALUE 'S'.
+
+       77 WRK-PRECO-CADASTRO PIC 9(06)V99  VALUE ZEROES.
+       77 WRK-QTD-VENDAS PIC 9(03)         VALUE ZEROES.
+       77 WRK-SUB-VENDA  PIC 9(03)         VALUE ZEROES.
+       77 WRK-VENDA      PIC 9(06)V99      VALUE ZEROES.
+       77 WRK-TOTAL      PIC 9(08)V99      VALUE ZEROES.
+       77 WRK-TOTAL-ED   PIC $ZZ.ZZZ.ZZ9,99 VALUE ZEROES.
+       77 WRK-MEDIA      PIC 9(06)V99      VALUE ZEROES.
+       77 WRK-MEDIA-ED   PIC $ZZZ.ZZ9,99   VALUE ZEROES.
+       77 WRK-MENOR      PIC 9(06)V99      VALUE ZEROES.
+       77 WRK-MENOR-ED   PIC $ZZZ.ZZ9,99   VALUE ZEROES.
+       77 WRK-MAIOR      PIC 9(06)V99      VALUE ZEROES.
+       77 WRK-MAIOR-ED   PIC $ZZZ.ZZ9,99   VALUE ZEROES.
+       77 WRK-LIMITE-OUTLIER PIC 9(01)V9   VALUE 2,0.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-RECEBER-VENDA VARYING WRK-SUB-VENDA
+               FROM 1 BY 1 UNTIL WRK-SUB-VENDA > WRK-QTD-VENDAS.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+      ************************* RECEBER QUANTIDADE DE VENDAS
+           DISPLAY 'QUANTAS VENDAS SERÃO INFORMADAS:'.
+           ACCEPT WRK-QTD-VENDAS FROM CONSOLE.
+           DISPLAY '===================='.
+
+       0200-RECEBER-VENDA.
+      ************************* RECEBER UMA VENDA
+           DISPLAY 'CÓDIGO DO PRODUTO (0 SE NÃO CADASTRADO):'.
+           ACCEPT WRK-COD-PRODUTO FROM CONSOLE.
+           MOVE SPACES TO WRK-NOME-PRODUTO.
+           IF WRK-COD-PRODUTO NOT = 0
+               PERFORM 0205-LOCALIZAR-PRODUTO
+           END-IF.
+           IF PRODUTO-ENCONTRADO
+               MOVE WRK-PRECO-CADASTRO TO WRK-VENDA
+               DISPLAY 'VALOR DA VENDA ' WRK-SUB-VENDA
+                   ' (CADASTRO): ' WRK-VENDA
+           ELSE
+               DISPLAY 'VALOR DA VENDA ' WRK-SUB-VENDA ':'
+               ACCEPT WRK-VENDA FROM CONSOLE
+           END-IF.
+           IF WRK-NOME-PRODUTO NOT = SPACES
+               DISPLAY 'PRODUTO: ' WRK-NOME-PRODUTO
+           END-IF.
+           PERFORM 0210-VERIFICAR-OUTLIER.
+           ADD WRK-VENDA TO WRK-TOTAL.
+           IF WRK-SUB-VENDA = 1
+               MOVE WRK-VENDA TO WRK-MENOR
+               MOVE WRK-VENDA TO WRK-MAIOR
+           ELSE
+               IF WRK-VENDA < WRK-MENOR
+                   MOVE WRK-VENDA TO WRK-MENOR
+               END-IF
+               IF WRK-VENDA > WRK-MAIOR
+                   MOVE WRK-VENDA TO WRK-MAIOR
+               END-IF
+           END-IF.
+
+       0205-LOCALIZAR-PRODUTO.
+           MOVE 'N' TO WRK-PRODUTO-ENCONTRADO.
+           MOVE 'N' TO WRK-FIM-CADASTRO.
+           OPEN INPUT ARQ-CADASTRO.
+           IF CADASTRO-OK
+               PERFORM 0206-LER-CADASTRO
+               PERFORM 0207-COMPARAR-PRODUTO UNTIL FIM-CADASTRO
+               CLOSE ARQ-CADASTRO
+           END-IF.
+           IF NOT PRODUTO-ENCONTRADO
+               DISPLAY 'PRODUTO NÃO ENCONTRADO NO CADASTRO'
+           END-IF.
+
+       0206-LER-CADASTRO.
+           READ ARQ-CADASTRO
+               AT END
+                   MOVE 'S' TO WRK-FIM-CADASTRO
+           END-READ.
+
+       0207-COMPARAR-PRODUTO.
+           IF REG-CAD-CODIGO = WRK-COD-PRODUTO AND REG-CAD-PRODUTO
+               MOVE REG-CAD-NOME TO WRK-NOME-PRODUTO
+               MOVE REG-CAD-PRECO TO WRK-PRECO-CADASTRO
+               MOVE 'S' TO WRK-PRODUTO-ENCONTRADO
+               MOVE 'S' TO WRK-FIM-CADASTRO
+           ELSE
+               PERFORM 0206-LER-CADASTRO
+           END-IF.
+
+       0210-VERIFICAR-OUTLIER.
+      ************************* SINALIZAR VENDA FORA DO PADRÃO
+           IF WRK-SUB-VENDA > 1
+               COMPUTE WRK-MEDIA = WRK-TOTAL / (WRK-SUB-VENDA - 1)
+               IF WRK-VENDA > WRK-MEDIA * WRK-LIMITE-OUTLIER OR
+                   WRK-VENDA < WRK-MEDIA / WRK-LIMITE-OUTLIER
+                   DISPLAY 'ATENÇÃO: VENDA FORA DO PADRÃO (OUTLIER)'
+               END-IF
+           END-IF.
+
+       0300-FINALIZAR.
+      ************************** TOTAL, MÉDIA, MENOR E MAIOR VENDA
+           MOVE WRK-TOTAL TO WRK-TOTAL-ED.
+           DISPLAY 'TOTAL: ' WRK-TOTAL-ED.
+           DISPLAY 'QUANTIDADE DE VENDAS: ' WRK-QTD-VENDAS.
+           IF WRK-QTD-VENDAS > 0
+               COMPUTE WRK-MEDIA = WRK-TOTAL / WRK-QTD-VENDAS
+               MOVE WRK-MEDIA TO WRK-MEDIA-ED
+               DISPLAY 'MÉDIA: ' WRK-MEDIA-ED
+               MOVE WRK-MENOR TO WRK-MENOR-ED
+               DISPLAY 'MENOR VENDA: ' WRK-MENOR-ED
+               MOVE WRK-MAIOR TO WRK-MAIOR-ED
+               DISPLAY 'MAIOR VENDA: ' WRK-MAIOR-ED
+           END-IF.
