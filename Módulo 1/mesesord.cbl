@@ -0,0 +1,28 @@
+      ******************************************************************
+      * COPYBOOK = MESESORD
+      * AUTOR = LUCAS
+      * OBJETIVO = TABELA DE MESES EM ORDEM ALFABÉTICA, PARA LOCALIZAR
+      *            O NÚMERO DO MÊS A PARTIR DO NOME DIGITADO, USANDO
+      *            SEARCH ALL (BUSCA BINÁRIA)
+      * DATA = 09/08/2026
+      ******************************************************************
+       01  WRK-MESES-ORD-DADOS.
+           02 FILLER PIC X(11) VALUE 'ABRIL    04'.
+           02 FILLER PIC X(11) VALUE 'AGOSTO   08'.
+           02 FILLER PIC X(11) VALUE 'DEZEMBRO 12'.
+           02 FILLER PIC X(11) VALUE 'FEVEREIRO02'.
+           02 FILLER PIC X(11) VALUE 'JANEIRO  01'.
+           02 FILLER PIC X(11) VALUE 'JULHO    07'.
+           02 FILLER PIC X(11) VALUE 'JUNHO    06'.
+           02 FILLER PIC X(11) VALUE 'MAIO     05'.
+           02 FILLER PIC X(11) VALUE 'MARÇO   03'.
+           02 FILLER PIC X(11) VALUE 'NOVEMBRO 11'.
+           02 FILLER PIC X(11) VALUE 'OUTUBRO  10'.
+           02 FILLER PIC X(11) VALUE 'SETEMBRO 09'.
+
+       01  WRK-MESES-ORD REDEFINES WRK-MESES-ORD-DADOS.
+           02 WRK-MO-ITEM OCCURS 12 TIMES
+               ASCENDING KEY IS WRK-MO-NOME
+               INDEXED BY WRK-IDX-MES.
+               03 WRK-MO-NOME   PIC X(09).
+               03 WRK-MO-NUMERO PIC 9(02).
