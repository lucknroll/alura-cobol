@@ -1,53 +1,183 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. datasistema.
-      ****************************
-      * ÁREA DE COMENTÁRIOS
-      * AUTOR = LUCAS
-      * OBJETIVO = RECEBER E IMPRIMIR DATA COM VARIÁVEL TABELA - OCCURS
-      * DATA = 12/12/2024
-      ****************************
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WRK-MESES.
-           03 WRK-MES PIC X(09) OCCURS 12 TIMES.
-       01 WRK-DATA.
-           02 WRK-ANOSYS PIC 9(04) VALUE ZEROES.
-           02 WRK-MESSYS PIC 9(02) VALUE ZEROES.
-           02 WRK-DIASYS PIC 9(02) VALUE ZEROES.
-
-       PROCEDURE DIVISION.
-           PERFORM 0100-INICIALIZAR.
-           PERFORM 0200-MONTAMES.
-           PERFORM 0300-PROCESSAR.
-           STOP RUN.
-           
-       0100-INICIALIZAR.
-      * RECEBER VALORES
-           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-
-       0200-MONTAMES.
-           MOVE 'JANEIRO' TO WRK-MES(01).
-           MOVE 'FEVEREIRO' TO WRK-MES(02).
-           MOVE 'MARÇO' TO WRK-MES(03).
-           MOVE 'ABRIL' TO WRK-MES(04).
-           MOVE 'MAIO' TO WRK-MES(05).
-           MOVE 'JUNHO' TO WRK-MES(06).
-           MOVE 'JULHO' TO WRK-MES(07).
-           MOVE 'AGOSTO' TO WRK-MES(08).
-           MOVE 'SETEMBRO' TO WRK-MES(09).
-           MOVE 'OUTUBRO' TO WRK-MES(10).
-           MOVE 'NOVEMBRO' TO WRK-MES(11).
-           MOVE 'DEZEMBRO' TO WRK-MES(12).
-   
-       0300-PROCESSAR.
-           DISPLAY '________________________'
-           DISPLAY 'DATA: ' WRK-DIASYS ' DE ' WRK-MES(WRK-MESSYS)
-      -    ' DE ' WRK-ANOSYS.
-           DISPLAY '________________________'.
-           DISPLAY 'FINAL DE PROCESSAMENTO'.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. datasistema.
+      ****************************
+      * ÁREA DE COMENTÁRIOS
+      * AUTOR = LUCAS
+      * OBJETIVO = RECEBER E IMPRIMIR DATA COM VARIÁVEL TABELA - OCCURS
+      * DATA = 12/12/2024
+      * -------------------------------------------------------- *
+      * 09/08/2026 LUCAS  INCLUIDA SOMA/SUBTRAÇÃO DE DIAS SOBRE A
+      *                    DATA DO SISTEMA E DIFERENÇA EM DIAS ÚTEIS
+      *                    ENTRE A DATA DO SISTEMA E OUTRA DATA
+      * 09/08/2026 LUCAS  INCLUIDA OPÇÃO PARA LOCALIZAR O NÚMERO DO
+      *                    MÊS A PARTIR DO NOME DIGITADO, POR SEARCH
+      *                    ALL NUMA TABELA EM ORDEM ALFABÉTICA
+      ****************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WRK-MESES.
+           03 WRK-MES PIC X(09) OCCURS 12 TIMES.
+           COPY 'mesesord.cbl'.
+
+       77 WRK-NOME-MES-BUSCA PIC X(09) VALUE SPACES.
+       77 WRK-MES-ENCONTRADO PIC X(01) VALUE 'N'.
+           88 MES-ENCONTRADO    VALUE 'S'.
+       01 WRK-DATA.
+           02 WRK-ANOSYS PIC 9(04) VALUE ZEROES.
+           02 WRK-MESSYS PIC 9(02) VALUE ZEROES.
+           02 WRK-DIASYS PIC 9(02) VALUE ZEROES.
+
+       77 WRK-DIA-SEMANA-SYS PIC 9(01) VALUE ZEROES.
+
+      * TABELA DE NOMES DOS DIAS DA SEMANA - 1=SEGUNDA ... 7=DOMINGO
+       01  WRK-TAB-DIA-SEMANA-DADOS.
+           02 FILLER PIC X(14) VALUE 'SEGUNDA-FEIRA'.
+           02 FILLER PIC X(14) VALUE 'TERÇA-FEIRA'.
+           02 FILLER PIC X(14) VALUE 'QUARTA-FEIRA'.
+           02 FILLER PIC X(14) VALUE 'QUINTA-FEIRA'.
+           02 FILLER PIC X(14) VALUE 'SEXTA-FEIRA'.
+           02 FILLER PIC X(14) VALUE 'SÁBADO'.
+           02 FILLER PIC X(14) VALUE 'DOMINGO'.
+       01  WRK-TAB-DIA-SEMANA REDEFINES WRK-TAB-DIA-SEMANA-DADOS.
+           02 WRK-NOME-DIA-SEMANA PIC X(14) OCCURS 7 TIMES.
+
+       77 WRK-OPCAO PIC X(01) VALUE SPACES.
+           88 OPCAO-SOMAR       VALUE '1'.
+           88 OPCAO-DIFERENCA   VALUE '2'.
+           88 OPCAO-LOCALIZAR   VALUE '3'.
+           88 OPCAO-SAIR        VALUE '0'.
+
+       77 WRK-DATA-YYYYMMDD      PIC 9(08) VALUE ZEROES.
+       77 WRK-DIAS-SOMAR         PIC S9(05) VALUE ZEROES.
+       77 WRK-DATA-INTEIRO       PIC 9(07) VALUE ZEROES.
+       77 WRK-DATA-INTEIRO-NOVA  PIC 9(07) VALUE ZEROES.
+       01 WRK-DATA-NOVA-YYYYMMDD PIC 9(08) VALUE ZEROES.
+       01 WRK-DATA-NOVA-R REDEFINES WRK-DATA-NOVA-YYYYMMDD.
+           02 WRK-ANO-NOVO PIC 9(04).
+           02 WRK-MES-NOVO PIC 9(02).
+           02 WRK-DIA-NOVO PIC 9(02).
+
+       77 WRK-DATA2-YYYYMMDD  PIC 9(08) VALUE ZEROES.
+       77 WRK-INTEIRO-1       PIC 9(07) VALUE ZEROES.
+       77 WRK-INTEIRO-2       PIC 9(07) VALUE ZEROES.
+       77 WRK-INTEIRO-HOJE    PIC 9(07) VALUE ZEROES.
+       77 WRK-DIA-SEMANA-HOJE PIC 9(01) VALUE ZEROES.
+       77 WRK-SUB-DIA         PIC 9(07) VALUE ZEROES.
+       77 WRK-CALC-TEMP       PIC S9(08) VALUE ZEROES.
+       77 WRK-DIA-SEMANA-CALC PIC 9(01) VALUE ZEROES.
+       77 WRK-QT-DIAS-UTEIS   PIC 9(05) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-MONTAMES.
+           PERFORM 0300-PROCESSAR.
+           PERFORM 0400-MENU-ARITMETICA.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+      * RECEBER VALORES
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-DIA-SEMANA-SYS FROM DAY-OF-WEEK.
+
+       0200-MONTAMES.
+           MOVE 'JANEIRO' TO WRK-MES(01).
+           MOVE 'FEVEREIRO' TO WRK-MES(02).
+           MOVE 'MARÇO' TO WRK-MES(03).
+           MOVE 'ABRIL' TO WRK-MES(04).
+           MOVE 'MAIO' TO WRK-MES(05).
+           MOVE 'JUNHO' TO WRK-MES(06).
+           MOVE 'JULHO' TO WRK-MES(07).
+           MOVE 'AGOSTO' TO WRK-MES(08).
+           MOVE 'SETEMBRO' TO WRK-MES(09).
+           MOVE 'OUTUBRO' TO WRK-MES(10).
+           MOVE 'NOVEMBRO' TO WRK-MES(11).
+           MOVE 'DEZEMBRO' TO WRK-MES(12).
+
+       0300-PROCESSAR.
+           DISPLAY '________________________'
+           DISPLAY 'DATA: ' WRK-DIASYS ' DE ' WRK-MES(WRK-MESSYS)
+      -    ' DE ' WRK-ANOSYS
+      -    ' (' WRK-NOME-DIA-SEMANA(WRK-DIA-SEMANA-SYS) ')'.
+           DISPLAY '________________________'.
+           DISPLAY 'FINAL DE PROCESSAMENTO'.
+
+       0400-MENU-ARITMETICA.
+           DISPLAY '(1) SOMAR/SUBTRAIR DIAS DA DATA DO SISTEMA'.
+           DISPLAY '(2) DIFERENÇA EM DIAS ÚTEIS ATÉ OUTRA DATA'.
+           DISPLAY '(3) LOCALIZAR O MÊS PELO NOME'.
+           DISPLAY '(0) SAIR'.
+           ACCEPT WRK-OPCAO FROM CONSOLE.
+           IF OPCAO-SOMAR
+               PERFORM 0410-SOMAR-DIAS
+           ELSE
+               IF OPCAO-DIFERENCA
+                   PERFORM 0420-DIFERENCA-DIAS-UTEIS
+               ELSE
+                   IF OPCAO-LOCALIZAR
+                       PERFORM 0440-LOCALIZAR-MES-PELO-NOME
+                   END-IF
+               END-IF
+           END-IF.
+
+       0410-SOMAR-DIAS.
+           DISPLAY 'QUANTOS DIAS SOMAR (NEGATIVO PARA SUBTRAIR):'.
+           ACCEPT WRK-DIAS-SOMAR FROM CONSOLE.
+           COMPUTE WRK-DATA-YYYYMMDD =
+               WRK-ANOSYS * 10000 + WRK-MESSYS * 100 + WRK-DIASYS.
+           COMPUTE WRK-DATA-INTEIRO =
+               FUNCTION INTEGER-OF-DATE(WRK-DATA-YYYYMMDD).
+           COMPUTE WRK-DATA-INTEIRO-NOVA =
+               WRK-DATA-INTEIRO + WRK-DIAS-SOMAR.
+           COMPUTE WRK-DATA-NOVA-YYYYMMDD =
+               FUNCTION DATE-OF-INTEGER(WRK-DATA-INTEIRO-NOVA).
+           DISPLAY 'NOVA DATA: ' WRK-DIA-NOVO ' DE '
+               WRK-MES(WRK-MES-NOVO) ' DE ' WRK-ANO-NOVO.
+
+       0420-DIFERENCA-DIAS-UTEIS.
+           DISPLAY 'ENTRE COM A OUTRA DATA (AAAAMMDD):'.
+           ACCEPT WRK-DATA2-YYYYMMDD FROM CONSOLE.
+           COMPUTE WRK-DATA-YYYYMMDD =
+               WRK-ANOSYS * 10000 + WRK-MESSYS * 100 + WRK-DIASYS.
+           COMPUTE WRK-INTEIRO-1 =
+               FUNCTION INTEGER-OF-DATE(WRK-DATA-YYYYMMDD).
+           COMPUTE WRK-INTEIRO-2 =
+               FUNCTION INTEGER-OF-DATE(WRK-DATA2-YYYYMMDD).
+           ACCEPT WRK-DIA-SEMANA-HOJE FROM DAY-OF-WEEK.
+           MOVE WRK-INTEIRO-1 TO WRK-INTEIRO-HOJE.
+           MOVE ZEROES TO WRK-QT-DIAS-UTEIS.
+           MOVE WRK-INTEIRO-1 TO WRK-SUB-DIA.
+           IF WRK-INTEIRO-2 > WRK-INTEIRO-1
+               PERFORM 0430-CONTAR-DIA-UTIL
+                   UNTIL WRK-SUB-DIA >= WRK-INTEIRO-2
+           END-IF.
+           DISPLAY 'DIAS ÚTEIS ENTRE AS DATAS: ' WRK-QT-DIAS-UTEIS.
+
+       0430-CONTAR-DIA-UTIL.
+           ADD 1 TO WRK-SUB-DIA.
+           COMPUTE WRK-CALC-TEMP = WRK-SUB-DIA - WRK-INTEIRO-HOJE +
+               WRK-DIA-SEMANA-HOJE - 1.
+           COMPUTE WRK-DIA-SEMANA-CALC =
+               FUNCTION MOD(WRK-CALC-TEMP, 7) + 1.
+           IF WRK-DIA-SEMANA-CALC < 6
+               ADD 1 TO WRK-QT-DIAS-UTEIS
+           END-IF.
+
+       0440-LOCALIZAR-MES-PELO-NOME.
+           DISPLAY 'NOME DO MÊS (EM MAIÚSCULAS):'.
+           ACCEPT WRK-NOME-MES-BUSCA FROM CONSOLE.
+           MOVE 'N' TO WRK-MES-ENCONTRADO.
+           SEARCH ALL WRK-MO-ITEM
+               WHEN WRK-MO-NOME(WRK-IDX-MES) = WRK-NOME-MES-BUSCA
+                   MOVE 'S' TO WRK-MES-ENCONTRADO
+           END-SEARCH.
+           IF MES-ENCONTRADO
+               DISPLAY 'MÊS NÚMERO: ' WRK-MO-NUMERO(WRK-IDX-MES)
+           ELSE
+               DISPLAY 'MÊS NÃO ENCONTRADO'
+           END-IF.
