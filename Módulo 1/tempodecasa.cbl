@@ -1,55 +1,313 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. tempodecasa.
-      ****************************
-      * ÁREA DE COMENTÁRIOS
-      * AUTOR = LUCAS
-      * OBJETIVO = CALCULAR AUMENTO DE SALÁRIO CONFORME O TEMPO DE CASA
-      * DATA = 11/12/2024
-      ****************************
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-AUMENTO       PIC 9(03)V99  VALUE ZEROES.
-       77 WRK-TEMPOCASA     PIC 9(02)     VALUE ZEROES.
-       77 WRK-NOME          PIC X(20)     VALUE SPACES.
-       77 WRK-ANOENTRADA    PIC 9(04)     VALUE ZEROES.
-       77 WRK-SALARIO       PIC 9(06)V99   VALUE ZEROES.
-       01 WRK-DATASISTEMA.
-           02 WRK-DATAANO PIC 9(04).
-           02 WRK-DATAMES PIC 9(02).
-           02 WRK-DATADIA PIC 9(02).
-       
-       PROCEDURE DIVISION.
-       0001-PRINCIPAL.
-           PERFORM 0100-INICIAR.
-           PERFORM 0200-PROCESSAR.
-           PERFORM 0300-FINALIZAR.
-           STOP RUN.
-       0100-INICIAR.
-           ACCEPT WRK-DATASISTEMA FROM DATE YYYYMMDD.
-           DISPLAY 'NOME DO FUNCIONARIO '.
-             ACCEPT WRK-NOME.
-           DISPLAY 'ANO DE ENTRADA NA EMPRESA '.
-             ACCEPT WRK-ANOENTRADA.
-           DISPLAY 'SALARIO ATUAL '
-             ACCEPT WRK-SALARIO.
-       0200-PROCESSAR.
-              COMPUTE WRK-TEMPOCASA = WRK-DATAANO - WRK-ANOENTRADA.
-              EVALUATE WRK-TEMPOCASA
-                WHEN 0 THRU 1 
-                  COMPUTE WRK-AUMENTO = 0
-                WHEN 2 THRU 5
-                  COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,05
-                WHEN 6 THRU 15
-                  COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,10
-                WHEN OTHER
-                  COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,15                
-              END-EVALUATE.
-       0300-FINALIZAR.
-             DISPLAY 'TEMPO DE CASA ' WRK-TEMPOCASA ' ANO(S)'.
-             DISPLAY 'AUMENTO SALARIO DE ' WRK-AUMENTO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. tempodecasa.
+      ****************************
+      * ÁREA DE COMENTÁRIOS
+      * AUTOR = LUCAS
+      * OBJETIVO = CALCULAR AUMENTO DE SALÁRIO CONFORME O TEMPO DE CASA
+      * DATA = 11/12/2024
+      * -------------------------------------------------------- *
+      * 09/08/2026 LUCAS  INCLUIDA PRORAÇÃO DO AUMENTO PARA QUEM AINDA
+      *                    NÃO COMPLETOU O PRIMEIRO ANO DE CASA
+      * 09/08/2026 LUCAS  INCLUIDO MODO EM LOTE, LENDO UM ARQUIVO DE
+      *                    FUNCIONÁRIOS E PROCESSANDO UM A UM
+      * 09/08/2026 LUCAS  INCLUIDO HISTÓRICO DE AUMENTOS CONCEDIDOS,
+      *                    PARA NÃO CONCEDER DUAS VEZES NO MESMO ANO
+      * 09/08/2026 LUCAS  INCLUIDA APROVAÇÃO DO GERENTE PARA AUMENTOS
+      *                    ACIMA DO LIMITE
+      * 09/08/2026 LUCAS  TROCADO STOP RUN POR GOBACK NO FIM DO
+      *                    PROGRAMA, PARA PODER SER CHAMADO PELO
+      *                    LOTE NOTURNO SEM ENCERRAR O RUN UNIT
+      * 09/08/2026 LUCAS  INCLUIDA EXPORTAÇÃO PARA A FOLHA DE
+      *                    PAGAMENTO DE CADA AUMENTO EFETIVAMENTE
+      *                    CONCEDIDO
+      * 09/08/2026 LUCAS  CORRIGIDA A FAIXA DE AUMENTO PARA USAR O
+      *                    TEMPO DE CASA PRORRATEADO EM TODAS AS
+      *                    FAIXAS, NÃO SÓ NO PRIMEIRO ANO
+      * 09/08/2026 LUCAS  APROVAÇÃO DO GERENTE PASSA A SER POR FILA
+      *                    DE PENDÊNCIAS EM ARQUIVO, COM PROGRAMA
+      *                    SEPARADO PARA APROVAR/REJEITAR, EM VEZ DE
+      *                    PROMPT SÍNCRONO NO CONSOLE (QUE TRAVAVA O
+      *                    MODO LOTE)
+      ****************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-FUNCIONARIOS ASSIGN TO 'FUNCIONARIOS-TEMPOCASA'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-FUNC.
+           SELECT ARQ-HISTAUMENTO ASSIGN TO 'HISTORICO-AUMENTOS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-HIST.
+           SELECT ARQ-FOLHA ASSIGN TO 'EXPORTACAO-FOLHA'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-FOLHA.
+           SELECT ARQ-PENDENTES ASSIGN TO 'PENDENTES-APROVACAO'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-PEND.
+           SELECT ARQ-MODOLOTE ASSIGN TO 'MODO-CHAMADA-LOTE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-MODOLOTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-FUNCIONARIOS.
+       01  REG-FUNCIONARIO.
+           02 REG-FUNC-NOME       PIC X(20).
+           02 REG-FUNC-ANOENTRADA PIC 9(04).
+           02 REG-FUNC-MESENTRADA PIC 9(02).
+           02 REG-FUNC-SALARIO    PIC 9(06)V99.
+
+       FD  ARQ-HISTAUMENTO.
+       01  REG-HISTAUMENTO.
+           02 REG-HIST-NOME     PIC X(20).
+           02 REG-HIST-ANO      PIC 9(04).
+           02 REG-HIST-AUMENTO  PIC 9(03)V99.
+
+       FD  ARQ-FOLHA.
+       01  REG-FOLHA PIC X(50).
+
+       FD  ARQ-PENDENTES.
+           COPY 'pendentes.cbl'.
+
+       FD  ARQ-MODOLOTE.
+           COPY 'modolote.cbl'.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-AUMENTO       PIC 9(03)V99  VALUE ZEROES.
+       77 WRK-TEMPOCASA     PIC 9(02)     VALUE ZEROES.
+       77 WRK-NOME          PIC X(20)     VALUE SPACES.
+       77 WRK-ANOENTRADA    PIC 9(04)     VALUE ZEROES.
+       77 WRK-MESENTRADA    PIC 9(02)     VALUE ZEROES.
+       77 WRK-SALARIO       PIC 9(06)V99   VALUE ZEROES.
+       01 WRK-DATASISTEMA.
+           02 WRK-DATAANO PIC 9(04).
+           02 WRK-DATAMES PIC 9(02).
+           02 WRK-DATADIA PIC 9(02).
+
+       77 WRK-MESES-TRABALHADOS PIC S9(04) VALUE ZEROES.
+       77 WRK-ANOS-CASA         PIC S9(04)V99 VALUE ZEROES.
+
+       77 WRK-MODO          PIC X(01)     VALUE 'I'.
+           88 MODO-INTERATIVO  VALUE 'I'.
+           88 MODO-LOTE        VALUE 'L'.
+
+       77 WRK-STATUS-FUNC    PIC X(02) VALUE '00'.
+           88 FUNCIONARIOS-OK   VALUE '00'.
+       77 WRK-FIM-ARQUIVO    PIC X(01) VALUE 'N'.
+           88 FIM-ARQUIVO       VALUE 'S'.
+
+       77 WRK-STATUS-HIST    PIC X(02) VALUE '00'.
+           88 HISTORICO-OK      VALUE '00'.
+       77 WRK-FIM-HIST       PIC X(01) VALUE 'N'.
+           88 FIM-HISTORICO     VALUE 'S'.
+       77 WRK-JA-CONCEDIDO   PIC X(01) VALUE 'N'.
+           88 AUMENTO-JA-CONCEDIDO VALUE 'S'.
+
+       77 WRK-LIMITE-APROVACAO   PIC 9(03)V99 VALUE 500,00.
+
+       77 WRK-STATUS-PEND    PIC X(02) VALUE '00'.
+           88 PENDENTES-OK      VALUE '00'.
+
+       77 WRK-STATUS-MODOLOTE PIC X(02) VALUE '00'.
+           88 MODOLOTE-OK        VALUE '00'.
+
+       77 WRK-STATUS-FOLHA  PIC X(02) VALUE '00'.
+           88 FOLHA-OK          VALUE '00'.
+       77 WRK-SALARIO-NOVO  PIC 9(06)V99 VALUE ZEROES.
+
+       01  WRK-LINFOLHA.
+           02 WRK-LF-NOME       PIC X(20).
+           02 FILLER            PIC X(01) VALUE SPACE.
+           02 WRK-LF-ANO        PIC 9(04).
+           02 FILLER            PIC X(01) VALUE SPACE.
+           02 WRK-LF-AUMENTO    PIC ZZZ9,99.
+           02 FILLER            PIC X(01) VALUE SPACE.
+           02 WRK-LF-SALARIO    PIC ZZZZZ9,99.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0090-SELECIONAR-MODO.
+           IF MODO-LOTE
+               PERFORM 0500-PROCESSAR-LOTE
+           ELSE
+               PERFORM 0100-INICIAR
+               PERFORM 0200-PROCESSAR
+               PERFORM 0300-FINALIZAR
+           END-IF.
+           GOBACK.
+
+       0090-SELECIONAR-MODO.
+      * SE O LOTE NOTURNO TIVER GRAVADO O SINALIZADOR DE MODO LOTE,
+      * SEGUE DIRETO PARA O MODO LOTE; CASO CONTRÁRIO, PERGUNTA NO
+      * CONSOLE COMO NA EXECUÇÃO INTERATIVA NORMAL
+           MOVE SPACES TO WRK-MODO.
+           OPEN INPUT ARQ-MODOLOTE.
+           IF MODOLOTE-OK
+               READ ARQ-MODOLOTE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE REG-MODOLOTE-FLAG TO WRK-MODO
+               END-READ
+               CLOSE ARQ-MODOLOTE
+           END-IF.
+           IF NOT MODO-INTERATIVO AND NOT MODO-LOTE
+               DISPLAY 'MODO DE ENTRADA - (I)NTERATIVO OU (L)OTE:'
+               ACCEPT WRK-MODO FROM CONSOLE
+           END-IF.
+
+       0100-INICIAR.
+           ACCEPT WRK-DATASISTEMA FROM DATE YYYYMMDD.
+           DISPLAY 'NOME DO FUNCIONARIO '.
+             ACCEPT WRK-NOME.
+           DISPLAY 'ANO DE ENTRADA NA EMPRESA '.
+             ACCEPT WRK-ANOENTRADA.
+           DISPLAY 'MES DE ENTRADA NA EMPRESA '.
+             ACCEPT WRK-MESENTRADA.
+           DISPLAY 'SALARIO ATUAL '
+             ACCEPT WRK-SALARIO.
+
+       0200-PROCESSAR.
+           PERFORM 0210-VERIFICAR-HISTORICO.
+           IF AUMENTO-JA-CONCEDIDO
+               MOVE ZEROES TO WRK-AUMENTO
+               DISPLAY WRK-NOME
+                   ' - AUMENTO JÁ CONCEDIDO NESTE ANO'
+           ELSE
+               COMPUTE WRK-TEMPOCASA = WRK-DATAANO - WRK-ANOENTRADA
+               COMPUTE WRK-MESES-TRABALHADOS =
+                   (WRK-DATAANO - WRK-ANOENTRADA) * 12 +
+                   WRK-DATAMES - WRK-MESENTRADA
+               COMPUTE WRK-ANOS-CASA =
+                   WRK-MESES-TRABALHADOS / 12
+               EVALUATE TRUE
+                   WHEN WRK-ANOS-CASA < 1
+                       IF WRK-MESES-TRABALHADOS > 0
+                           COMPUTE WRK-AUMENTO ROUNDED =
+                               WRK-SALARIO * 0,05 *
+                               WRK-MESES-TRABALHADOS / 12
+                       ELSE
+                           COMPUTE WRK-AUMENTO = 0
+                       END-IF
+                   WHEN WRK-ANOS-CASA >= 1 AND WRK-ANOS-CASA <= 5
+                       COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,05
+                   WHEN WRK-ANOS-CASA >= 6 AND WRK-ANOS-CASA <= 15
+                       COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,10
+                   WHEN OTHER
+                       COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,15
+               END-EVALUATE
+               PERFORM 0220-VERIFICAR-APROVACAO
+               IF WRK-AUMENTO > 0
+                   PERFORM 0230-GRAVAR-HISTORICO
+               END-IF
+           END-IF.
+
+       0210-VERIFICAR-HISTORICO.
+           MOVE 'N' TO WRK-JA-CONCEDIDO.
+           MOVE 'N' TO WRK-FIM-HIST.
+           OPEN INPUT ARQ-HISTAUMENTO.
+           IF HISTORICO-OK
+               PERFORM 0211-LER-HISTORICO
+               PERFORM 0212-COMPARAR-HISTORICO UNTIL FIM-HISTORICO
+               CLOSE ARQ-HISTAUMENTO
+           END-IF.
+
+       0211-LER-HISTORICO.
+           READ ARQ-HISTAUMENTO
+               AT END
+                   MOVE 'S' TO WRK-FIM-HIST
+           END-READ.
+
+       0212-COMPARAR-HISTORICO.
+           IF REG-HIST-NOME = WRK-NOME AND
+              REG-HIST-ANO = WRK-DATAANO
+               MOVE 'S' TO WRK-JA-CONCEDIDO
+               MOVE 'S' TO WRK-FIM-HIST
+           ELSE
+               PERFORM 0211-LER-HISTORICO
+           END-IF.
+
+       0220-VERIFICAR-APROVACAO.
+           IF WRK-AUMENTO > WRK-LIMITE-APROVACAO
+               DISPLAY WRK-NOME
+                   ' - AUMENTO ACIMA DO LIMITE - ENVIADO PARA A FILA '
+                   'DE APROVAÇÃO DO GERENTE'
+               PERFORM 0225-ENFILEIRAR-PENDENTE
+               MOVE ZEROES TO WRK-AUMENTO
+           END-IF.
+
+       0225-ENFILEIRAR-PENDENTE.
+           OPEN EXTEND ARQ-PENDENTES.
+           IF NOT PENDENTES-OK
+               OPEN OUTPUT ARQ-PENDENTES
+           END-IF.
+           MOVE WRK-NOME       TO REG-PEND-NOME.
+           MOVE WRK-ANOENTRADA TO REG-PEND-ANOENTRADA.
+           MOVE WRK-MESENTRADA TO REG-PEND-MESENTRADA.
+           MOVE WRK-SALARIO    TO REG-PEND-SALARIO.
+           MOVE WRK-AUMENTO    TO REG-PEND-AUMENTO.
+           MOVE WRK-DATAANO    TO REG-PEND-DATAANO.
+           WRITE REG-PENDENTE.
+           CLOSE ARQ-PENDENTES.
+
+       0230-GRAVAR-HISTORICO.
+           OPEN EXTEND ARQ-HISTAUMENTO.
+           IF NOT HISTORICO-OK
+               OPEN OUTPUT ARQ-HISTAUMENTO
+           END-IF.
+           MOVE WRK-NOME TO REG-HIST-NOME.
+           MOVE WRK-DATAANO TO REG-HIST-ANO.
+           MOVE WRK-AUMENTO TO REG-HIST-AUMENTO.
+           WRITE REG-HISTAUMENTO.
+           CLOSE ARQ-HISTAUMENTO.
+           PERFORM 0240-EXPORTAR-FOLHA.
+
+       0240-EXPORTAR-FOLHA.
+           OPEN EXTEND ARQ-FOLHA.
+           IF NOT FOLHA-OK
+               OPEN OUTPUT ARQ-FOLHA
+           END-IF.
+           COMPUTE WRK-SALARIO-NOVO = WRK-SALARIO + WRK-AUMENTO.
+           MOVE WRK-NOME TO WRK-LF-NOME.
+           MOVE WRK-DATAANO TO WRK-LF-ANO.
+           MOVE WRK-AUMENTO TO WRK-LF-AUMENTO.
+           MOVE WRK-SALARIO-NOVO TO WRK-LF-SALARIO.
+           WRITE REG-FOLHA FROM WRK-LINFOLHA.
+           CLOSE ARQ-FOLHA.
+
+       0300-FINALIZAR.
+             DISPLAY 'TEMPO DE CASA ' WRK-TEMPOCASA ' ANO(S)'.
+             DISPLAY 'AUMENTO SALARIO DE ' WRK-AUMENTO.
+
+       0500-PROCESSAR-LOTE.
+           ACCEPT WRK-DATASISTEMA FROM DATE YYYYMMDD.
+           MOVE 'N' TO WRK-FIM-ARQUIVO.
+           OPEN INPUT ARQ-FUNCIONARIOS.
+           IF FUNCIONARIOS-OK
+               PERFORM 0510-LER-FUNCIONARIO
+               PERFORM 0520-PROCESSAR-FUNCIONARIO UNTIL FIM-ARQUIVO
+               CLOSE ARQ-FUNCIONARIOS
+           ELSE
+               DISPLAY 'NÃO HÁ ARQUIVO DE FUNCIONÁRIOS PARA '
+                   'PROCESSAMENTO EM LOTE'
+           END-IF.
+
+       0510-LER-FUNCIONARIO.
+           READ ARQ-FUNCIONARIOS
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       0520-PROCESSAR-FUNCIONARIO.
+           MOVE REG-FUNC-NOME       TO WRK-NOME.
+           MOVE REG-FUNC-ANOENTRADA TO WRK-ANOENTRADA.
+           MOVE REG-FUNC-MESENTRADA TO WRK-MESENTRADA.
+           MOVE REG-FUNC-SALARIO    TO WRK-SALARIO.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           PERFORM 0510-LER-FUNCIONARIO.
