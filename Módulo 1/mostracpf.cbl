@@ -1,30 +1,221 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. mostracpf.
-      ****************************
-      * ÁREA DE COMENTÁRIOS
-      * AUTOR = LUCAS
-      * OBJETIVO = RECEBER CPF E PRINTAR FORMATADO
-      * DATA = 11/12/2024
-      ****************************
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-       DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NOME PIC X(20) VALUE SPACES.
-       77 WRK-CPF PIC X(11) VALUE ZEROES.
-       77 WRK-CPF-ED PIC 999.999.999/99 VALUE ZEROES.	
-
-       PROCEDURE DIVISION.
-	   ACCEPT WRK-NOME FROM CONSOLE.
-           ACCEPT WRK-CPF FROM CONSOLE.
-      ************* MOSTRA DADOS
-           DISPLAY 'NOME: ' WRK-NOME.
-           MOVE WRK-CPF TO WRK-CPF-ED.
-	   DISPLAY 'CPF: ' WRK-CPF-ED.
-           STOP RUN.
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. mostracpf.
+      ****************************
+      * ÁREA DE COMENTÁRIOS
+      * AUTOR = LUCAS
+      * OBJETIVO = RECEBER CPF E PRINTAR FORMATADO
+      * DATA = 11/12/2024
+      * -------------------------------------------------------- *
+      * 09/08/2026 LUCAS  INCLUIDA CONFERÊNCIA DO DÍGITO VERIFICADOR
+      *                    DO CPF PELO ALGORITMO OFICIAL (MÓDULO 11)
+      * 09/08/2026 LUCAS  INCLUIDO SUPORTE A CNPJ, ALÉM DO CPF, COM
+      *                    O MESMO CÁLCULO DE DÍGITO VERIFICADOR
+      * 09/08/2026 LUCAS  DOCUMENTO SÓ É MOSTRADO POR EXTENSO PARA
+      *                    VISUALIZAÇÃO PRIVILEGIADA; DO CONTRÁRIO
+      *                    É EXIBIDO MASCARADO
+      ****************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-NOME PIC X(20) VALUE SPACES.
+
+       77 WRK-TIPO-DOC PIC X(01) VALUE 'C'.
+           88 DOC-CPF   VALUE 'C'.
+           88 DOC-CNPJ  VALUE 'J'.
+
+       01  WRK-CPF        PIC X(11)          VALUE ZEROES.
+       01  WRK-CPF-TAB REDEFINES WRK-CPF.
+           02 WRK-CPF-DIG PIC 9 OCCURS 11 TIMES.
+       77 WRK-CPF-ED PIC 999.999.999/99 VALUE ZEROES.
+       77 WRK-CPF-MASC PIC X(14) VALUE '***.***.***/XX'.
+
+       01  WRK-CNPJ        PIC X(14)         VALUE ZEROES.
+       01  WRK-CNPJ-TAB REDEFINES WRK-CNPJ.
+           02 WRK-CNPJ-DIG PIC 9 OCCURS 14 TIMES.
+       77 WRK-CNPJ-ED PIC 99.999.999/9999/99  VALUE ZEROES.
+       77 WRK-CNPJ-MASC PIC X(18) VALUE '**.***.***/****/XX'.
+
+       77 WRK-PRIVILEGIADO PIC X(01) VALUE 'N'.
+           88 VISUALIZACAO-PRIVILEGIADA VALUE 'S'.
+
+       77 WRK-DOC-STATUS PIC X(01) VALUE 'N'.
+           88 DOC-VALIDO   VALUE 'S'.
+
+       77 WRK-SUB        PIC 9(02) VALUE ZEROES.
+       77 WRK-SOMA       PIC 9(04) VALUE ZEROES.
+       77 WRK-QUOCIENTE  PIC 9(04) VALUE ZEROES.
+       77 WRK-RESTO      PIC 9(02) VALUE ZEROES.
+       77 WRK-DV-CALC-1  PIC 9(01) VALUE ZEROES.
+       77 WRK-DV-CALC-2  PIC 9(01) VALUE ZEROES.
+
+      * PESOS DO MÓDULO 11 PARA CÁLCULO DO DÍGITO VERIFICADOR DO CPF
+       01  WRK-PESO-CPF-DADOS.
+           02 FILLER PIC 9(02) VALUE 11.
+           02 FILLER PIC 9(02) VALUE 10.
+           02 FILLER PIC 9(02) VALUE 09.
+           02 FILLER PIC 9(02) VALUE 08.
+           02 FILLER PIC 9(02) VALUE 07.
+           02 FILLER PIC 9(02) VALUE 06.
+           02 FILLER PIC 9(02) VALUE 05.
+           02 FILLER PIC 9(02) VALUE 04.
+           02 FILLER PIC 9(02) VALUE 03.
+           02 FILLER PIC 9(02) VALUE 02.
+       01  WRK-PESO-CPF REDEFINES WRK-PESO-CPF-DADOS.
+           02 WRK-PESO-CPF-ITEM PIC 9(02) OCCURS 10 TIMES.
+
+      * PESOS DO MÓDULO 11 PARA CÁLCULO DO DÍGITO VERIFICADOR DO CNPJ
+       01  WRK-PESO-CNPJ-DADOS.
+           02 FILLER PIC 9(02) VALUE 06.
+           02 FILLER PIC 9(02) VALUE 05.
+           02 FILLER PIC 9(02) VALUE 04.
+           02 FILLER PIC 9(02) VALUE 03.
+           02 FILLER PIC 9(02) VALUE 02.
+           02 FILLER PIC 9(02) VALUE 09.
+           02 FILLER PIC 9(02) VALUE 08.
+           02 FILLER PIC 9(02) VALUE 07.
+           02 FILLER PIC 9(02) VALUE 06.
+           02 FILLER PIC 9(02) VALUE 05.
+           02 FILLER PIC 9(02) VALUE 04.
+           02 FILLER PIC 9(02) VALUE 03.
+           02 FILLER PIC 9(02) VALUE 02.
+       01  WRK-PESO-CNPJ REDEFINES WRK-PESO-CNPJ-DADOS.
+           02 WRK-PESO-CNPJ-ITEM PIC 9(02) OCCURS 13 TIMES.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+      ************* RECEBER DADOS
+           DISPLAY 'TIPO DE DOCUMENTO - (C)PF OU (J)CNPJ:'.
+           ACCEPT WRK-TIPO-DOC FROM CONSOLE.
+           DISPLAY 'ENTRE COM O NOME:'.
+           ACCEPT WRK-NOME FROM CONSOLE.
+           PERFORM 0110-PEDIR-DOCUMENTO UNTIL DOC-VALIDO.
+           DISPLAY 'VISUALIZAÇÃO PRIVILEGIADA (S/N):'.
+           ACCEPT WRK-PRIVILEGIADO FROM CONSOLE.
+           DISPLAY '===================='.
+
+       0110-PEDIR-DOCUMENTO.
+           IF DOC-CPF
+               DISPLAY 'ENTRE COM O CPF (SOMENTE NÚMEROS):'
+               ACCEPT WRK-CPF FROM CONSOLE
+               PERFORM 0210-VALIDAR-CPF
+           ELSE
+               DISPLAY 'ENTRE COM O CNPJ (SOMENTE NÚMEROS):'
+               ACCEPT WRK-CNPJ FROM CONSOLE
+               PERFORM 0220-VALIDAR-CNPJ
+           END-IF.
+           IF NOT DOC-VALIDO
+               DISPLAY 'DÍGITO VERIFICADOR INVÁLIDO. DIGITE NOVAMENTE'
+           END-IF.
+
+       0210-VALIDAR-CPF.
+      ************* PRIMEIRO DÍGITO VERIFICADOR
+           MOVE ZEROES TO WRK-SOMA.
+           PERFORM VARYING WRK-SUB FROM 1 BY 1 UNTIL WRK-SUB > 9
+               COMPUTE WRK-SOMA = WRK-SOMA +
+                   WRK-CPF-DIG(WRK-SUB) * WRK-PESO-CPF-ITEM(WRK-SUB + 1)
+           END-PERFORM.
+           DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOCIENTE
+               REMAINDER WRK-RESTO.
+           IF WRK-RESTO < 2
+               MOVE 0 TO WRK-DV-CALC-1
+           ELSE
+               COMPUTE WRK-DV-CALC-1 = 11 - WRK-RESTO
+           END-IF.
+      ************* SEGUNDO DÍGITO VERIFICADOR
+           MOVE ZEROES TO WRK-SOMA.
+           PERFORM VARYING WRK-SUB FROM 1 BY 1 UNTIL WRK-SUB > 10
+               COMPUTE WRK-SOMA = WRK-SOMA +
+                   WRK-CPF-DIG(WRK-SUB) * WRK-PESO-CPF-ITEM(WRK-SUB)
+           END-PERFORM.
+           DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOCIENTE
+               REMAINDER WRK-RESTO.
+           IF WRK-RESTO < 2
+               MOVE 0 TO WRK-DV-CALC-2
+           ELSE
+               COMPUTE WRK-DV-CALC-2 = 11 - WRK-RESTO
+           END-IF.
+           IF WRK-DV-CALC-1 = WRK-CPF-DIG(10) AND
+               WRK-DV-CALC-2 = WRK-CPF-DIG(11)
+               SET DOC-VALIDO TO TRUE
+           ELSE
+               MOVE 'N' TO WRK-DOC-STATUS
+           END-IF.
+
+       0220-VALIDAR-CNPJ.
+      ************* PRIMEIRO DÍGITO VERIFICADOR
+           MOVE ZEROES TO WRK-SOMA.
+           PERFORM VARYING WRK-SUB FROM 1 BY 1 UNTIL WRK-SUB > 12
+               COMPUTE WRK-SOMA = WRK-SOMA +
+                   WRK-CNPJ-DIG(WRK-SUB) *
+                   WRK-PESO-CNPJ-ITEM(WRK-SUB + 1)
+           END-PERFORM.
+           DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOCIENTE
+               REMAINDER WRK-RESTO.
+           IF WRK-RESTO < 2
+               MOVE 0 TO WRK-DV-CALC-1
+           ELSE
+               COMPUTE WRK-DV-CALC-1 = 11 - WRK-RESTO
+           END-IF.
+      ************* SEGUNDO DÍGITO VERIFICADOR
+           MOVE ZEROES TO WRK-SOMA.
+           PERFORM VARYING WRK-SUB FROM 1 BY 1 UNTIL WRK-SUB > 13
+               COMPUTE WRK-SOMA = WRK-SOMA +
+                   WRK-CNPJ-DIG(WRK-SUB) * WRK-PESO-CNPJ-ITEM(WRK-SUB)
+           END-PERFORM.
+           DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOCIENTE
+               REMAINDER WRK-RESTO.
+           IF WRK-RESTO < 2
+               MOVE 0 TO WRK-DV-CALC-2
+           ELSE
+               COMPUTE WRK-DV-CALC-2 = 11 - WRK-RESTO
+           END-IF.
+           IF WRK-DV-CALC-1 = WRK-CNPJ-DIG(13) AND
+               WRK-DV-CALC-2 = WRK-CNPJ-DIG(14)
+               SET DOC-VALIDO TO TRUE
+           ELSE
+               MOVE 'N' TO WRK-DOC-STATUS
+           END-IF.
+
+       0300-FINALIZAR.
+      ************* MOSTRA DADOS
+           DISPLAY 'NOME: ' WRK-NOME.
+           IF DOC-CPF
+               MOVE WRK-CPF TO WRK-CPF-ED
+               PERFORM 0310-MOSTRAR-CPF
+           ELSE
+               MOVE WRK-CNPJ TO WRK-CNPJ-ED
+               PERFORM 0320-MOSTRAR-CNPJ
+           END-IF.
+           IF DOC-VALIDO
+               DISPLAY 'DÍGITO VERIFICADOR: OK'
+           ELSE
+               DISPLAY 'DÍGITO VERIFICADOR: INVÁLIDO'
+           END-IF.
+
+       0310-MOSTRAR-CPF.
+           IF VISUALIZACAO-PRIVILEGIADA
+               DISPLAY 'CPF: ' WRK-CPF-ED
+           ELSE
+               MOVE WRK-CPF-ED(1:3) TO WRK-CPF-MASC(1:3)
+               MOVE WRK-CPF-ED(13:2) TO WRK-CPF-MASC(13:2)
+               DISPLAY 'CPF: ' WRK-CPF-MASC
+           END-IF.
+
+       0320-MOSTRAR-CNPJ.
+           IF VISUALIZACAO-PRIVILEGIADA
+               DISPLAY 'CNPJ: ' WRK-CNPJ-ED
+           ELSE
+               MOVE WRK-CNPJ-ED(1:2) TO WRK-CNPJ-MASC(1:2)
+               MOVE WRK-CNPJ-ED(17:2) TO WRK-CNPJ-MASC(17:2)
+               DISPLAY 'CNPJ: ' WRK-CNPJ-MASC
+           END-IF.
