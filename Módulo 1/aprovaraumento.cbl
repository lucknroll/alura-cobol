@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. aprovaraumento.
+      ****************************
+      * ÁREA DE COMENTÁRIOS
+      * AUTOR = LUCAS
+      * OBJETIVO = PASSAR PELA FILA DE AUMENTOS PENDENTES DE APROVAÇÃO
+      *            (GERADA PELO TEMPODECASA PARA AUMENTOS ACIMA DO
+      *            LIMITE) E DECIDIR, UM A UM, SE CADA UM É APROVADO
+      *            OU REJEITADO PELO GERENTE
+      * DATA = 09/08/2026
+      ****************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-PENDENTES ASSIGN TO 'PENDENTES-APROVACAO'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-PEND.
+           SELECT ARQ-HISTAUMENTO ASSIGN TO 'HISTORICO-AUMENTOS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-HIST.
+           SELECT ARQ-FOLHA ASSIGN TO 'EXPORTACAO-FOLHA'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-FOLHA.
+           SELECT ARQ-REJEITADOS ASSIGN TO 'REJEITADOS-LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-REJ.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-PENDENTES.
+           COPY 'pendentes.cbl'.
+
+       FD  ARQ-HISTAUMENTO.
+       01  REG-HISTAUMENTO.
+           02 REG-HIST-NOME     PIC X(20).
+           02 REG-HIST-ANO      PIC 9(04).
+           02 REG-HIST-AUMENTO  PIC 9(03)V99.
+
+       FD  ARQ-FOLHA.
+       01  REG-FOLHA PIC X(50).
+
+       FD  ARQ-REJEITADOS.
+           COPY 'rejeitados.cbl'.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-STATUS-PEND    PIC X(02) VALUE '00'.
+           88 PENDENTES-OK      VALUE '00'.
+       77 WRK-FIM-PENDENTES  PIC X(01) VALUE 'N'.
+           88 FIM-PENDENTES      VALUE 'S'.
+
+       77 WRK-STATUS-HIST    PIC X(02) VALUE '00'.
+           88 HISTORICO-OK      VALUE '00'.
+       77 WRK-STATUS-FOLHA   PIC X(02) VALUE '00'.
+           88 FOLHA-OK           VALUE '00'.
+       77 WRK-STATUS-REJ     PIC X(02) VALUE '00'.
+           88 REJEITADOS-OK      VALUE '00'.
+
+       77 WRK-DECISAO        PIC X(01) VALUE SPACES.
+           88 DECISAO-APROVADO   VALUE 'S'.
+
+       77 WRK-SALARIO-NOVO   PIC 9(06)V99 VALUE ZEROES.
+       77 WRK-QT-APROVADOS   PIC 9(03) VALUE ZEROES.
+       77 WRK-QT-REJEITADOS  PIC 9(03) VALUE ZEROES.
+
+       77 WRK-QT-PENDENTES   PIC 9(03) VALUE ZEROES.
+       77 WRK-IDX-PEND       PIC 9(03) VALUE ZEROES.
+       77 WRK-IDX-REGRAVA    PIC 9(03) VALUE ZEROES.
+       77 WRK-FILA-EXCEDIDA  PIC X(01) VALUE 'N'.
+           88 FILA-EXCEDIDA     VALUE 'S'.
+
+       01  WRK-TAB-PENDENTES.
+           02 WRK-TAB-PEND-ITEM OCCURS 100 TIMES.
+               03 WRK-TP-NOME       PIC X(20).
+               03 WRK-TP-ANOENTRADA PIC 9(04).
+               03 WRK-TP-MESENTRADA PIC 9(02).
+               03 WRK-TP-SALARIO    PIC 9(06)V99.
+               03 WRK-TP-AUMENTO    PIC 9(03)V99.
+               03 WRK-TP-DATAANO    PIC 9(04).
+
+       01  WRK-LINFOLHA.
+           02 WRK-LF-NOME       PIC X(20).
+           02 FILLER            PIC X(01) VALUE SPACE.
+           02 WRK-LF-ANO        PIC 9(04).
+           02 FILLER            PIC X(01) VALUE SPACE.
+           02 WRK-LF-AUMENTO    PIC ZZZ9,99.
+           02 FILLER            PIC X(01) VALUE SPACE.
+           02 WRK-LF-SALARIO    PIC ZZZZZ9,99.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           DISPLAY '________________________'.
+           DISPLAY 'AUMENTOS APROVADOS..: ' WRK-QT-APROVADOS.
+           DISPLAY 'AUMENTOS REJEITADOS.: ' WRK-QT-REJEITADOS.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           MOVE 'N' TO WRK-FIM-PENDENTES.
+           MOVE 'N' TO WRK-FILA-EXCEDIDA.
+           OPEN INPUT ARQ-PENDENTES.
+           IF PENDENTES-OK
+               PERFORM 0105-CARREGAR-FILA UNTIL FIM-PENDENTES
+               CLOSE ARQ-PENDENTES
+               IF FILA-EXCEDIDA
+                   DISPLAY 'FILA DE APROVAÇÃO EXCEDE O LIMITE DE 100 '
+                       'PENDÊNCIAS. REDUZA A FILA E EXECUTE NOVAMENTE'
+               ELSE
+                   PERFORM 0200-PROCESSAR-PENDENTE
+                       VARYING WRK-IDX-PEND FROM 1 BY 1
+                       UNTIL WRK-IDX-PEND > WRK-QT-PENDENTES
+               END-IF
+           ELSE
+               DISPLAY 'NÃO HÁ FILA DE APROVAÇÃO PENDENTE'
+           END-IF.
+
+       0105-CARREGAR-FILA.
+           READ ARQ-PENDENTES
+               AT END
+                   MOVE 'S' TO WRK-FIM-PENDENTES
+               NOT AT END
+                   IF WRK-QT-PENDENTES >= 100
+                       MOVE 'S' TO WRK-FILA-EXCEDIDA
+                       MOVE 'S' TO WRK-FIM-PENDENTES
+                   ELSE
+                       ADD 1 TO WRK-QT-PENDENTES
+                       MOVE REG-PENDENTE
+                           TO WRK-TAB-PEND-ITEM(WRK-QT-PENDENTES)
+                   END-IF
+           END-READ.
+
+       0200-PROCESSAR-PENDENTE.
+           MOVE WRK-TAB-PEND-ITEM(WRK-IDX-PEND) TO REG-PENDENTE.
+           DISPLAY '________________________'.
+           DISPLAY 'FUNCIONÁRIO..: ' REG-PEND-NOME.
+           DISPLAY 'ANO REFERÊNCIA: ' REG-PEND-DATAANO.
+           DISPLAY 'SALÁRIO ATUAL: ' REG-PEND-SALARIO.
+           DISPLAY 'AUMENTO PROPOSTO: ' REG-PEND-AUMENTO.
+           DISPLAY 'APROVAR ESTE AUMENTO (S/N)?'.
+           ACCEPT WRK-DECISAO FROM CONSOLE.
+           IF DECISAO-APROVADO
+               PERFORM 0210-GRAVAR-HISTORICO
+               PERFORM 0220-EXPORTAR-FOLHA
+               ADD 1 TO WRK-QT-APROVADOS
+           ELSE
+               PERFORM 0230-REGISTRAR-REJEITADO
+               ADD 1 TO WRK-QT-REJEITADOS
+           END-IF.
+           PERFORM 0240-REGRAVAR-FILA-PENDENTE.
+
+       0240-REGRAVAR-FILA-PENDENTE.
+           COMPUTE WRK-IDX-REGRAVA = WRK-IDX-PEND + 1.
+           OPEN OUTPUT ARQ-PENDENTES.
+           PERFORM 0245-GRAVAR-RESTANTE
+               UNTIL WRK-IDX-REGRAVA > WRK-QT-PENDENTES.
+           CLOSE ARQ-PENDENTES.
+
+       0245-GRAVAR-RESTANTE.
+           WRITE REG-PENDENTE FROM WRK-TAB-PEND-ITEM(WRK-IDX-REGRAVA).
+           ADD 1 TO WRK-IDX-REGRAVA.
+
+       0210-GRAVAR-HISTORICO.
+           OPEN EXTEND ARQ-HISTAUMENTO.
+           IF NOT HISTORICO-OK
+               OPEN OUTPUT ARQ-HISTAUMENTO
+           END-IF.
+           MOVE REG-PEND-NOME    TO REG-HIST-NOME.
+           MOVE REG-PEND-DATAANO TO REG-HIST-ANO.
+           MOVE REG-PEND-AUMENTO TO REG-HIST-AUMENTO.
+           WRITE REG-HISTAUMENTO.
+           CLOSE ARQ-HISTAUMENTO.
+
+       0220-EXPORTAR-FOLHA.
+           OPEN EXTEND ARQ-FOLHA.
+           IF NOT FOLHA-OK
+               OPEN OUTPUT ARQ-FOLHA
+           END-IF.
+           COMPUTE WRK-SALARIO-NOVO =
+               REG-PEND-SALARIO + REG-PEND-AUMENTO.
+           MOVE REG-PEND-NOME    TO WRK-LF-NOME.
+           MOVE REG-PEND-DATAANO TO WRK-LF-ANO.
+           MOVE REG-PEND-AUMENTO TO WRK-LF-AUMENTO.
+           MOVE WRK-SALARIO-NOVO TO WRK-LF-SALARIO.
+           WRITE REG-FOLHA FROM WRK-LINFOLHA.
+           CLOSE ARQ-FOLHA.
+
+       0230-REGISTRAR-REJEITADO.
+           OPEN EXTEND ARQ-REJEITADOS.
+           IF NOT REJEITADOS-OK
+               OPEN OUTPUT ARQ-REJEITADOS
+           END-IF.
+           MOVE 'APROVARAUMENTO' TO REG-REJ-PROGRAMA.
+           MOVE REG-PEND-NOME TO REG-REJ-CHAVE.
+           MOVE 'AUMENTO REJEITADO PELO GERENTE' TO REG-REJ-MOTIVO.
+           WRITE REG-REJEITADO.
+           CLOSE ARQ-REJEITADOS.
