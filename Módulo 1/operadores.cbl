@@ -5,6 +5,10 @@
       * AUTOR = LUCAS
       * OBJETIVO = OPERADORES ARITMÉTICOS COM USO DE SINAL
       * DATA = 11/12/2024
+      * -------------------------------------------------------- *
+      * 09/08/2026 LUCAS  INCLUIDO TRATAMENTO DE ESTOURO DE CAMPO
+      *                    (ON SIZE ERROR) EM TODAS AS OPERAÇÕES
+      * 09/08/2026 LUCAS  INCLUIDA VALIDAÇÃO CONTRA DIVISÃO POR ZERO
       ****************************
 
        ENVIRONMENT DIVISION.
@@ -26,28 +30,52 @@
            DISPLAY 'NUMERO2: ' WRK-NUM-2.
            DISPLAY '===================='.
       ************************** EXECUTAR SOMA
-	   ADD WRK-NUM-1 WRK-NUM-2 TO WRK-RESUL.
-           MOVE WRK-RESUL TO WRK-RESUL-ED.
-           DISPLAY 'SOMA: ' WRK-RESUL-ED.
+	   ADD WRK-NUM-1 WRK-NUM-2 TO WRK-RESUL
+               ON SIZE ERROR
+                   DISPLAY 'SOMA: ESTOURO DE CAMPO'
+               NOT ON SIZE ERROR
+                   MOVE WRK-RESUL TO WRK-RESUL-ED
+                   DISPLAY 'SOMA: ' WRK-RESUL-ED
+           END-ADD.
       ************************** EXECUTAR SUBTRAÇÃO
-           SUBTRACT WRK-NUM-2 FROM WRK-NUM-1 GIVING WRK-RESUL.
-           MOVE WRK-RESUL TO WRK-RESUL-ED.
-       	   DISPLAY 'SUBTRAÇÃO: ' WRK-RESUL-ED.
-      *     DISPLAY 'SUBTRAÇÃO: ' WRK-RESUL.
+           SUBTRACT WRK-NUM-2 FROM WRK-NUM-1 GIVING WRK-RESUL
+               ON SIZE ERROR
+                   DISPLAY 'SUBTRAÇÃO: ESTOURO DE CAMPO'
+               NOT ON SIZE ERROR
+                   MOVE WRK-RESUL TO WRK-RESUL-ED
+       	           DISPLAY 'SUBTRAÇÃO: ' WRK-RESUL-ED
+           END-SUBTRACT.
       ************************** EXECUTAR DIVISÃO
-           DIVIDE WRK-NUM-1 BY WRK-NUM-2 GIVING WRK-RESUL
-             REMAINDER WRK-RESTO.
-             MOVE WRK-RESTO TO WRK-RESTO-ED.
-           MOVE WRK-RESUL TO WRK-RESUL-ED.
-           DISPLAY 'DIVISÃO :' WRK-RESUL-ED ' COM RESTO' WRK-RESTO-ED.
+           IF WRK-NUM-2 = 0
+               DISPLAY 'DIVISÃO: NÃO É POSSÍVEL DIVIDIR POR ZERO'
+           ELSE
+               DIVIDE WRK-NUM-1 BY WRK-NUM-2 GIVING WRK-RESUL
+                   REMAINDER WRK-RESTO
+                   ON SIZE ERROR
+                       DISPLAY 'DIVISÃO: ESTOURO DE CAMPO'
+                   NOT ON SIZE ERROR
+                       MOVE WRK-RESTO TO WRK-RESTO-ED
+                       MOVE WRK-RESUL TO WRK-RESUL-ED
+                       DISPLAY 'DIVISÃO :' WRK-RESUL-ED
+                           ' COM RESTO' WRK-RESTO-ED
+               END-DIVIDE
+           END-IF.
       ************************** EXECUTAR MULTIPLICAÇÃO
-           MULTIPLY WRK-NUM-1 BY WRK-NUM-2 GIVING WRK-RESUL.
-           MOVE WRK-RESUL TO WRK-RESUL-ED.
-           DISPLAY 'MULTIPLICAÇÃO :' WRK-RESUL-ED
+           MULTIPLY WRK-NUM-1 BY WRK-NUM-2 GIVING WRK-RESUL
+               ON SIZE ERROR
+                   DISPLAY 'MULTIPLICAÇÃO: ESTOURO DE CAMPO'
+               NOT ON SIZE ERROR
+                   MOVE WRK-RESUL TO WRK-RESUL-ED
+                   DISPLAY 'MULTIPLICAÇÃO :' WRK-RESUL-ED
+           END-MULTIPLY.
       ************************** EXECUTAR EXPRESSÃO (MÉDIA)
-           COMPUTE WRK-RESUL = (WRK-NUM-1 + WRK-NUM-2) / 2.
-           MOVE WRK-RESUL TO WRK-RESUL-ED.
-           DISPLAY 'MÉDIA :' WRK-RESUL-ED.
+           COMPUTE WRK-RESUL = (WRK-NUM-1 + WRK-NUM-2) / 2
+               ON SIZE ERROR
+                   DISPLAY 'MÉDIA: ESTOURO DE CAMPO'
+               NOT ON SIZE ERROR
+                   MOVE WRK-RESUL TO WRK-RESUL-ED
+                   DISPLAY 'MÉDIA :' WRK-RESUL-ED
+           END-COMPUTE.
            STOP RUN.
 
 
