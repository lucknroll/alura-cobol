@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reconciliacao.
+      ****************************
+      * ÁREA DE COMENTÁRIOS
+      * AUTOR = LUCAS
+      * OBJETIVO = CONFERIR OS DEPÓSITOS BANCÁRIOS DO MÊS CONTRA OS
+      *            TOTAIS DE VENDAS GRAVADOS PELO PROJETO FINAL,
+      *            APONTANDO MÊS A MÊS SE BATEU OU SE HÁ DIVERGÊNCIA
+      * DATA = 09/08/2026
+      ****************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-TOTAIS ASSIGN TO 'TOTAIS-ANO'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-TOTAIS.
+           SELECT ARQ-DEPOSITOS ASSIGN TO 'DEPOSITOS-BANCO'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-DEPOSITOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-TOTAIS.
+       01  REG-TOTAL-MES    PIC S9(08)V99.
+
+       FD  ARQ-DEPOSITOS.
+       01  REG-DEPOSITO.
+           02 REG-DEP-MES    PIC 9(02).
+           02 REG-DEP-VALOR  PIC 9(08)V99.
+
+       WORKING-STORAGE SECTION.
+           COPY 'book_final.cbl'.
+
+       77 WRK-STATUS-TOTAIS     PIC X(02) VALUE '00'.
+           88 TOTAIS-OK            VALUE '00'.
+       77 WRK-STATUS-DEPOSITOS  PIC X(02) VALUE '00'.
+           88 DEPOSITOS-OK         VALUE '00'.
+       77 WRK-FIM-DEPOSITOS     PIC X(01) VALUE 'N'.
+           88 FIM-DEPOSITOS        VALUE 'S'.
+
+       01  WRK-TOTAIS-DEPOSITADOS.
+           02 WRK-DEPOSITO-MES PIC S9(08)V99 VALUE ZEROES
+               OCCURS 12 TIMES.
+
+       77 WRK-DIFERENCA         PIC S9(08)V99 VALUE ZEROES.
+       77 WRK-DIFERENCA-ED      PIC -ZZZ.ZZZ.ZZ9,99 VALUE ZEROES.
+       77 WRK-VENDA-ED          PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROES.
+       77 WRK-DEPOSITO-ED       PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROES.
+       77 WRK-QT-DIVERGENTE     PIC 9(02)     VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           PERFORM 0110-CARREGAR-TOTAIS.
+           PERFORM 0120-CARREGAR-DEPOSITOS.
+
+       0110-CARREGAR-TOTAIS.
+           OPEN INPUT ARQ-TOTAIS.
+           IF TOTAIS-OK
+               PERFORM VARYING WRK-MESVENDA FROM 1 BY 1
+                   UNTIL WRK-MESVENDA > 12
+                   READ ARQ-TOTAIS
+                       AT END
+                           MOVE 13 TO WRK-MESVENDA
+                       NOT AT END
+                           MOVE REG-TOTAL-MES TO WRK-MES(WRK-MESVENDA)
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-TOTAIS
+           ELSE
+               DISPLAY 'ARQUIVO DE TOTAIS DE VENDAS NÃO ENCONTRADO'
+           END-IF.
+
+       0120-CARREGAR-DEPOSITOS.
+           OPEN INPUT ARQ-DEPOSITOS.
+           IF DEPOSITOS-OK
+               PERFORM 0130-LER-DEPOSITO
+               PERFORM 0140-ACUMULAR-DEPOSITO UNTIL FIM-DEPOSITOS
+               CLOSE ARQ-DEPOSITOS
+           ELSE
+               DISPLAY 'ARQUIVO DE DEPÓSITOS BANCÁRIOS NÃO '
+                   'ENCONTRADO'
+           END-IF.
+
+       0130-LER-DEPOSITO.
+           READ ARQ-DEPOSITOS
+               AT END
+                   MOVE 'S' TO WRK-FIM-DEPOSITOS
+           END-READ.
+
+       0140-ACUMULAR-DEPOSITO.
+           IF REG-DEP-MES > 0 AND REG-DEP-MES < 13
+               ADD REG-DEP-VALOR TO WRK-DEPOSITO-MES(REG-DEP-MES)
+           END-IF.
+           PERFORM 0130-LER-DEPOSITO.
+
+       0200-PROCESSAR.
+           DISPLAY '========================================='.
+           DISPLAY 'CONFERÊNCIA DE DEPÓSITOS X VENDAS DO ANO'.
+           DISPLAY '========================================='.
+           PERFORM VARYING WRK-MESVENDA FROM 1 BY 1
+               UNTIL WRK-MESVENDA > 12
+               PERFORM 0210-CONFERIR-MES
+           END-PERFORM.
+
+       0210-CONFERIR-MES.
+           COMPUTE WRK-DIFERENCA =
+               WRK-MES(WRK-MESVENDA) - WRK-DEPOSITO-MES(WRK-MESVENDA).
+           MOVE WRK-MES(WRK-MESVENDA) TO WRK-VENDA-ED.
+           MOVE WRK-DEPOSITO-MES(WRK-MESVENDA) TO WRK-DEPOSITO-ED.
+           MOVE WRK-DIFERENCA TO WRK-DIFERENCA-ED.
+           DISPLAY WRK-MES-EXTENSO(WRK-MESVENDA)
+               ' VENDAS: ' WRK-VENDA-ED
+               ' DEPÓSITOS: ' WRK-DEPOSITO-ED
+               ' DIFERENÇA: ' WRK-DIFERENCA-ED.
+           IF WRK-DIFERENCA NOT = ZEROES
+               DISPLAY '   *** DIVERGÊNCIA ENCONTRADA ***'
+               ADD 1 TO WRK-QT-DIVERGENTE
+           END-IF.
+
+       0300-FINALIZAR.
+           DISPLAY '========================================='.
+           IF WRK-QT-DIVERGENTE = ZEROES
+               DISPLAY 'TODOS OS MESES CONFEREM'
+           ELSE
+               DISPLAY WRK-QT-DIVERGENTE
+                   ' MÊS(ES) COM DIVERGÊNCIA ENTRE VENDAS E '
+                   'DEPÓSITOS'
+           END-IF.
+           DISPLAY 'FINAL DA CONFERÊNCIA'.
