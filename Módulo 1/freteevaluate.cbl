@@ -1,48 +1,308 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. freteevaluate.
-      ****************************
-      * ÁREA DE COMENTÁRIOS
-      * AUTOR = LUCAS
-      * OBJETIVO = RECEBER PRODUTO, VALOR E CALCULAR O FRETE
-      * DATA = 11/12/2024
-      ****************************
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-PRODUTO  PIC X(20)        VALUE SPACES.
-       77 WRK-UF       PIC X(02)        VALUE SPACES.	
-       77 WRK-VALOR    PIC 9(06)V99     VALUE ZEROES.
-       77 WRK-FRETE    PIC 9(06)V99     VALUE ZEROES.
-       77 WRK-FRETE-ED PIC ZZZ9,99  VALUE ZEROES.
-
-       PROCEDURE DIVISION.
-      ************************* RECEBER VALORES
-           DISPLAY 'ENTRE COM O NOME DO PRODUTO:'.
-	   ACCEPT WRK-PRODUTO FROM CONSOLE.
-	   DISPLAY 'ENTRE COM O VALOR DO PRODUTO:'.
-           ACCEPT WRK-VALOR FROM CONSOLE.
-           DISPLAY 'ENTRE COM A UF DE DESTINO:'.
-           ACCEPT WRK-UF FROM CONSOLE.
-           DISPLAY '===================='.
-      ************************** VALOR DO FRETE
-           EVALUATE WRK-UF
-              WHEN 'SP'
-                  COMPUTE WRK-FRETE = WRK-VALOR * 0,05
-              WHEN 'RJ'
-                  COMPUTE WRK-FRETE = WRK-VALOR * 0,1
-              WHEN 'MG'
-                  COMPUTE WRK-FRETE = WRK-VALOR * 0,15
-              WHEN OTHER
-                  COMPUTE WRK-FRETE = WRK-VALOR * 0,25
-	   END-EVALUATE.
-           MOVE WRK-FRETE TO WRK-FRETE-ED.
-           DISPLAY 'ESTADO: ' WRK-UF.
-           DISPLAY 'VALOR DO FRETE: R$' WRK-FRETE-ED.
-           STOP RUN.
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. freteevaluate.
+      ****************************
+      * ÁREA DE COMENTÁRIOS
+      * AUTOR = LUCAS
+      * OBJETIVO = RECEBER PRODUTO, VALOR E CALCULAR O FRETE
+      * DATA = 11/12/2024
+      * -------------------------------------------------------- *
+      * 09/08/2026 LUCAS  TROCADO O EVALUATE DE 3 UFs POR TABELA COM
+      *                    AS 26 UFs + DF, CADA UMA COM SUA TAXA
+      * 09/08/2026 LUCAS  INCLUIDO PESO DO PRODUTO, COMPONDO O FRETE
+      *                    COM UMA PARCELA POR FAIXA DE PESO
+      * 09/08/2026 LUCAS  UF NÃO CADASTRADA VOLTA A PERGUNTAR EM VEZ
+      *                    DE CAIR NA TAXA PADRÃO DE 25%
+      * 09/08/2026 LUCAS  INCLUIDO LIMITE DE VALOR PARA FRETE GRÁTIS
+      * 09/08/2026 LUCAS  INCLUIDO SEGURO OPCIONAL SOBRE O VALOR
+      *                    DECLARADO, MOSTRADO JUNTO COM O FRETE
+      * 09/08/2026 LUCAS  PRODUTO E CLIENTE PASSAM A SER LOCALIZADOS
+      *                    NO CADASTRO MESTRE COMPARTILHADO, PELO
+      *                    CÓDIGO (A UF DO CLIENTE JÁ CADASTRADO É
+      *                    APROVEITADA PARA O CÁLCULO DO FRETE)
+      * 09/08/2026 LUCAS  UF INVÁLIDA PASSA A SER GRAVADA NO LOG DE
+      *                    TRANSAÇÕES REJEITADAS, COMPARTILHADO COM OS
+      *                    DEMAIS PROGRAMAS QUE VALIDAM ENTRADA
+      * 09/08/2026 LUCAS  INCLUIDA EXPORTAÇÃO DE UM REGISTRO EDI POR
+      *                    COTAÇÃO, PARA ENVIO À TRANSPORTADORA
+      ****************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CADASTRO ASSIGN TO 'CADASTRO-MASTER'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CADASTRO.
+           SELECT ARQ-REJEITADOS ASSIGN TO 'REJEITADOS-LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-REJ.
+           SELECT ARQ-EDI ASSIGN TO 'EDI-TRANSPORTADORA'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-EDI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-CADASTRO.
+           COPY 'cadastro.cbl'.
+
+       FD  ARQ-REJEITADOS.
+           COPY 'rejeitados.cbl'.
+
+       FD  ARQ-EDI.
+       01  REG-EDI PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-COD-PRODUTO  PIC 9(06)        VALUE ZEROES.
+       77 WRK-COD-CLIENTE  PIC 9(06)        VALUE ZEROES.
+       77 WRK-STATUS-CADASTRO PIC X(02)     VALUE '00'.
+           88 CADASTRO-OK      VALUE '00'.
+       77 WRK-FIM-CADASTRO PIC X(01)        VALUE 'N'.
+           88 FIM-CADASTRO      VALUE 'S'.
+       77 WRK-REGISTRO-ENCONTRADO PIC X(01) VALUE 'N'.
+           88 REGISTRO-ENCONTRADO  VALUE 'S'.
+
+       77 WRK-PRODUTO  PIC X(20)        VALUE SPACES.
+       77 WRK-UF       PIC X(02)        VALUE SPACES.
+       77 WRK-VALOR    PIC 9(06)V99     VALUE ZEROES.
+       77 WRK-PRECO-CADASTRO PIC 9(06)V99 VALUE ZEROES.
+       77 WRK-PESO     PIC 9(05)V99     VALUE ZEROES.
+       77 WRK-FRETE    PIC 9(06)V99     VALUE ZEROES.
+       77 WRK-FRETE-ED PIC ZZZ9,99      VALUE ZEROES.
+       77 WRK-TAXA-UF  PIC 9(02)V99     VALUE ZEROES.
+       77 WRK-TAXA-KG  PIC 9(02)V99     VALUE ZEROES.
+       77 WRK-FRETE-PESO PIC 9(06)V99   VALUE ZEROES.
+       77 WRK-LIMITE-FRETE-GRATIS PIC 9(06)V99 VALUE 500,00.
+       77 WRK-SUB-UF   PIC 9(02)        VALUE ZEROES.
+       77 WRK-UF-ENCONTRADA PIC X(01)   VALUE 'N'.
+           88 UF-ENCONTRADA    VALUE 'S'.
+       77 WRK-PEDIR-SEGURO PIC X(01)    VALUE 'N'.
+           88 QUER-SEGURO      VALUE 'S'.
+       77 WRK-PCT-SEGURO   PIC 9(01)V99 VALUE 0,3.
+       77 WRK-SEGURO       PIC 9(06)V99 VALUE ZEROES.
+       77 WRK-SEGURO-ED    PIC ZZZ9,99  VALUE ZEROES.
+       77 WRK-STATUS-REJ   PIC X(02)    VALUE '00'.
+           88 REJEITADOS-OK    VALUE '00'.
+       77 WRK-STATUS-EDI   PIC X(02)    VALUE '00'.
+           88 EDI-OK           VALUE '00'.
+
+       01  WRK-LINEDI.
+           02 WRK-EDI-UF       PIC X(02).
+           02 FILLER           PIC X(01) VALUE '|'.
+           02 WRK-EDI-PRODUTO  PIC X(20).
+           02 FILLER           PIC X(01) VALUE '|'.
+           02 WRK-EDI-PESO     PIC ZZZZ9,99.
+           02 FILLER           PIC X(01) VALUE '|'.
+           02 WRK-EDI-VALOR    PIC ZZZZZ9,99.
+           02 FILLER           PIC X(01) VALUE '|'.
+           02 WRK-EDI-FRETE    PIC ZZZZ9,99.
+           02 FILLER           PIC X(01) VALUE '|'.
+           02 WRK-EDI-SEGURO   PIC ZZZZ9,99.
+
+      * TABELA DE FRETE POR UF - 26 ESTADOS + DISTRITO FEDERAL
+       01  WRK-TAB-UF-DADOS.
+           02 FILLER PIC X(06) VALUE 'AC1800'.
+           02 FILLER PIC X(06) VALUE 'AL1500'.
+           02 FILLER PIC X(06) VALUE 'AM2000'.
+           02 FILLER PIC X(06) VALUE 'AP2000'.
+           02 FILLER PIC X(06) VALUE 'BA1200'.
+           02 FILLER PIC X(06) VALUE 'CE1500'.
+           02 FILLER PIC X(06) VALUE 'DF1000'.
+           02 FILLER PIC X(06) VALUE 'ES0800'.
+           02 FILLER PIC X(06) VALUE 'GO1200'.
+           02 FILLER PIC X(06) VALUE 'MA1800'.
+           02 FILLER PIC X(06) VALUE 'MG1000'.
+           02 FILLER PIC X(06) VALUE 'MS1500'.
+           02 FILLER PIC X(06) VALUE 'MT1800'.
+           02 FILLER PIC X(06) VALUE 'PA2000'.
+           02 FILLER PIC X(06) VALUE 'PB1500'.
+           02 FILLER PIC X(06) VALUE 'PE1500'.
+           02 FILLER PIC X(06) VALUE 'PI1800'.
+           02 FILLER PIC X(06) VALUE 'PR0800'.
+           02 FILLER PIC X(06) VALUE 'RJ1000'.
+           02 FILLER PIC X(06) VALUE 'RN1500'.
+           02 FILLER PIC X(06) VALUE 'RO2000'.
+           02 FILLER PIC X(06) VALUE 'RR2200'.
+           02 FILLER PIC X(06) VALUE 'RS1000'.
+           02 FILLER PIC X(06) VALUE 'SC0900'.
+           02 FILLER PIC X(06) VALUE 'SE1500'.
+           02 FILLER PIC X(06) VALUE 'SP0500'.
+           02 FILLER PIC X(06) VALUE 'TO1800'.
+
+       01  WRK-TAB-UF REDEFINES WRK-TAB-UF-DADOS.
+           02 WRK-TAB-UF-ITEM OCCURS 27 TIMES.
+               03 WRK-TAB-UF-COD  PIC X(02).
+               03 WRK-TAB-UF-TAXA PIC 9(02)V99.
+
+       PROCEDURE DIVISION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+      ************************* RECEBER VALORES
+           DISPLAY 'CÓDIGO DO PRODUTO (0 SE NÃO CADASTRADO):'.
+           ACCEPT WRK-COD-PRODUTO FROM CONSOLE.
+           MOVE SPACES TO WRK-PRODUTO.
+           IF WRK-COD-PRODUTO NOT = 0
+               PERFORM 0130-LOCALIZAR-PRODUTO
+           END-IF.
+           IF WRK-PRODUTO = SPACES
+               DISPLAY 'ENTRE COM O NOME DO PRODUTO:'
+               ACCEPT WRK-PRODUTO FROM CONSOLE
+           END-IF.
+           IF REGISTRO-ENCONTRADO
+               MOVE WRK-PRECO-CADASTRO TO WRK-VALOR
+               DISPLAY 'VALOR DO PRODUTO (CADASTRO): ' WRK-VALOR
+           ELSE
+               DISPLAY 'ENTRE COM O VALOR DO PRODUTO:'
+               ACCEPT WRK-VALOR FROM CONSOLE
+           END-IF.
+           DISPLAY 'ENTRE COM O PESO DO PRODUTO EM KG:'.
+           ACCEPT WRK-PESO FROM CONSOLE.
+           DISPLAY 'CÓDIGO DO CLIENTE (0 SE NÃO CADASTRADO):'.
+           ACCEPT WRK-COD-CLIENTE FROM CONSOLE.
+           IF WRK-COD-CLIENTE NOT = 0
+               PERFORM 0140-LOCALIZAR-CLIENTE
+           END-IF.
+           IF NOT UF-ENCONTRADA
+               PERFORM 0110-PEDIR-UF UNTIL UF-ENCONTRADA
+           END-IF.
+           DISPLAY 'DESEJA CONTRATAR SEGURO SOBRE O VALOR (S/N):'.
+           ACCEPT WRK-PEDIR-SEGURO FROM CONSOLE.
+           DISPLAY '===================='.
+
+       0110-PEDIR-UF.
+           DISPLAY 'ENTRE COM A UF DE DESTINO:'.
+           ACCEPT WRK-UF FROM CONSOLE.
+           PERFORM 0120-LOCALIZAR-UF.
+           IF NOT UF-ENCONTRADA
+               DISPLAY 'UF INVÁLIDA. INFORME UMA SIGLA DE UF VÁLIDA'
+               MOVE 'UF INVÁLIDA' TO REG-REJ-MOTIVO
+               PERFORM 0160-REGISTRAR-REJEITADO
+           END-IF.
+
+       0130-LOCALIZAR-PRODUTO.
+           MOVE 'N' TO WRK-REGISTRO-ENCONTRADO.
+           MOVE 'N' TO WRK-FIM-CADASTRO.
+           OPEN INPUT ARQ-CADASTRO.
+           IF CADASTRO-OK
+               PERFORM 0150-LER-CADASTRO
+               PERFORM 0151-COMPARAR-PRODUTO UNTIL FIM-CADASTRO
+               CLOSE ARQ-CADASTRO
+           END-IF.
+           IF NOT REGISTRO-ENCONTRADO
+               DISPLAY 'PRODUTO NÃO ENCONTRADO NO CADASTRO'
+           END-IF.
+
+       0140-LOCALIZAR-CLIENTE.
+           MOVE 'N' TO WRK-REGISTRO-ENCONTRADO.
+           MOVE 'N' TO WRK-FIM-CADASTRO.
+           OPEN INPUT ARQ-CADASTRO.
+           IF CADASTRO-OK
+               PERFORM 0150-LER-CADASTRO
+               PERFORM 0152-COMPARAR-CLIENTE UNTIL FIM-CADASTRO
+               CLOSE ARQ-CADASTRO
+           END-IF.
+           IF NOT REGISTRO-ENCONTRADO
+               DISPLAY 'CLIENTE NÃO ENCONTRADO NO CADASTRO'
+           END-IF.
+
+       0150-LER-CADASTRO.
+           READ ARQ-CADASTRO
+               AT END
+                   MOVE 'S' TO WRK-FIM-CADASTRO
+           END-READ.
+
+       0151-COMPARAR-PRODUTO.
+           IF REG-CAD-CODIGO = WRK-COD-PRODUTO AND REG-CAD-PRODUTO
+               MOVE REG-CAD-NOME TO WRK-PRODUTO
+               MOVE REG-CAD-PRECO TO WRK-PRECO-CADASTRO
+               MOVE 'S' TO WRK-REGISTRO-ENCONTRADO
+               MOVE 'S' TO WRK-FIM-CADASTRO
+           ELSE
+               PERFORM 0150-LER-CADASTRO
+           END-IF.
+
+       0152-COMPARAR-CLIENTE.
+           IF REG-CAD-CODIGO = WRK-COD-CLIENTE AND REG-CAD-CLIENTE
+               MOVE REG-CAD-UF TO WRK-UF
+               PERFORM 0120-LOCALIZAR-UF
+               MOVE 'S' TO WRK-REGISTRO-ENCONTRADO
+               MOVE 'S' TO WRK-FIM-CADASTRO
+           ELSE
+               PERFORM 0150-LER-CADASTRO
+           END-IF.
+
+       0120-LOCALIZAR-UF.
+           MOVE 'N' TO WRK-UF-ENCONTRADA.
+           PERFORM VARYING WRK-SUB-UF FROM 1 BY 1
+               UNTIL WRK-SUB-UF > 27 OR UF-ENCONTRADA
+               IF WRK-TAB-UF-COD(WRK-SUB-UF) = WRK-UF
+                   MOVE WRK-TAB-UF-TAXA(WRK-SUB-UF) TO WRK-TAXA-UF
+                   MOVE 'S' TO WRK-UF-ENCONTRADA
+               END-IF
+           END-PERFORM.
+
+       0160-REGISTRAR-REJEITADO.
+           OPEN EXTEND ARQ-REJEITADOS.
+           IF NOT REJEITADOS-OK
+               OPEN OUTPUT ARQ-REJEITADOS
+           END-IF.
+           MOVE 'FRETEEVALUATE' TO REG-REJ-PROGRAMA.
+           MOVE WRK-UF TO REG-REJ-CHAVE.
+           WRITE REG-REJEITADO.
+           CLOSE ARQ-REJEITADOS.
+
+       0200-PROCESSAR.
+      ************************** VALOR DO FRETE
+           PERFORM 0210-CALCULAR-FRETE-PESO.
+           COMPUTE WRK-FRETE = (WRK-VALOR * WRK-TAXA-UF / 100) +
+               WRK-FRETE-PESO.
+           IF WRK-VALOR >= WRK-LIMITE-FRETE-GRATIS
+               MOVE ZEROES TO WRK-FRETE
+           END-IF.
+           IF QUER-SEGURO
+               COMPUTE WRK-SEGURO = WRK-VALOR * WRK-PCT-SEGURO / 100
+           END-IF.
+
+       0210-CALCULAR-FRETE-PESO.
+           EVALUATE TRUE
+               WHEN WRK-PESO <= 5
+                   MOVE 0,30 TO WRK-TAXA-KG
+               WHEN WRK-PESO <= 20
+                   MOVE 0,50 TO WRK-TAXA-KG
+               WHEN OTHER
+                   MOVE 0,80 TO WRK-TAXA-KG
+           END-EVALUATE.
+           COMPUTE WRK-FRETE-PESO = WRK-PESO * WRK-TAXA-KG.
+
+       0300-FINALIZAR.
+           MOVE WRK-FRETE TO WRK-FRETE-ED.
+           DISPLAY 'ESTADO: ' WRK-UF.
+           IF WRK-VALOR >= WRK-LIMITE-FRETE-GRATIS
+               DISPLAY 'FRETE GRÁTIS - VALOR ACIMA DO LIMITE'
+           END-IF.
+           DISPLAY 'VALOR DO FRETE: R$' WRK-FRETE-ED.
+           IF QUER-SEGURO
+               MOVE WRK-SEGURO TO WRK-SEGURO-ED
+               DISPLAY 'VALOR DO SEGURO: R$' WRK-SEGURO-ED
+           END-IF.
+           PERFORM 0310-GERAR-EDI.
+
+       0310-GERAR-EDI.
+           OPEN EXTEND ARQ-EDI.
+           IF NOT EDI-OK
+               OPEN OUTPUT ARQ-EDI
+           END-IF.
+           MOVE WRK-UF TO WRK-EDI-UF.
+           MOVE WRK-PRODUTO TO WRK-EDI-PRODUTO.
+           MOVE WRK-PESO TO WRK-EDI-PESO.
+           MOVE WRK-VALOR TO WRK-EDI-VALOR.
+           MOVE WRK-FRETE TO WRK-EDI-FRETE.
+           MOVE WRK-SEGURO TO WRK-EDI-SEGURO.
+           WRITE REG-EDI FROM WRK-LINEDI.
+           CLOSE ARQ-EDI.
