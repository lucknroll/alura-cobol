@@ -0,0 +1,15 @@
+      ******************************************************************
+      * COPYBOOK = PENDENTES
+      * AUTOR = LUCAS
+      * OBJETIVO = LAYOUT DA FILA DE AUMENTOS PENDENTES DE APROVAÇÃO
+      *            DO GERENTE, COMPARTILHADO ENTRE O TEMPODECASA (QUE
+      *            ENFILEIRA) E O APROVARAUMENTO (QUE DECIDE)
+      * DATA = 09/08/2026
+      ******************************************************************
+       01  REG-PENDENTE.
+           02 REG-PEND-NOME       PIC X(20).
+           02 REG-PEND-ANOENTRADA PIC 9(04).
+           02 REG-PEND-MESENTRADA PIC 9(02).
+           02 REG-PEND-SALARIO    PIC 9(06)V99.
+           02 REG-PEND-AUMENTO    PIC 9(03)V99.
+           02 REG-PEND-DATAANO    PIC 9(04).
