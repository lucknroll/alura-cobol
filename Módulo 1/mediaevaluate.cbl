@@ -5,6 +5,9 @@
       * AUTOR = LUCAS
       * OBJETIVO = RECEBER DUAS NOTAS, MÉDIA E MOSTRAR APROVADO OU REPROVADO
       * DATA = 11/12/2024
+      * -------------------------------------------------------- *
+      * 09/08/2026 LUCAS  INCLUIDA NOTA 3 (PARTICIPAÇÃO), COM PESO
+      *                    MENOR QUE AS NOTAS 1 E 2, NA MÉDIA FINAL
       ****************************
 
        ENVIRONMENT DIVISION.
@@ -16,6 +19,10 @@
        WORKING-STORAGE SECTION.
        77 WRK-NOTA-1   PIC 9(02)V9   VALUE ZEROES.
        77 WRK-NOTA-2   PIC 9(02)V9   VALUE ZEROES.
+       77 WRK-NOTA-3   PIC 9(02)V9   VALUE ZEROES.
+       77 WRK-PESO-1   PIC 9V99      VALUE 0,4.
+       77 WRK-PESO-2   PIC 9V99      VALUE 0,4.
+       77 WRK-PESO-3   PIC 9V99      VALUE 0,2.
        77 WRK-MEDIA    PIC 9(02)V9 VALUE ZEROES.
        77 WRK-MEDIA-ED PIC Z9,99   VALUE ZEROES.
 
@@ -25,9 +32,12 @@
 	   ACCEPT WRK-NOTA-1 FROM CONSOLE.
 	   DISPLAY 'ENTRE COM A NOTA 2:'
            ACCEPT WRK-NOTA-2 FROM CONSOLE.
+           DISPLAY 'ENTRE COM A NOTA 3 (PARTICIPAÇÃO):'
+           ACCEPT WRK-NOTA-3 FROM CONSOLE.
            DISPLAY '===================='.
-      ************************** CALCULAR MÉDIA
-           COMPUTE WRK-MEDIA = (WRK-NOTA-1 + WRK-NOTA-2) / 2.
+      ************************** CALCULAR MÉDIA PONDERADA
+           COMPUTE WRK-MEDIA = (WRK-NOTA-1 * WRK-PESO-1) +
+               (WRK-NOTA-2 * WRK-PESO-2) + (WRK-NOTA-3 * WRK-PESO-3).
            MOVE WRK-MEDIA TO WRK-MEDIA-ED.
            DISPLAY 'MÉDIA: ' WRK-MEDIA-ED.
       ************************** APROVADO OU REPROVADO
