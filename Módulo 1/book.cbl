@@ -0,0 +1,48 @@
+      ******************************************************************
+      * COPYBOOK = BOOK
+      * AUTOR = LUCAS
+      * OBJETIVO = LAYOUT DE DADOS DO CALCULO DE INVESTIMENTO (VALOR,
+      *            PRAZO EM MESES E TAXA MENSAL)
+      * DATA = 12/12/2024
+      * ---------------------------------------------------------------- *
+      * 09/08/2026 LUCAS  INCLUIDOS CAMPOS PARA TABELA DE TAXAS VARIAVEL
+      *                    POR MES, IMPOSTO DE RENDA REGRESSIVO SOBRE O
+      *                    GANHO E SIMULACAO DE RESGATE ANTECIPADO
+      ******************************************************************
+       77 WRK-VALOR      PIC 9(08)V99     VALUE ZEROES.
+       77 WRK-VALOR-ED   PIC $ZZ.ZZZ.ZZ9,99 VALUE ZEROES.
+       77 WRK-MESES      PIC 9(03)        VALUE ZEROES.
+       77 WRK-TAXAMES    PIC 9(03)V99     VALUE ZEROES.
+       77 WRK-VALOR-INICIAL PIC 9(08)V99  VALUE ZEROES.
+       77 WRK-MES-ATUAL      PIC 9(03)    VALUE ZEROES.
+
+       77 WRK-MODO-TAXA  PIC X(01)        VALUE 'F'.
+           88 TAXA-FIXA      VALUE 'F'.
+           88 TAXA-VARIAVEL  VALUE 'V'.
+
+       01  WRK-TAB-TAXAS.
+           02 WRK-TAXA-MES PIC 9(03)V99 VALUE ZEROES OCCURS 360 TIMES.
+
+       77 WRK-SALDO-ABERTURA    PIC 9(08)V99 VALUE ZEROES.
+       77 WRK-SALDO-ABERTURA-ED PIC $ZZ.ZZZ.ZZ9,99 VALUE ZEROES.
+       77 WRK-JUROS-MES         PIC 9(08)V99 VALUE ZEROES.
+       77 WRK-JUROS-MES-ED      PIC $ZZ.ZZZ.ZZ9,99 VALUE ZEROES.
+       77 WRK-SALDO-FECHAMENTO-ED PIC $ZZ.ZZZ.ZZ9,99 VALUE ZEROES.
+
+       77 WRK-GANHO      PIC S9(08)V99    VALUE ZEROES.
+       77 WRK-ALIQ-IR    PIC 9(02)V99     VALUE ZEROES.
+       77 WRK-IMPOSTO    PIC 9(08)V99     VALUE ZEROES.
+       77 WRK-IMPOSTO-ED PIC $ZZ.ZZZ.ZZ9,99 VALUE ZEROES.
+       77 WRK-VALOR-LIQUIDO    PIC 9(08)V99 VALUE ZEROES.
+       77 WRK-VALOR-LIQUIDO-ED PIC $ZZ.ZZZ.ZZ9,99 VALUE ZEROES.
+
+       77 WRK-PEDIR-RESGATE PIC X(01)      VALUE 'N'.
+           88 QUER-RESGATE     VALUE 'S'.
+       77 WRK-MES-RESGATE   PIC 9(03)      VALUE ZEROES.
+       77 WRK-PCT-MULTA     PIC 9(02)V99   VALUE ZEROES.
+       77 WRK-VALOR-RESGATE    PIC 9(08)V99 VALUE ZEROES.
+       77 WRK-VALOR-RESGATE-ED PIC $ZZ.ZZZ.ZZ9,99 VALUE ZEROES.
+
+       77 WRK-MODO-EXEC  PIC X(01)         VALUE 'U'.
+           88 MODO-UNICO       VALUE 'U'.
+           88 MODO-COMPARACAO  VALUE 'C'.
