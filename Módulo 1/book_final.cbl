@@ -0,0 +1,36 @@
+      ******************************************************************
+      * COPYBOOK = BOOK_FINAL
+      * AUTOR = LUCAS
+      * OBJETIVO = LAYOUT DE DADOS DO EXTRATO DE VENDAS DO ANO (PROJETO
+      *            FINAL) - VALOR DIGITADO, TABELA DE MESES (REDEFINES)
+      *            E TOTAIS ACUMULADOS POR MES
+      * DATA = 12/12/2024
+      * -------------------------------------------------------------- *
+      * 08/08/2026 LUCAS  INCLUIDOS WRK-MES (TOTAIS POR MES) E
+      *                    WRK-MES-EXTENSO (NOMES DOS MESES) QUE O
+      *                    PROGRAMA JA REFERENCIAVA MAS NAO EXISTIAM
+      *                    NESTE COPYBOOK
+      ******************************************************************
+       77 WRK-VALOR      PIC S9(06)V99 VALUE ZEROES.
+       77 WRK-VALOR-ED   PIC $ZZZ.ZZ9,99 VALUE ZEROES.
+       77 WRK-MESVENDA   PIC 9(02)     VALUE ZEROES.
+
+       01 WRK-MESES-EXTENSO-TAB.
+           02 FILLER PIC X(09) VALUE 'JANEIRO'.
+           02 FILLER PIC X(09) VALUE 'FEVEREIRO'.
+           02 FILLER PIC X(09) VALUE 'MARÇO'.
+           02 FILLER PIC X(09) VALUE 'ABRIL'.
+           02 FILLER PIC X(09) VALUE 'MAIO'.
+           02 FILLER PIC X(09) VALUE 'JUNHO'.
+           02 FILLER PIC X(09) VALUE 'JULHO'.
+           02 FILLER PIC X(09) VALUE 'AGOSTO'.
+           02 FILLER PIC X(09) VALUE 'SETEMBRO'.
+           02 FILLER PIC X(09) VALUE 'OUTUBRO'.
+           02 FILLER PIC X(09) VALUE 'NOVEMBRO'.
+           02 FILLER PIC X(09) VALUE 'DEZEMBRO'.
+
+       01 WRK-MESES-EXTENSO REDEFINES WRK-MESES-EXTENSO-TAB.
+           02 WRK-MES-EXTENSO PIC X(09) OCCURS 12 TIMES.
+
+       01 WRK-TOTAIS-ANO.
+           02 WRK-MES PIC S9(08)V99 VALUE ZEROES OCCURS 12 TIMES.
