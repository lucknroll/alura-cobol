@@ -1,44 +1,222 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. until.
-      ****************************
-      * ÁREA DE COMENTÁRIOS
-      * AUTOR = LUCAS
-      * OBJETIVO = RECEBER VALORES DE VENDA E EXECUTAR PERFORM UNTIL
-      * DATA = 11/12/2024
-      ****************************
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-VENDAS   PIC 9(06)V99    VALUE ZEROES.
-       77 WRK-QT       PIC 9(03)       VALUE ZEROES.
-       77 WRK-ACUM     PIC 9(08)V99    VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-       0001-PRINCIPAL.
-           PERFORM 0100-INICIALIZAR.
-           IF WRK-VENDAS > 0
-               PERFORM 0200-PROCESSAR UNTIL WRK-VENDAS = 0
-           ELSE
-               DISPLAY 'ZERO VENDAS'
-           END-IF.    
-           PERFORM 0300-FINALIZAR.
-           STOP RUN.
-       0100-INICIALIZAR.
-      * RECEBER VALORES
-           DISPLAY 'ENTRE COM O VALOR DE VENDA:'.
-           DISPLAY '________________________'.
-       	   ACCEPT WRK-VENDAS FROM CONSOLE.
-       0200-PROCESSAR.
-           ADD 1 TO WRK-QT.
-           ADD WRK-VENDAS TO WRK-ACUM.
-           ACCEPT WRK-VENDAS FROM CONSOLE.           
-       0300-FINALIZAR.
-           DISPLAY 'VALOR DAS VENDAS ACUMULADAS:' WRK-ACUM.
-           DISPLAY 'QUANTIDADE DE ITENS VENDIDOS:' WRK-QT
-           DISPLAY '________________________'.
-           DISPLAY 'FINAL DE PROCESSAMENTO'.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. until.
+      ****************************
+      * ÁREA DE COMENTÁRIOS
+      * AUTOR = LUCAS
+      * OBJETIVO = RECEBER VALORES DE VENDA E EXECUTAR PERFORM UNTIL
+      * DATA = 11/12/2024
+      * -------------------------------------------------------- *
+      * 09/08/2026 LUCAS  INCLUIDO ARQUIVO DE DETALHE/AUDITORIA COM
+      *                    UMA LINHA POR VENDA DIGITADA
+      * 09/08/2026 LUCAS  INCLUIDO MENOR, MAIOR E MÉDIA DAS VENDAS
+      * 09/08/2026 LUCAS  INCLUIDO CÓDIGO DE CATEGORIA POR VENDA, COM
+      *                    SUBTOTAIS POR CATEGORIA AO FINAL
+      * 09/08/2026 LUCAS  INCLUIDO PONTO DE RETOMADA (CHECKPOINT), PARA
+      *                    NÃO PERDER AS VENDAS JÁ DIGITADAS SE A
+      *                    SESSÃO FOR INTERROMPIDA ANTES DO FECHAMENTO
+      ****************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-DETALHE ASSIGN TO 'DETALHE-VENDAS'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-DETALHE.
+           SELECT ARQ-CHECKPOINT ASSIGN TO 'CHECKPOINT-UNTIL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CKPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-DETALHE.
+       01  REG-DETALHE PIC X(50).
+
+       FD  ARQ-CHECKPOINT.
+       01  REG-CHECKPOINT.
+           02 REG-CKPT-QT       PIC 9(03).
+           02 REG-CKPT-ACUM     PIC 9(08)V99.
+           02 REG-CKPT-MENOR    PIC 9(06)V99.
+           02 REG-CKPT-MAIOR    PIC 9(06)V99.
+           02 REG-CKPT-CATEGORIA OCCURS 5 TIMES.
+               03 REG-CKPT-CAT-QT       PIC 9(03).
+               03 REG-CKPT-CAT-SUBTOTAL PIC 9(08)V99.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-VENDAS   PIC 9(06)V99    VALUE ZEROES.
+       77 WRK-QT       PIC 9(03)       VALUE ZEROES.
+       77 WRK-ACUM     PIC 9(08)V99    VALUE ZEROS.
+       77 WRK-MENOR    PIC 9(06)V99    VALUE ZEROES.
+       77 WRK-MAIOR    PIC 9(06)V99    VALUE ZEROES.
+       77 WRK-MEDIA    PIC 9(06)V99    VALUE ZEROES.
+
+       77 WRK-CATEGORIA PIC 9(01) VALUE ZEROES.
+           88 CATEGORIA-VALIDA VALUES 1 THRU 5.
+       77 WRK-SUB-CAT    PIC 9(01) VALUE ZEROES.
+
+       01  WRK-TAB-CATEGORIA.
+           02 WRK-TAB-CAT-ITEM OCCURS 5 TIMES.
+               03 WRK-TAB-CAT-QT       PIC 9(03) VALUE ZEROES.
+               03 WRK-TAB-CAT-SUBTOTAL PIC 9(08)V99 VALUE ZEROES.
+
+       77 WRK-STATUS-DETALHE PIC X(02) VALUE '00'.
+           88 DETALHE-OK        VALUE '00'.
+
+       77 WRK-STATUS-CKPT    PIC X(02) VALUE '00'.
+           88 CHECKPOINT-OK     VALUE '00'.
+       77 WRK-RETOMAR        PIC X(01) VALUE 'N'.
+           88 RETOMAR-SESSAO    VALUE 'S'.
+
+       01  WRK-LINDET.
+           02 WRK-LD-SEQ      PIC ZZ9.
+           02 FILLER          PIC X(01) VALUE SPACE.
+           02 WRK-LD-CATEGORIA PIC 9.
+           02 FILLER          PIC X(01) VALUE SPACE.
+           02 WRK-LD-VALOR    PIC ZZZ.ZZZ,99.
+           02 FILLER          PIC X(01) VALUE SPACE.
+           02 WRK-LD-ACUM     PIC ZZZZZ.ZZZ,99.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0105-VERIFICAR-CHECKPOINT.
+           PERFORM 0100-INICIALIZAR.
+           IF WRK-VENDAS > 0
+               PERFORM 0200-PROCESSAR UNTIL WRK-VENDAS = 0
+           ELSE
+               DISPLAY 'ZERO VENDAS'
+           END-IF.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0105-VERIFICAR-CHECKPOINT.
+           OPEN INPUT ARQ-CHECKPOINT.
+           IF CHECKPOINT-OK
+               READ ARQ-CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       DISPLAY 'FOI ENCONTRADO UM PONTO DE RETOMADA DE '
+                           'UMA SESSÃO ANTERIOR. DESEJA CONTINUAR DE '
+                           'ONDE PAROU (S/N)?'
+                       ACCEPT WRK-RETOMAR FROM CONSOLE
+                       IF RETOMAR-SESSAO
+                           MOVE REG-CKPT-QT TO WRK-QT
+                           MOVE REG-CKPT-ACUM TO WRK-ACUM
+                           MOVE REG-CKPT-MENOR TO WRK-MENOR
+                           MOVE REG-CKPT-MAIOR TO WRK-MAIOR
+                           PERFORM VARYING WRK-SUB-CAT FROM 1 BY 1
+                               UNTIL WRK-SUB-CAT > 5
+                               MOVE REG-CKPT-CAT-QT(WRK-SUB-CAT)
+                                   TO WRK-TAB-CAT-QT(WRK-SUB-CAT)
+                               MOVE REG-CKPT-CAT-SUBTOTAL(WRK-SUB-CAT)
+                                   TO WRK-TAB-CAT-SUBTOTAL(WRK-SUB-CAT)
+                           END-PERFORM
+                       END-IF
+               END-READ
+               CLOSE ARQ-CHECKPOINT
+           END-IF.
+
+       0100-INICIALIZAR.
+      * RECEBER VALORES
+           DISPLAY 'ENTRE COM O VALOR DE VENDA (0 PARA ENCERRAR):'.
+           DISPLAY '________________________'.
+       	   ACCEPT WRK-VENDAS FROM CONSOLE.
+           IF WRK-VENDAS > 0
+               PERFORM 0110-PEDIR-CATEGORIA
+           END-IF.
+
+       0110-PEDIR-CATEGORIA.
+           DISPLAY 'CATEGORIA DO PRODUTO (1-5):'.
+           ACCEPT WRK-CATEGORIA FROM CONSOLE.
+
+       0200-PROCESSAR.
+           ADD 1 TO WRK-QT.
+           ADD WRK-VENDAS TO WRK-ACUM.
+           PERFORM 0210-ATUALIZAR-CATEGORIA.
+           PERFORM 0220-ATUALIZAR-MIN-MAX.
+           PERFORM 0230-REGISTRAR-DETALHE.
+           PERFORM 0240-GRAVAR-CHECKPOINT.
+           DISPLAY 'ENTRE COM O VALOR DE VENDA (0 PARA ENCERRAR):'.
+           ACCEPT WRK-VENDAS FROM CONSOLE.
+           IF WRK-VENDAS > 0
+               PERFORM 0110-PEDIR-CATEGORIA
+           END-IF.
+
+       0210-ATUALIZAR-CATEGORIA.
+           IF CATEGORIA-VALIDA
+               ADD 1 TO WRK-TAB-CAT-QT(WRK-CATEGORIA)
+               ADD WRK-VENDAS TO WRK-TAB-CAT-SUBTOTAL(WRK-CATEGORIA)
+           END-IF.
+
+       0220-ATUALIZAR-MIN-MAX.
+           IF WRK-QT = 1
+               MOVE WRK-VENDAS TO WRK-MENOR
+               MOVE WRK-VENDAS TO WRK-MAIOR
+           ELSE
+               IF WRK-VENDAS < WRK-MENOR
+                   MOVE WRK-VENDAS TO WRK-MENOR
+               END-IF
+               IF WRK-VENDAS > WRK-MAIOR
+                   MOVE WRK-VENDAS TO WRK-MAIOR
+               END-IF
+           END-IF.
+
+       0230-REGISTRAR-DETALHE.
+           OPEN EXTEND ARQ-DETALHE.
+           IF NOT DETALHE-OK
+               OPEN OUTPUT ARQ-DETALHE
+           END-IF.
+           MOVE WRK-QT TO WRK-LD-SEQ.
+           MOVE WRK-CATEGORIA TO WRK-LD-CATEGORIA.
+           MOVE WRK-VENDAS TO WRK-LD-VALOR.
+           MOVE WRK-ACUM TO WRK-LD-ACUM.
+           WRITE REG-DETALHE FROM WRK-LINDET.
+           CLOSE ARQ-DETALHE.
+
+       0240-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           MOVE WRK-QT TO REG-CKPT-QT.
+           MOVE WRK-ACUM TO REG-CKPT-ACUM.
+           MOVE WRK-MENOR TO REG-CKPT-MENOR.
+           MOVE WRK-MAIOR TO REG-CKPT-MAIOR.
+           PERFORM VARYING WRK-SUB-CAT FROM 1 BY 1
+               UNTIL WRK-SUB-CAT > 5
+               MOVE WRK-TAB-CAT-QT(WRK-SUB-CAT)
+                   TO REG-CKPT-CAT-QT(WRK-SUB-CAT)
+               MOVE WRK-TAB-CAT-SUBTOTAL(WRK-SUB-CAT)
+                   TO REG-CKPT-CAT-SUBTOTAL(WRK-SUB-CAT)
+           END-PERFORM.
+           WRITE REG-CHECKPOINT.
+           CLOSE ARQ-CHECKPOINT.
+
+       0300-FINALIZAR.
+           DISPLAY 'VALOR DAS VENDAS ACUMULADAS:' WRK-ACUM.
+           DISPLAY 'QUANTIDADE DE ITENS VENDIDOS:' WRK-QT
+           DISPLAY '________________________'.
+           IF WRK-QT > 0
+               COMPUTE WRK-MEDIA ROUNDED = WRK-ACUM / WRK-QT
+               DISPLAY 'MENOR VENDA:' WRK-MENOR
+               DISPLAY 'MAIOR VENDA:' WRK-MAIOR
+               DISPLAY 'MÉDIA DAS VENDAS:' WRK-MEDIA
+               DISPLAY '________________________'
+               PERFORM 0310-IMPRIMIR-SUBTOTAIS-CATEGORIA
+           END-IF.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           CLOSE ARQ-CHECKPOINT.
+           DISPLAY 'FINAL DE PROCESSAMENTO'.
+
+       0310-IMPRIMIR-SUBTOTAIS-CATEGORIA.
+           DISPLAY 'SUBTOTAIS POR CATEGORIA:'.
+           PERFORM 0320-IMPRIMIR-CATEGORIA
+               VARYING WRK-SUB-CAT FROM 1 BY 1
+               UNTIL WRK-SUB-CAT > 5.
+
+       0320-IMPRIMIR-CATEGORIA.
+           IF WRK-TAB-CAT-QT(WRK-SUB-CAT) > 0
+               DISPLAY 'CATEGORIA ' WRK-SUB-CAT ': '
+                   WRK-TAB-CAT-QT(WRK-SUB-CAT) ' VENDA(S) - TOTAL '
+                   WRK-TAB-CAT-SUBTOTAL(WRK-SUB-CAT)
+           END-IF.
