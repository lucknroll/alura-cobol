@@ -1,43 +1,351 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. investimento.
-      ****************************
-      * ÁREA DE COMENTÁRIOS
-      * AUTOR = LUCAS
-      * OBJETIVO = RECEBER VALORES DE INVESTIMENTO, TAXA E MOSTRA RETORNO
-      * DATA = 12/12/2024
-      ****************************
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           COPY 'book.cbl'.
-
-       PROCEDURE DIVISION.
-       0001-PRINCIPAL.
-           PERFORM 0100-INICIALIZAR.
-           PERFORM 0200-PROCESSAR.
-           PERFORM 0300-FINALIZAR.
-           STOP RUN.
-       0100-INICIALIZAR.
-      * RECEBER VALORES
-           DISPLAY '________________________'.
-           DISPLAY 'ENTRE COM O VALOR INVESTIDO:'.
-       	   ACCEPT WRK-VALOR FROM CONSOLE.
-           DISPLAY 'ENTRE COM A QUANTIDADE DE MESES:'.
-           ACCEPT WRK-MESES FROM CONSOLE.
-           DISPLAY 'ENTRE COM A TAXA MENSAL:'
-           ACCEPT WRK-TAXAMES FROM CONSOLE.
-           DISPLAY '________________________'.
-       0200-PROCESSAR.
-           PERFORM WRK-MESES TIMES
-               COMPUTE WRK-VALOR = WRK-VALOR * (WRK-TAXAMES / 100 + 1)
-           END-PERFORM.
-       0300-FINALIZAR.
-           MOVE WRK-VALOR TO WRK-VALOR-ED.
-           DISPLAY 'VALOR FINAL: R$' WRK-VALOR-ED.
-           DISPLAY '________________________'.
-           DISPLAY 'FINAL DE PROCESSAMENTO'.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. investimento.
+      ****************************
+      * ÁREA DE COMENTÁRIOS
+      * AUTOR = LUCAS
+      * OBJETIVO = RECEBER VALORES DE INVESTIMENTO, TAXA E MOSTRA RETORNO
+      * DATA = 12/12/2024
+      * -------------------------------------------------------- *
+      * 09/08/2026 LUCAS  0200-PROCESSAR PASSA A IMPRIMIR O EXTRATO
+      *                    MES A MES (SALDO ABERTURA/JUROS/FECHAMENTO)
+      * 09/08/2026 LUCAS  TAXA MENSAL PODE SER FIXA OU UMA CURVA DE
+      *                    TAXAS DIGITADA MES A MES
+      * 09/08/2026 LUCAS  INCLUIDO MODO DE COMPARACAO ENTRE VARIOS
+      *                    PRODUTOS COM O MESMO VALOR E PRAZO
+      * 09/08/2026 LUCAS  VALOR FINAL PASSA A DESCONTAR O IR REGRESSIVO
+      *                    SOBRE O GANHO, CONFORME O PRAZO EM MESES
+      * 09/08/2026 LUCAS  INCLUIDA SIMULACAO DE RESGATE ANTECIPADO COM
+      *                    MULTA SOBRE O SALDO ACUMULADO ATE O MES
+      * 09/08/2026 LUCAS  TROCADO STOP RUN POR GOBACK NO FIM DO
+      *                    PROGRAMA, PARA PODER SER CHAMADO PELO
+      *                    LOTE NOTURNO SEM ENCERRAR O RUN UNIT
+      * 09/08/2026 LUCAS  INCLUIDO MODO EM LOTE, LENDO OS PARAMETROS
+      *                    DA SIMULACAO DE UM ARQUIVO, PARA PODER SER
+      *                    CHAMADO PELO LOTE NOTURNO SEM DEPENDER DE
+      *                    ENTRADA NO CONSOLE
+      ****************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-SIMULACAO ASSIGN TO 'SIMULACAO-INVESTIMENTO'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-SIMULACAO.
+           SELECT ARQ-MODOLOTE ASSIGN TO 'MODO-CHAMADA-LOTE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-MODOLOTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-SIMULACAO.
+       01  REG-SIMULACAO.
+           02 REG-SIM-VALOR    PIC 9(08)V99.
+           02 REG-SIM-MESES    PIC 9(03).
+           02 REG-SIM-TAXAMES  PIC 9(03)V99.
+
+       FD  ARQ-MODOLOTE.
+           COPY 'modolote.cbl'.
+
+       WORKING-STORAGE SECTION.
+           COPY 'book.cbl'.
+
+       77 WRK-STATUS-SIMULACAO PIC X(02) VALUE '00'.
+           88 SIMULACAO-OK        VALUE '00'.
+
+       77 WRK-STATUS-MODOLOTE PIC X(02) VALUE '00'.
+           88 MODOLOTE-OK         VALUE '00'.
+       77 WRK-MODOLOTE-ATIVO  PIC X(01) VALUE 'N'.
+           88 MODOLOTE-ATIVO      VALUE 'S'.
+
+       77 WRK-QTD-PRODUTOS PIC 9(02) VALUE ZEROES.
+       77 WRK-QTD-PRODUTOS-OK PIC X(01) VALUE 'N'.
+           88 QTD-PRODUTOS-VALIDA VALUE 'S'.
+       77 WRK-MESES-OK      PIC X(01) VALUE 'N'.
+           88 MESES-VALIDO      VALUE 'S'.
+       77 WRK-SUB-PROD      PIC 9(02) VALUE ZEROES.
+       77 WRK-SUB-PROD2     PIC 9(02) VALUE ZEROES.
+       77 WRK-TROCOU        PIC X(01) VALUE 'S'.
+           88 HOUVE-TROCA      VALUE 'S'.
+
+       01  WRK-TAB-PRODUTOS.
+           02 WRK-TAB-PRODUTO OCCURS 10 TIMES.
+               03 WRK-TAB-PRODUTO-NOME  PIC X(15).
+               03 WRK-TAB-PRODUTO-TAXA  PIC 9(03)V99.
+               03 WRK-TAB-PRODUTO-FINAL PIC 9(08)V99.
+
+       77 WRK-PROD-NOME-AUX  PIC X(15).
+       77 WRK-PROD-TAXA-AUX  PIC 9(03)V99.
+       77 WRK-PROD-FINAL-AUX PIC 9(08)V99.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0095-VERIFICAR-MODOLOTE.
+           IF MODOLOTE-ATIVO
+               PERFORM 0500-PROCESSAR-LOTE
+           ELSE
+               DISPLAY '________________________'
+               DISPLAY 'MODO - (U)NICO OU (C)OMPARACAO DE PRODUTOS:'
+               ACCEPT WRK-MODO-EXEC FROM CONSOLE
+               IF MODO-COMPARACAO
+                   PERFORM 0400-COMPARAR-PRODUTOS
+               ELSE
+                   PERFORM 0100-INICIALIZAR
+                   PERFORM 0200-PROCESSAR
+                   PERFORM 0300-FINALIZAR
+               END-IF
+           END-IF.
+           GOBACK.
+
+      * SE O LOTE NOTURNO TIVER GRAVADO O SINALIZADOR DE MODO LOTE,
+      * SEGUE DIRETO PARA O MODO LOTE; CASO CONTRÁRIO, PERGUNTA NO
+      * CONSOLE COMO NA EXECUÇÃO INTERATIVA NORMAL
+       0095-VERIFICAR-MODOLOTE.
+           MOVE 'N' TO WRK-MODOLOTE-ATIVO.
+           OPEN INPUT ARQ-MODOLOTE.
+           IF MODOLOTE-OK
+               READ ARQ-MODOLOTE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF REG-MODOLOTE-FLAG = 'L'
+                           MOVE 'S' TO WRK-MODOLOTE-ATIVO
+                       END-IF
+               END-READ
+               CLOSE ARQ-MODOLOTE
+           END-IF.
+
+       0500-PROCESSAR-LOTE.
+      * MODO NAO INTERATIVO, PARA CHAMADA PELO LOTE NOTURNO: LE OS
+      * PARAMETROS DA SIMULACAO (VALOR/PRAZO/TAXA FIXA) DE ARQUIVO
+           MOVE 'N' TO WRK-MESES-OK.
+           OPEN INPUT ARQ-SIMULACAO.
+           IF SIMULACAO-OK
+               READ ARQ-SIMULACAO
+                   AT END
+                   DISPLAY 'NÃO HÁ SIMULAÇÃO DE LOTE CONFIGURADA'
+                   NOT AT END
+                   MOVE REG-SIM-VALOR   TO WRK-VALOR
+                   MOVE WRK-VALOR       TO WRK-VALOR-INICIAL
+                   MOVE REG-SIM-MESES   TO WRK-MESES
+                   MOVE REG-SIM-TAXAMES TO WRK-TAXAMES
+                   MOVE 'F'             TO WRK-MODO-TAXA
+                   IF WRK-MESES < 1 OR WRK-MESES > 360
+                       DISPLAY 'SIMULAÇÃO DE LOTE COM PRAZO INVÁLIDO'
+                   ELSE
+                       PERFORM 0110-PREENCHER-TAXA-FIXA
+                       PERFORM 0200-PROCESSAR
+                       PERFORM 0300-FINALIZAR
+                   END-IF
+               END-READ
+               CLOSE ARQ-SIMULACAO
+           ELSE
+               DISPLAY 'NÃO HÁ SIMULAÇÃO DE LOTE CONFIGURADA'
+           END-IF.
+
+       0100-INICIALIZAR.
+      * RECEBER VALORES
+           DISPLAY 'ENTRE COM O VALOR INVESTIDO:'.
+           ACCEPT WRK-VALOR FROM CONSOLE.
+           MOVE WRK-VALOR TO WRK-VALOR-INICIAL.
+           MOVE 'N' TO WRK-MESES-OK.
+           PERFORM 0105-PEDIR-MESES UNTIL MESES-VALIDO.
+           DISPLAY 'TAXA (F)IXA OU (V)ARIAVEL POR MES:'.
+           ACCEPT WRK-MODO-TAXA FROM CONSOLE.
+           IF TAXA-FIXA
+               DISPLAY 'ENTRE COM A TAXA MENSAL:'
+               ACCEPT WRK-TAXAMES FROM CONSOLE
+               PERFORM 0110-PREENCHER-TAXA-FIXA
+           ELSE
+               PERFORM 0120-LER-TAXAS-VARIAVEIS
+           END-IF.
+           DISPLAY 'DESEJA SIMULAR RESGATE ANTECIPADO (S/N):'.
+           ACCEPT WRK-PEDIR-RESGATE FROM CONSOLE.
+           IF QUER-RESGATE
+               DISPLAY 'MES DO RESGATE ANTECIPADO:'
+               ACCEPT WRK-MES-RESGATE FROM CONSOLE
+               DISPLAY 'PERCENTUAL DE MULTA SOBRE O SALDO:'
+               ACCEPT WRK-PCT-MULTA FROM CONSOLE
+           END-IF.
+           DISPLAY '________________________'.
+
+       0105-PEDIR-MESES.
+           DISPLAY 'ENTRE COM A QUANTIDADE DE MESES (ATE 360):'.
+           ACCEPT WRK-MESES FROM CONSOLE.
+           IF WRK-MESES > 0 AND WRK-MESES <= 360
+               MOVE 'S' TO WRK-MESES-OK
+           ELSE
+               DISPLAY 'QUANTIDADE INVÁLIDA. DIGITE UM VALOR ENTRE '
+                   '001 E 360'
+           END-IF.
+
+       0110-PREENCHER-TAXA-FIXA.
+           PERFORM VARYING WRK-MES-ATUAL FROM 1 BY 1
+               UNTIL WRK-MES-ATUAL > WRK-MESES
+               MOVE WRK-TAXAMES TO WRK-TAXA-MES(WRK-MES-ATUAL)
+           END-PERFORM.
+
+       0120-LER-TAXAS-VARIAVEIS.
+           DISPLAY 'INFORME A TAXA DE CADA MES A SEGUIR:'.
+           PERFORM VARYING WRK-MES-ATUAL FROM 1 BY 1
+               UNTIL WRK-MES-ATUAL > WRK-MESES
+               DISPLAY 'TAXA DO MES ' WRK-MES-ATUAL ':'
+               ACCEPT WRK-TAXA-MES(WRK-MES-ATUAL) FROM CONSOLE
+           END-PERFORM.
+
+       0200-PROCESSAR.
+           DISPLAY 'MES  SALDO ABERTURA   JUROS DO MES  SALDO FECHA'.
+           PERFORM VARYING WRK-MES-ATUAL FROM 1 BY 1
+               UNTIL WRK-MES-ATUAL > WRK-MESES
+               PERFORM 0210-PROCESSAR-MES
+               IF WRK-MES-RESGATE = WRK-MES-ATUAL
+                   PERFORM 0220-APLICAR-MULTA-RESGATE
+               END-IF
+           END-PERFORM.
+
+       0210-PROCESSAR-MES.
+           MOVE WRK-VALOR TO WRK-SALDO-ABERTURA.
+           COMPUTE WRK-JUROS-MES ROUNDED =
+               WRK-VALOR * (WRK-TAXA-MES(WRK-MES-ATUAL) / 100).
+           COMPUTE WRK-VALOR ROUNDED = WRK-VALOR + WRK-JUROS-MES.
+           MOVE WRK-SALDO-ABERTURA TO WRK-SALDO-ABERTURA-ED.
+           MOVE WRK-JUROS-MES TO WRK-JUROS-MES-ED.
+           MOVE WRK-VALOR TO WRK-SALDO-FECHAMENTO-ED.
+           DISPLAY WRK-MES-ATUAL '  ' WRK-SALDO-ABERTURA-ED '  '
+               WRK-JUROS-MES-ED '  ' WRK-SALDO-FECHAMENTO-ED.
+
+       0220-APLICAR-MULTA-RESGATE.
+           MOVE WRK-VALOR TO WRK-VALOR-RESGATE.
+           COMPUTE WRK-VALOR-RESGATE ROUNDED = WRK-VALOR-RESGATE -
+               (WRK-VALOR-RESGATE * WRK-PCT-MULTA / 100).
+           MOVE WRK-VALOR-RESGATE TO WRK-VALOR-RESGATE-ED.
+           DISPLAY 'RESGATE ANTECIPADO NO MES ' WRK-MES-RESGATE
+               ' (APOS MULTA): R$' WRK-VALOR-RESGATE-ED.
+
+       0300-FINALIZAR.
+           MOVE WRK-VALOR TO WRK-VALOR-ED.
+           DISPLAY 'VALOR FINAL BRUTO: R$' WRK-VALOR-ED.
+           PERFORM 0310-CALCULAR-IMPOSTO-RENDA.
+           DISPLAY 'IMPOSTO DE RENDA RETIDO: R$' WRK-IMPOSTO-ED.
+           DISPLAY 'VALOR FINAL LIQUIDO: R$' WRK-VALOR-LIQUIDO-ED.
+           DISPLAY '________________________'.
+           DISPLAY 'FINAL DE PROCESSAMENTO'.
+
+       0310-CALCULAR-IMPOSTO-RENDA.
+           COMPUTE WRK-GANHO = WRK-VALOR - WRK-VALOR-INICIAL.
+           IF WRK-GANHO NOT > ZEROES
+               MOVE ZEROES TO WRK-IMPOSTO
+               MOVE WRK-VALOR TO WRK-VALOR-LIQUIDO
+           ELSE
+               PERFORM 0320-DEFINIR-ALIQUOTA-IR
+               COMPUTE WRK-IMPOSTO ROUNDED =
+                   WRK-GANHO * WRK-ALIQ-IR / 100
+               COMPUTE WRK-VALOR-LIQUIDO = WRK-VALOR - WRK-IMPOSTO
+           END-IF.
+           MOVE WRK-IMPOSTO TO WRK-IMPOSTO-ED.
+           MOVE WRK-VALOR-LIQUIDO TO WRK-VALOR-LIQUIDO-ED.
+
+      * TABELA REGRESSIVA DE IR SOBRE APLICACOES DE RENDA FIXA
+       0320-DEFINIR-ALIQUOTA-IR.
+           EVALUATE TRUE
+               WHEN WRK-MESES <= 6
+                   MOVE 22,5 TO WRK-ALIQ-IR
+               WHEN WRK-MESES <= 12
+                   MOVE 20,0 TO WRK-ALIQ-IR
+               WHEN WRK-MESES <= 24
+                   MOVE 17,5 TO WRK-ALIQ-IR
+               WHEN OTHER
+                   MOVE 15,0 TO WRK-ALIQ-IR
+           END-EVALUATE.
+
+       0400-COMPARAR-PRODUTOS.
+           DISPLAY 'ENTRE COM O VALOR INVESTIDO:'.
+           ACCEPT WRK-VALOR FROM CONSOLE.
+           MOVE WRK-VALOR TO WRK-VALOR-INICIAL.
+           MOVE 'N' TO WRK-MESES-OK.
+           PERFORM 0105-PEDIR-MESES UNTIL MESES-VALIDO.
+           MOVE 'N' TO WRK-QTD-PRODUTOS-OK.
+           PERFORM 0405-PEDIR-QTD-PRODUTOS UNTIL QTD-PRODUTOS-VALIDA.
+           PERFORM 0410-LER-PRODUTO
+               VARYING WRK-SUB-PROD FROM 1 BY 1
+               UNTIL WRK-SUB-PROD > WRK-QTD-PRODUTOS.
+           PERFORM 0420-CALCULAR-PRODUTO
+               VARYING WRK-SUB-PROD FROM 1 BY 1
+               UNTIL WRK-SUB-PROD > WRK-QTD-PRODUTOS.
+           PERFORM 0430-ORDENAR-PRODUTOS.
+           DISPLAY '________________________'.
+           DISPLAY 'RANKING POR RETORNO FINAL'.
+           PERFORM 0440-IMPRIMIR-RANKING
+               VARYING WRK-SUB-PROD FROM 1 BY 1
+               UNTIL WRK-SUB-PROD > WRK-QTD-PRODUTOS.
+
+       0405-PEDIR-QTD-PRODUTOS.
+           DISPLAY 'QUANTOS PRODUTOS DESEJA COMPARAR (ATE 10):'.
+           ACCEPT WRK-QTD-PRODUTOS FROM CONSOLE.
+           IF WRK-QTD-PRODUTOS > 0 AND WRK-QTD-PRODUTOS <= 10
+               MOVE 'S' TO WRK-QTD-PRODUTOS-OK
+           ELSE
+               DISPLAY 'QUANTIDADE INVÁLIDA. DIGITE UM VALOR ENTRE '
+                   '01 E 10'
+           END-IF.
+
+       0410-LER-PRODUTO.
+           DISPLAY 'NOME DO PRODUTO ' WRK-SUB-PROD ':'.
+           ACCEPT WRK-TAB-PRODUTO-NOME(WRK-SUB-PROD) FROM CONSOLE.
+           DISPLAY 'TAXA MENSAL DO PRODUTO ' WRK-SUB-PROD ':'.
+           ACCEPT WRK-TAB-PRODUTO-TAXA(WRK-SUB-PROD) FROM CONSOLE.
+
+       0420-CALCULAR-PRODUTO.
+           MOVE WRK-VALOR-INICIAL
+               TO WRK-TAB-PRODUTO-FINAL(WRK-SUB-PROD).
+           PERFORM VARYING WRK-MES-ATUAL FROM 1 BY 1
+               UNTIL WRK-MES-ATUAL > WRK-MESES
+               COMPUTE WRK-TAB-PRODUTO-FINAL(WRK-SUB-PROD) ROUNDED =
+                   WRK-TAB-PRODUTO-FINAL(WRK-SUB-PROD) *
+                   (WRK-TAB-PRODUTO-TAXA(WRK-SUB-PROD) / 100 + 1)
+           END-PERFORM.
+
+       0430-ORDENAR-PRODUTOS.
+           MOVE 'S' TO WRK-TROCOU.
+           PERFORM 0435-PASSADA-ORDENACAO UNTIL NOT HOUVE-TROCA.
+
+       0435-PASSADA-ORDENACAO.
+           MOVE 'N' TO WRK-TROCOU.
+           PERFORM VARYING WRK-SUB-PROD FROM 1 BY 1
+               UNTIL WRK-SUB-PROD > WRK-QTD-PRODUTOS - 1
+               IF WRK-TAB-PRODUTO-FINAL(WRK-SUB-PROD) <
+                   WRK-TAB-PRODUTO-FINAL(WRK-SUB-PROD + 1)
+                   PERFORM 0436-TROCAR-PRODUTOS
+                   MOVE 'S' TO WRK-TROCOU
+               END-IF
+           END-PERFORM.
+
+       0436-TROCAR-PRODUTOS.
+           COMPUTE WRK-SUB-PROD2 = WRK-SUB-PROD + 1.
+           MOVE WRK-TAB-PRODUTO-NOME(WRK-SUB-PROD)
+               TO WRK-PROD-NOME-AUX.
+           MOVE WRK-TAB-PRODUTO-TAXA(WRK-SUB-PROD)
+               TO WRK-PROD-TAXA-AUX.
+           MOVE WRK-TAB-PRODUTO-FINAL(WRK-SUB-PROD)
+               TO WRK-PROD-FINAL-AUX.
+           MOVE WRK-TAB-PRODUTO-NOME(WRK-SUB-PROD2)
+               TO WRK-TAB-PRODUTO-NOME(WRK-SUB-PROD).
+           MOVE WRK-TAB-PRODUTO-TAXA(WRK-SUB-PROD2)
+               TO WRK-TAB-PRODUTO-TAXA(WRK-SUB-PROD).
+           MOVE WRK-TAB-PRODUTO-FINAL(WRK-SUB-PROD2)
+               TO WRK-TAB-PRODUTO-FINAL(WRK-SUB-PROD).
+           MOVE WRK-PROD-NOME-AUX
+               TO WRK-TAB-PRODUTO-NOME(WRK-SUB-PROD2).
+           MOVE WRK-PROD-TAXA-AUX
+               TO WRK-TAB-PRODUTO-TAXA(WRK-SUB-PROD2).
+           MOVE WRK-PROD-FINAL-AUX
+               TO WRK-TAB-PRODUTO-FINAL(WRK-SUB-PROD2).
+
+       0440-IMPRIMIR-RANKING.
+           MOVE WRK-TAB-PRODUTO-FINAL(WRK-SUB-PROD) TO WRK-VALOR-ED.
+           DISPLAY WRK-SUB-PROD 'O LUGAR: '
+               WRK-TAB-PRODUTO-NOME(WRK-SUB-PROD)
+               ' - VALOR FINAL R$' WRK-VALOR-ED.
