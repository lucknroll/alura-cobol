@@ -5,6 +5,9 @@
       * AUTOR = LUCAS
       * OBJETIVO = RECEBER E IMPRIMIR DATA COM VARIÁVEL TABELA - REDEFINES
       * DATA = 12/12/2024
+      * -------------------------------------------------------- *
+      * 09/08/2026 LUCAS  INCLUIDA TABELA COM O NOME DO MÊS EM
+      *                    INGLÊS, JUNTO COM O NOME EM PORTUGUÊS
       ****************************
 
        ENVIRONMENT DIVISION.
@@ -31,6 +34,23 @@
        01 WRK-MESES REDEFINES WRK-MESES-EXTENSO.
            02 WRK-MES PIC X(03) OCCURS 12 TIMES.
 
+       01 WRK-MESES-INGLES.
+           02 FILLER PIC X(03) VALUE 'JAN'.
+           02 FILLER PIC X(03) VALUE 'FEB'.
+           02 FILLER PIC X(03) VALUE 'MAR'.
+           02 FILLER PIC X(03) VALUE 'APR'.
+           02 FILLER PIC X(03) VALUE 'MAY'.
+           02 FILLER PIC X(03) VALUE 'JUN'.
+           02 FILLER PIC X(03) VALUE 'JUL'.
+           02 FILLER PIC X(03) VALUE 'AUG'.
+           02 FILLER PIC X(03) VALUE 'SEP'.
+           02 FILLER PIC X(03) VALUE 'OCT'.
+           02 FILLER PIC X(03) VALUE 'NOV'.
+           02 FILLER PIC X(03) VALUE 'DEC'.
+
+       01 WRK-MESES-EN REDEFINES WRK-MESES-INGLES.
+           02 WRK-MES-EN PIC X(03) OCCURS 12 TIMES.
+
        01 WRK-DATA.
            02 WRK-ANOSYS PIC 9(04) VALUE ZEROES.
            02 WRK-MESSYS PIC 9(02) VALUE ZEROES.
@@ -49,5 +69,7 @@
            DISPLAY '________________________'
            DISPLAY 'DATA: ' WRK-DIASYS ' DE ' WRK-MES(WRK-MESSYS)
       -    ' DE ' WRK-ANOSYS.
+           DISPLAY 'DATE: ' WRK-MES-EN(WRK-MESSYS) ' ' WRK-DIASYS
+      -    ', ' WRK-ANOSYS.
            DISPLAY '________________________'.
            DISPLAY 'FINAL DE PROCESSAMENTO'.
