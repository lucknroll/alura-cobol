@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lotenoturno.
+      ****************************
+      * ÁREA DE COMENTÁRIOS
+      * AUTOR = LUCAS
+      * OBJETIVO = SEQUENCIAR O PROCESSAMENTO NOTURNO, CHAMANDO EM
+      *            ORDEM OS PROGRAMAS DE AUMENTO POR TEMPO DE CASA,
+      *            SIMULAÇÃO DE INVESTIMENTOS E FECHAMENTO DO
+      *            EXERCÍCIO
+      * DATA = 09/08/2026
+      * -------------------------------------------------------- *
+      * 09/08/2026 LUCAS  GRAVA UM LOG CONSOLIDADO DA EXECUÇÃO, COM
+      *                    DATA/HORA DE INÍCIO E FIM DE CADA ETAPA,
+      *                    EM VEZ DE SÓ EXIBIR NO CONSOLE
+      ****************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-LOGLOTE ASSIGN TO 'LOG-LOTENOTURNO'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-LOGLOTE.
+           SELECT ARQ-MODOLOTE ASSIGN TO 'MODO-CHAMADA-LOTE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-MODOLOTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-LOGLOTE.
+       01  REG-LOGLOTE PIC X(60).
+
+       FD  ARQ-MODOLOTE.
+           COPY 'modolote.cbl'.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-STATUS-LOGLOTE PIC X(02) VALUE '00'.
+           88 LOGLOTE-OK         VALUE '00'.
+       77 WRK-STATUS-MODOLOTE PIC X(02) VALUE '00'.
+           88 MODOLOTE-OK         VALUE '00'.
+
+       01  WRK-DATA-SYS.
+           02 WRK-DS-ANO PIC 9(04).
+           02 WRK-DS-MES PIC 9(02).
+           02 WRK-DS-DIA PIC 9(02).
+       01  WRK-HORA-SYS.
+           02 WRK-HS-HH   PIC 9(02).
+           02 WRK-HS-MM   PIC 9(02).
+           02 WRK-HS-SS   PIC 9(02).
+           02 WRK-HS-CENT PIC 9(02).
+
+       01  WRK-DATA-DISPLAY.
+           02 WRK-DD PIC 99.
+           02 FILLER PIC X VALUE '/'.
+           02 WRK-MM PIC 99.
+           02 FILLER PIC X VALUE '/'.
+           02 WRK-AA PIC 9999.
+       01  WRK-HORA-DISPLAY.
+           02 WRK-HH PIC 99.
+           02 FILLER PIC X VALUE ':'.
+           02 WRK-MI PIC 99.
+           02 FILLER PIC X VALUE ':'.
+           02 WRK-SG PIC 99.
+
+       77 WRK-LOG-ETAPA  PIC X(35) VALUE SPACES.
+
+       01  WRK-LINLOGLOTE.
+           02 WRK-LL-DATA     PIC X(10).
+           02 FILLER          PIC X(01) VALUE SPACE.
+           02 WRK-LL-HORA     PIC X(08).
+           02 FILLER          PIC X(01) VALUE SPACE.
+           02 WRK-LL-ETAPA    PIC X(35).
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           DISPLAY '======================================='.
+           DISPLAY 'INÍCIO DO PROCESSAMENTO NOTURNO'.
+           DISPLAY '======================================='.
+           MOVE 'INÍCIO DO PROCESSAMENTO NOTURNO' TO WRK-LOG-ETAPA.
+           PERFORM 0900-GRAVAR-LOG.
+           PERFORM 0050-SINALIZAR-MODOLOTE.
+           PERFORM 0100-EXECUTAR-TEMPODECASA.
+           PERFORM 0200-EXECUTAR-INVESTIMENTOS.
+           PERFORM 0300-EXECUTAR-PROJETO-FINAL.
+           PERFORM 0060-LIMPAR-MODOLOTE.
+           DISPLAY '======================================='.
+           DISPLAY 'FIM DO PROCESSAMENTO NOTURNO'.
+           DISPLAY '======================================='.
+           MOVE 'FIM DO PROCESSAMENTO NOTURNO' TO WRK-LOG-ETAPA.
+           PERFORM 0900-GRAVAR-LOG.
+           STOP RUN.
+
+      * GRAVA O SINALIZADOR DE MODO LOTE, LIDO PELOS PROGRAMAS
+      * CHAMADOS EM SUBSTITUIÇÃO A UM PARÂMETRO DE CHAMADA, PARA QUE
+      * CADA UM CONTINUE COMPILÁVEL E EXECUTÁVEL DE FORMA INDEPENDENTE
+       0050-SINALIZAR-MODOLOTE.
+           OPEN OUTPUT ARQ-MODOLOTE.
+           MOVE 'L' TO REG-MODOLOTE-FLAG.
+           WRITE REG-MODOLOTE.
+           CLOSE ARQ-MODOLOTE.
+
+      * LIMPA O SINALIZADOR AO FINAL, PARA NÃO AFETAR EXECUÇÕES
+      * INTERATIVAS POSTERIORES DOS MESMOS PROGRAMAS
+       0060-LIMPAR-MODOLOTE.
+           OPEN OUTPUT ARQ-MODOLOTE.
+           CLOSE ARQ-MODOLOTE.
+
+       0100-EXECUTAR-TEMPODECASA.
+           DISPLAY '-- ETAPA 1: AUMENTOS POR TEMPO DE CASA --'.
+           MOVE 'INÍCIO ETAPA 1 - TEMPO DE CASA' TO WRK-LOG-ETAPA.
+           PERFORM 0900-GRAVAR-LOG.
+           CALL 'tempodecasa'.
+           DISPLAY '-- ETAPA 1 CONCLUÍDA --'.
+           MOVE 'FIM ETAPA 1 - TEMPO DE CASA' TO WRK-LOG-ETAPA.
+           PERFORM 0900-GRAVAR-LOG.
+
+       0200-EXECUTAR-INVESTIMENTOS.
+           DISPLAY '-- ETAPA 2: SIMULAÇÃO DE INVESTIMENTOS --'.
+           MOVE 'INÍCIO ETAPA 2 - INVESTIMENTOS' TO WRK-LOG-ETAPA.
+           PERFORM 0900-GRAVAR-LOG.
+           CALL 'investimento'.
+           DISPLAY '-- ETAPA 2 CONCLUÍDA --'.
+           MOVE 'FIM ETAPA 2 - INVESTIMENTOS' TO WRK-LOG-ETAPA.
+           PERFORM 0900-GRAVAR-LOG.
+
+       0300-EXECUTAR-PROJETO-FINAL.
+           DISPLAY '-- ETAPA 3: FECHAMENTO DO EXERCÍCIO --'.
+           MOVE 'INÍCIO ETAPA 3 - FECHAMENTO' TO WRK-LOG-ETAPA.
+           PERFORM 0900-GRAVAR-LOG.
+           CALL 'projeto_final'.
+           DISPLAY '-- ETAPA 3 CONCLUÍDA --'.
+           MOVE 'FIM ETAPA 3 - FECHAMENTO' TO WRK-LOG-ETAPA.
+           PERFORM 0900-GRAVAR-LOG.
+
+       0900-GRAVAR-LOG.
+           OPEN EXTEND ARQ-LOGLOTE.
+           IF NOT LOGLOTE-OK
+               OPEN OUTPUT ARQ-LOGLOTE
+           END-IF.
+           PERFORM 0910-MONTAR-LINHA-LOG.
+           WRITE REG-LOGLOTE FROM WRK-LINLOGLOTE.
+           CLOSE ARQ-LOGLOTE.
+
+       0910-MONTAR-LINHA-LOG.
+           ACCEPT WRK-DATA-SYS FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-SYS FROM TIME.
+           MOVE WRK-DS-DIA TO WRK-DD.
+           MOVE WRK-DS-MES TO WRK-MM.
+           MOVE WRK-DS-ANO TO WRK-AA.
+           MOVE WRK-HS-HH TO WRK-HH.
+           MOVE WRK-HS-MM TO WRK-MI.
+           MOVE WRK-HS-SS TO WRK-SG.
+           MOVE WRK-DATA-DISPLAY TO WRK-LL-DATA.
+           MOVE WRK-HORA-DISPLAY TO WRK-LL-HORA.
+           MOVE WRK-LOG-ETAPA TO WRK-LL-ETAPA.
